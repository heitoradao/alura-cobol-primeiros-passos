@@ -1,31 +1,264 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PRGCOB04.
       ******************************************************
-      ***   AREA DE COMENTARIOS - REMARKS 
-      ***   OBJETIVO DO PROGRAMA = RECEBER NOME E SALARIO 
+      ***   AREA DE COMENTARIOS - REMARKS
+      ***   OBJETIVO DO PROGRAMA = RECEBER NOME E SALARIO
       ***   IMPRIMIR FORMATADO  - USO DE VARIAVEIS MASCARA E COM VIRGULA
       ***   AUTOR: IVAN
       ***   DATA : XX/XX/20XX
-      ******************************************************      
+      ***--------------------------------------------------
+      ***   HISTORICO DE ALTERACOES
+      ***   XX/XX/20XX IVAN  PROGRAMA ORIGINAL
+      ***   09/08/2026 HJR   INCLUIDOS OS DESCONTOS DE INSS E IRRF
+      ***                    SOBRE O SALARIO BRUTO, POR TABELA DE
+      ***                    FAIXAS PROGRESSIVAS, APURANDO O
+      ***                    SALARIO LIQUIDO
+      ***   09/08/2026 HJR   CADA FUNCIONARIO PASSA A SER GRAVADO NO
+      ***                    ARQUIVO EMPLOYEE-FILE, PARA USO PELO
+      ***                    RELATORIO DE FOLHA DE PAGAMENTO
+      ***   09/08/2026 HJR   SALARIO LIQUIDO TAMBEM EXIBIDO EM
+      ***                    DOLAR (USD), PELA COTACAO LIDA DO
+      ***                    ARQUIVO EXCHANGE-PARM-FILE
+      ***   09/08/2026 HJR   TERMINO POR GOBACK EM VEZ DE STOP RUN,
+      ***                    PARA PODER SER CHAMADO PELO MENU
+      ***                    PRINCIPAL (PRGCOB00)
+      ***   09/08/2026 HJR   SPECIAL-NAMES PASSA A VIR DO
+      ***                    COPYBOOK LOCALE.COB, COMUM A
+      ***                    TODOS OS PROGRAMAS
+      ***   09/08/2026 HJR   EMPLOYEE-FILE PASSA A SER INDEXADO POR
+      ***                    EM-ID (MATRICULA DIGITADA PELO OPERADOR),
+      ***                    EM VEZ DE SEQUENCIAL, PARA PERMITIR
+      ***                    ATUALIZAR O CADASTRO DE UM FUNCIONARIO
+      ***                    JA EXISTENTE
+      ***   09/08/2026 HJR   ULTIMA FAIXA DE INSS E DE IRRF PASSA A
+      ***                    SER TRATADA COMO TETO ABERTO (SEM LIMITE
+      ***                    SUPERIOR), PARA NAO DEIXAR SALARIOS ACIMA
+      ***                    DO MAIOR VALOR DA TABELA SEM DESCONTO
+      ******************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
+           COPY 'LOCALE.COB'.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO 'EMPLOYEF'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EM-ID
+               FILE STATUS IS WS-EMPLOYEE-STATUS.
+           SELECT EXCHANGE-PARM-FILE ASSIGN TO 'EXCHPRM'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCH-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE
+           RECORD CONTAINS 71 CHARACTERS.
+           COPY 'EMPLOYEE.COB'.
+
+       FD  EXCHANGE-PARM-FILE
+           RECORD CONTAINS 7 CHARACTERS.
+           COPY 'EXCHPRM.COB'.
+
        WORKING-STORAGE SECTION.
+       77 WS-EMPLOYEE-STATUS  PIC X(02)     VALUE SPACES.
+       77 WS-EXCH-STATUS      PIC X(02)     VALUE SPACES.
+       77 WS-COTACAO-DOLAR    PIC 9(03)V9999 VALUE 5,0000.
+       77 WRK-SALARIO-LIQ-USD    PIC 9(06)V99  VALUE ZEROS.
+       77 WRK-SALARIO-LIQ-USD-ED PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-ID          PIC 9(05)     VALUE ZEROS.
        77 WRK-NOME        PIC X(30)     VALUE SPACES.
-       77 WRK-SALARIO     PIC 9(06)V99  VALUE ZEROS.       
-       77 WRK-SALARIO-ED  PIC $ZZZ.ZZ9,99 VALUE ZEROS.              
+       77 WRK-SALARIO     PIC 9(06)V99  VALUE ZEROS.
+       77 WRK-SALARIO-ED  PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+
+       01  WS-TABELA-INSS.
+           02 WS-INSS-ENTRY OCCURS 4 TIMES INDEXED BY WS-IDX-INSS.
+               03 WS-INSS-TETO        PIC 9(06)V99.
+               03 WS-INSS-ALIQUOTA    PIC 9(02)V99.
+               03 WS-INSS-DEDUCAO     PIC 9(04)V99.
+
+       01  WS-TABELA-IRRF.
+           02 WS-IRRF-ENTRY OCCURS 5 TIMES INDEXED BY WS-IDX-IRRF.
+               03 WS-IRRF-TETO        PIC 9(08)V99.
+               03 WS-IRRF-ALIQUOTA    PIC 9(02)V99.
+               03 WS-IRRF-DEDUCAO     PIC 9(06)V99.
+
+       77 WS-INSS-ACHADO-SW   PIC X(01)     VALUE 'N'.
+           88 WS-INSS-ACHADO                VALUE 'S'.
+       77 WS-IRRF-ACHADO-SW   PIC X(01)     VALUE 'N'.
+           88 WS-IRRF-ACHADO                VALUE 'S'.
+
+       77 WRK-VL-INSS         PIC 9(06)V99  VALUE ZEROS.
+       77 WRK-VL-INSS-ED      PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-BASE-IRRF       PIC 9(06)V99  VALUE ZEROS.
+       77 WRK-VL-IRRF         PIC 9(06)V99  VALUE ZEROS.
+       77 WRK-VL-IRRF-ED      PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-SALARIO-LIQ     PIC 9(06)V99  VALUE ZEROS.
+       77 WRK-SALARIO-LIQ-ED  PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+
        PROCEDURE DIVISION.
-           DISPLAY 'DIGITE SEU NOME..... : '.
-             ACCEPT WRK-NOME.
-           DISPLAY 'DIGITE SEU SALARIO.. : '.
-             ACCEPT WRK-SALARIO.
-           DISPLAY  '--------- SAIDA DE DADOS ------------'.
-             DISPLAY 'NOME..... : ' WRK-NOME.
-             DISPLAY 'SALARIO.. : ' WRK-SALARIO.
-             MOVE WRK-SALARIO TO WRK-SALARIO-ED.
-             DISPLAY 'SALARIO.. : ' WRK-SALARIO-ED.             
-               
-           STOP RUN.
-       
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR
+           PERFORM 0200-CALCULAR-DESCONTOS
+           PERFORM 0300-EXIBIR-RESULTADO
+           PERFORM 0400-GRAVAR-FUNCIONARIO
+           GOBACK
+           .
+
+      *********** FAIXAS DE INSS (TETO/ALIQUOTA/PARCELA A DEDUZIR)
+       0110-MONTAR-TABELA-INSS.
+           MOVE 1412,00 TO WS-INSS-TETO(1).
+           MOVE 7,50    TO WS-INSS-ALIQUOTA(1).
+           MOVE 0,00    TO WS-INSS-DEDUCAO(1).
+           MOVE 2666,68 TO WS-INSS-TETO(2).
+           MOVE 9,00    TO WS-INSS-ALIQUOTA(2).
+           MOVE 21,18   TO WS-INSS-DEDUCAO(2).
+           MOVE 4000,03 TO WS-INSS-TETO(3).
+           MOVE 12,00   TO WS-INSS-ALIQUOTA(3).
+           MOVE 101,18  TO WS-INSS-DEDUCAO(3).
+           MOVE 7786,02 TO WS-INSS-TETO(4).
+           MOVE 14,00   TO WS-INSS-ALIQUOTA(4).
+           MOVE 181,18  TO WS-INSS-DEDUCAO(4)
+           .
+
+      *********** FAIXAS DE IRRF (TETO/ALIQUOTA/PARCELA A DEDUZIR)
+       0120-MONTAR-TABELA-IRRF.
+           MOVE 2259,20   TO WS-IRRF-TETO(1).
+           MOVE 0,00      TO WS-IRRF-ALIQUOTA(1).
+           MOVE 0,00      TO WS-IRRF-DEDUCAO(1).
+           MOVE 2826,65   TO WS-IRRF-TETO(2).
+           MOVE 7,50      TO WS-IRRF-ALIQUOTA(2).
+           MOVE 169,44    TO WS-IRRF-DEDUCAO(2).
+           MOVE 3751,05   TO WS-IRRF-TETO(3).
+           MOVE 15,00     TO WS-IRRF-ALIQUOTA(3).
+           MOVE 381,44    TO WS-IRRF-DEDUCAO(3).
+           MOVE 4664,68   TO WS-IRRF-TETO(4).
+           MOVE 22,50     TO WS-IRRF-ALIQUOTA(4).
+           MOVE 662,77    TO WS-IRRF-DEDUCAO(4).
+           MOVE 99999,99  TO WS-IRRF-TETO(5).
+           MOVE 27,50     TO WS-IRRF-ALIQUOTA(5).
+           MOVE 896,00    TO WS-IRRF-DEDUCAO(5)
+           .
+
+      *********** COTACAO DO DOLAR, VIA ARQUIVO DE CONTROLE, COM
+      *********** VALOR PADRAO CASO O ARQUIVO ESTEJA AUSENTE ******
+       0130-CARREGAR-COTACAO-DOLAR.
+           OPEN INPUT EXCHANGE-PARM-FILE
+           IF WS-EXCH-STATUS = '00'
+               READ EXCHANGE-PARM-FILE
+                   NOT AT END
+                       MOVE EX-COTACAO-DOLAR TO WS-COTACAO-DOLAR
+               END-READ
+               CLOSE EXCHANGE-PARM-FILE
+           END-IF
+           .
+
+       0100-INICIALIZAR.
+           PERFORM 0110-MONTAR-TABELA-INSS
+           PERFORM 0120-MONTAR-TABELA-IRRF
+           PERFORM 0130-CARREGAR-COTACAO-DOLAR
+           DISPLAY 'DIGITE SUA MATRICULA : '
+           ACCEPT WRK-ID
+           DISPLAY 'DIGITE SEU NOME..... : '
+           ACCEPT WRK-NOME
+           DISPLAY 'DIGITE SEU SALARIO.. : '
+           ACCEPT WRK-SALARIO
+           DISPLAY  '--------- SAIDA DE DADOS ------------'
+           DISPLAY 'NOME..... : ' WRK-NOME
+           DISPLAY 'SALARIO.. : ' WRK-SALARIO
+           MOVE WRK-SALARIO TO WRK-SALARIO-ED
+           DISPLAY 'SALARIO.. : ' WRK-SALARIO-ED
+           .
+
+      *********** DESCONTOS DE INSS E IRRF POR FAIXA *************
+       0200-CALCULAR-DESCONTOS.
+           PERFORM 0210-BUSCAR-FAIXA-INSS
+           IF WS-INSS-ACHADO
+               COMPUTE WRK-VL-INSS ROUNDED =
+                   (WRK-SALARIO * WS-INSS-ALIQUOTA(WS-IDX-INSS) / 100)
+                       - WS-INSS-DEDUCAO(WS-IDX-INSS)
+           END-IF
+           IF WRK-VL-INSS < ZEROS
+               MOVE ZEROS TO WRK-VL-INSS
+           END-IF
+
+           COMPUTE WRK-BASE-IRRF = WRK-SALARIO - WRK-VL-INSS
+           PERFORM 0220-BUSCAR-FAIXA-IRRF
+           IF WS-IRRF-ACHADO
+               COMPUTE WRK-VL-IRRF ROUNDED =
+                   (WRK-BASE-IRRF * WS-IRRF-ALIQUOTA(WS-IDX-IRRF) / 100)
+                       - WS-IRRF-DEDUCAO(WS-IDX-IRRF)
+           END-IF
+           IF WRK-VL-IRRF < ZEROS
+               MOVE ZEROS TO WRK-VL-IRRF
+           END-IF
+
+           COMPUTE WRK-SALARIO-LIQ =
+               WRK-SALARIO - WRK-VL-INSS - WRK-VL-IRRF
+           .
+
+       0210-BUSCAR-FAIXA-INSS.
+           MOVE 'N' TO WS-INSS-ACHADO-SW
+           PERFORM 0212-COMPARAR-FAIXA-INSS
+               VARYING WS-IDX-INSS FROM 1 BY 1
+               UNTIL WS-IDX-INSS > 4 OR WS-INSS-ACHADO
+           .
+
+       0212-COMPARAR-FAIXA-INSS.
+           IF WRK-SALARIO <= WS-INSS-TETO(WS-IDX-INSS)
+              OR WS-IDX-INSS = 4
+               MOVE 'S' TO WS-INSS-ACHADO-SW
+           END-IF
+           .
+
+       0220-BUSCAR-FAIXA-IRRF.
+           MOVE 'N' TO WS-IRRF-ACHADO-SW
+           PERFORM 0222-COMPARAR-FAIXA-IRRF
+               VARYING WS-IDX-IRRF FROM 1 BY 1
+               UNTIL WS-IDX-IRRF > 5 OR WS-IRRF-ACHADO
+           .
+
+       0222-COMPARAR-FAIXA-IRRF.
+           IF WRK-BASE-IRRF <= WS-IRRF-TETO(WS-IDX-IRRF)
+              OR WS-IDX-IRRF = 5
+               MOVE 'S' TO WS-IRRF-ACHADO-SW
+           END-IF
+           .
+
+       0300-EXIBIR-RESULTADO.
+           MOVE WRK-VL-INSS     TO WRK-VL-INSS-ED
+           MOVE WRK-VL-IRRF     TO WRK-VL-IRRF-ED
+           MOVE WRK-SALARIO-LIQ TO WRK-SALARIO-LIQ-ED
+           DISPLAY '---------- DESCONTOS -----------------'
+           DISPLAY 'DESCONTO INSS...... : ' WRK-VL-INSS-ED
+           DISPLAY 'DESCONTO IRRF...... : ' WRK-VL-IRRF-ED
+           DISPLAY 'SALARIO LIQUIDO.... : ' WRK-SALARIO-LIQ-ED
+           COMPUTE WRK-SALARIO-LIQ-USD ROUNDED =
+               WRK-SALARIO-LIQ / WS-COTACAO-DOLAR
+           MOVE WRK-SALARIO-LIQ-USD TO WRK-SALARIO-LIQ-USD-ED
+           DISPLAY 'SALARIO LIQUIDO (USD): ' WRK-SALARIO-LIQ-USD-ED
+           .
+
+      *********** PERSISTENCIA DO FUNCIONARIO EM EMPLOYEE-FILE ****
+      *********** (INDEXADO POR EM-ID) - GRAVA OU ATUALIZA ********
+       0400-GRAVAR-FUNCIONARIO.
+           OPEN I-O EMPLOYEE-FILE
+           IF WS-EMPLOYEE-STATUS = '35'
+               OPEN OUTPUT EMPLOYEE-FILE
+               CLOSE EMPLOYEE-FILE
+               OPEN I-O EMPLOYEE-FILE
+           END-IF
+           IF WS-EMPLOYEE-STATUS = '00'
+               MOVE WRK-ID            TO EM-ID
+               MOVE WRK-NOME          TO EM-NOME
+               MOVE WRK-SALARIO       TO EM-SALARIO-BRUTO
+               MOVE WRK-VL-INSS       TO EM-VALOR-INSS
+               MOVE WRK-VL-IRRF       TO EM-VALOR-IRRF
+               MOVE WRK-SALARIO-LIQ   TO EM-SALARIO-LIQUIDO
+               WRITE EMPLOYEE-REC
+                   INVALID KEY
+                       REWRITE EMPLOYEE-REC
+               END-WRITE
+               CLOSE EMPLOYEE-FILE
+           END-IF
+           .

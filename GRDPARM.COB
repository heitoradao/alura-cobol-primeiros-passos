@@ -0,0 +1,13 @@
+      ******************************************************
+      ***   COPYBOOK  : GRDPARM.COB
+      ***   OBJETIVO  : LAYOUT DO REGISTRO DE CONTROLE COM OS
+      ***                 LIMITES DE APROVACAO E RECUPERACAO
+      ***                 USADOS PELOS PROGRAMAS DE APURACAO
+      ***                 DE MEDIA (PRGCOB07 E PRGCOB08-1)
+      ***   AUTOR     : HEITOR JR
+      ***   DATA      : 09/08/2026
+      ******************************************************
+       01  GRADE-PARM-REC.
+           02 GP-LIMITE-APROVACAO     PIC 9(02).
+           02 FILLER                  PIC X(01)     VALUE SPACES.
+           02 GP-LIMITE-RECUPERACAO   PIC 9(02).

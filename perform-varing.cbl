@@ -6,45 +6,166 @@
       ***                            USANDO VARYING
       ***   AUTOR: IVAN
       ***   DATA : XX/XX/20XX
+      ***--------------------------------------------------
+      ***   HISTORICO DE ALTERACOES
+      ***   XX/XX/20XX IVAN  PROGRAMA ORIGINAL
+      ***   09/08/2026 HJR   TABUADA TAMBEM IMPRESSA EM ARQUIVO DE
+      ***                    IMPRESSAO (TABLE-PRINT-FILE), COM
+      ***                    CABECALHO DE PAGINA REPETIDO A CADA
+      ***                    BLOCO DE LINHAS
+      ***   09/08/2026 HJR   OPERADOR PASSA A INFORMAR A FAIXA
+      ***                    INICIAL E FINAL DA TABUADA, EM VEZ DE
+      ***                    FIXA DE 1 A 10
+      ***   09/08/2026 HJR   TERMINO POR GOBACK EM VEZ DE STOP RUN,
+      ***                    PARA PODER SER CHAMADO PELO MENU
+      ***                    PRINCIPAL (PRGCOB00)
+      ***   09/08/2026 HJR   SPECIAL-NAMES PASSA A VIR DO
+      ***                    COPYBOOK LOCALE.COB, COMUM A
+      ***                    TODOS OS PROGRAMAS
+      ***   09/08/2026 HJR   CABECALHO DA IMPRESSAO PASSA A TRAZER
+      ***                    TAMBEM O NOME DO ALUNO E O NUMERO DA
+      ***                    TABUADA SENDO IMPRESSA
       ******************************************************
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
+           COPY 'LOCALE.COB'.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABLE-PRINT-FILE ASSIGN TO 'TABPRINT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  TABLE-PRINT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PRINT-REC                  PIC X(80).
+
        WORKING-STORAGE SECTION.
        77  WRK-NUMERO      PIC 9(02)     VALUE ZEROS.
        77  WRK-CONTADOR    PIC 9(02)     VALUE ZEROS.
        77  WRK-RESUL       PIC 9(03)     VALUE ZEROS.
-       77  WRK-CONTA       PIC 99        VALUE ZEROS.
+       77  WRK-FAIXA-INI   PIC 9(02)     VALUE ZEROS.
+       77  WRK-FAIXA-FIM   PIC 9(02)     VALUE ZEROS.
+       77  WRK-NOME-ALUNO  PIC X(30)     VALUE SPACES.
+
+       77  WS-PRINT-STATUS      PIC X(02)     VALUE SPACES.
+       77  WRK-PAGINA           PIC 9(03)     VALUE ZEROS.
+       77  WRK-LINHAS-PAG       PIC 9(02)     VALUE ZEROS.
+       77  WRK-MAX-LINHAS       PIC 9(02)     VALUE 10.
+       01  WRK-DATA-REL              PIC 9(08)     VALUE ZEROS.
+       01  WRK-DATA-REL-R REDEFINES WRK-DATA-REL.
+           02 WRK-DATA-REL-ANO  PIC 9(04).
+           02 WRK-DATA-REL-MES  PIC 9(02).
+           02 WRK-DATA-REL-DIA  PIC 9(02).
+
+       01  WRK-LINHA-DET.
+           02 WRK-LD-NUMERO     PIC ZZ9.
+           02 FILLER            PIC X(03)     VALUE ' X '.
+           02 WRK-LD-CONTADOR   PIC ZZ9.
+           02 FILLER            PIC X(03)     VALUE ' = '.
+           02 WRK-LD-RESUL      PIC ZZZ9.
 
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
            PERFORM 0100-INICIALIZAR
            IF WRK-NUMERO GREATER 0
+               PERFORM 0150-ABRIR-ARQUIVOS
                PERFORM 0200-PROCESSAR
                PERFORM 0300-FINALIZAR
            END-IF
-           STOP RUN
+           GOBACK
            .
 
        0100-INICIALIZAR.
+           DISPLAY 'NOME DO ALUNO........ : '
+           ACCEPT WRK-NOME-ALUNO
            DISPLAY 'DIGITE O NUMERO..... : '
            ACCEPT WRK-NUMERO
+           PERFORM 0110-CAPTURAR-FAIXA
+           ACCEPT WRK-DATA-REL FROM DATE YYYYMMDD
+           .
+
+      *********** FAIXA DA TABUADA A SER EXIBIDA/IMPRESSA *********
+       0110-CAPTURAR-FAIXA.
+           DISPLAY 'TABUADA A PARTIR DE.. : '
+           ACCEPT WRK-FAIXA-INI
+           DISPLAY 'TABUADA ATE.......... : '
+           ACCEPT WRK-FAIXA-FIM
+           IF WRK-FAIXA-INI = ZEROS AND WRK-FAIXA-FIM = ZEROS
+               MOVE 1  TO WRK-FAIXA-INI
+               MOVE 10 TO WRK-FAIXA-FIM
+           END-IF
+           IF WRK-FAIXA-FIM < WRK-FAIXA-INI
+               DISPLAY 'FAIXA INVALIDA - ASSUMINDO 1 A 10'
+               MOVE 1  TO WRK-FAIXA-INI
+               MOVE 10 TO WRK-FAIXA-FIM
+           END-IF
+           .
+
+       0150-ABRIR-ARQUIVOS.
+           OPEN OUTPUT TABLE-PRINT-FILE
            .
 
        0200-PROCESSAR.
-           PERFORM VARYING WRK-CONTA FROM 1 BY 1 UNTIL WRK-CONTADOR > 10
-               COMPUTE WRK-RESUL = WRK-NUMERO * WRK-CONTADOR
-               DISPLAY WRK-NUMERO ' X ' WRK-CONTADOR ' = ' WRK-RESUL
-           END-PERFORM
+           MOVE ZEROS TO WRK-PAGINA
+           MOVE WRK-MAX-LINHAS TO WRK-LINHAS-PAG
+           PERFORM 0220-IMPRIMIR-LINHA
+               VARYING WRK-CONTADOR FROM WRK-FAIXA-INI BY 1
+               UNTIL WRK-CONTADOR > WRK-FAIXA-FIM
+           .
+
+      *********** CABECALHO DE PAGINA DA TABUADA IMPRESSA *********
+       0210-IMPRIMIR-CABECALHO.
+           ADD 1 TO WRK-PAGINA
+           MOVE SPACES TO PRINT-REC
+           STRING 'TABUADA DE MULTIPLICAR'  DELIMITED BY SIZE
+                  '        PAGINA: '        DELIMITED BY SIZE
+                  WRK-PAGINA                DELIMITED BY SIZE
+               INTO PRINT-REC
+           WRITE PRINT-REC
+           MOVE SPACES TO PRINT-REC
+           STRING 'ALUNO: '                 DELIMITED BY SIZE
+                  WRK-NOME-ALUNO            DELIMITED BY SIZE
+               INTO PRINT-REC
+           WRITE PRINT-REC
+           MOVE SPACES TO PRINT-REC
+           STRING 'TABUADA DO NUMERO: '     DELIMITED BY SIZE
+                  WRK-NUMERO                DELIMITED BY SIZE
+                  '        DATA: '          DELIMITED BY SIZE
+                  WRK-DATA-REL-DIA          DELIMITED BY SIZE
+                  '/'                       DELIMITED BY SIZE
+                  WRK-DATA-REL-MES          DELIMITED BY SIZE
+                  '/'                       DELIMITED BY SIZE
+                  WRK-DATA-REL-ANO          DELIMITED BY SIZE
+               INTO PRINT-REC
+           WRITE PRINT-REC
+           MOVE SPACES TO PRINT-REC
+           WRITE PRINT-REC
+           MOVE ZEROS TO WRK-LINHAS-PAG
+           .
+
+      *********** LINHA DE DETALHE DA TABUADA - TELA E ARQUIVO ****
+       0220-IMPRIMIR-LINHA.
+           IF WRK-LINHAS-PAG >= WRK-MAX-LINHAS
+               PERFORM 0210-IMPRIMIR-CABECALHO
+           END-IF
+           COMPUTE WRK-RESUL = WRK-NUMERO * WRK-CONTADOR
+           DISPLAY WRK-NUMERO ' X ' WRK-CONTADOR ' = ' WRK-RESUL
+           MOVE WRK-NUMERO   TO WRK-LD-NUMERO
+           MOVE WRK-CONTADOR TO WRK-LD-CONTADOR
+           MOVE WRK-RESUL    TO WRK-LD-RESUL
+           MOVE SPACES TO PRINT-REC
+           STRING WRK-LINHA-DET DELIMITED BY SIZE
+               INTO PRINT-REC
+           WRITE PRINT-REC
+           ADD 1 TO WRK-LINHAS-PAG
            .
 
        0300-FINALIZAR.
+           CLOSE TABLE-PRINT-FILE
            DISPLAY  '--------- SAIDA DE DADOS ------------'
            DISPLAY ' FIM DE PROCESSAMENTO '
            .
-
-

@@ -0,0 +1,208 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGCOB20.
+      ******************************************************
+      ***   AREA DE COMENTARIOS - REMARKS
+      ***   OBJETIVO DO PROGRAMA = RELATORIO DE FECHAMENTO DE
+      ***                            VENDAS COM QUEBRA DE
+      ***                            CONTROLE POR VENDEDOR E
+      ***                            FILIAL, LENDO O ARQUIVO
+      ***                            DE DETALHE GRAVADO PELO
+      ***                            PRGCOB18
+      ***   AUTOR: HEITOR JR
+      ***   DATA : 09/08/2026
+      ***--------------------------------------------------
+      ***   HISTORICO DE ALTERACOES
+      ***   09/08/2026 HJR   PROGRAMA ORIGINAL
+      ***   09/08/2026 HJR   TERMINO POR GOBACK EM VEZ DE STOP RUN,
+      ***                    PARA PODER SER CHAMADO PELO MENU
+      ***                    PRINCIPAL (PRGCOB00)
+      ***   09/08/2026 HJR   SPECIAL-NAMES PASSA A VIR DO
+      ***                    COPYBOOK LOCALE.COB, COMUM A
+      ***                    TODOS OS PROGRAMAS
+      ***   09/08/2026 HJR   ARQUIVO SALESDET AUSENTE PASSA TAMBEM A
+      ***                    SER REGISTRADO NO LOG DE ERROS COMUM,
+      ***                    VIA SUB-ROTINA ERRLOG
+      ***   09/08/2026 HJR   CHAMADA A ERRLOG PASSA A INFORMAR
+      ***                    TAMBEM A PARAGRAFO DE ORIGEM, EM
+      ***                    EL-PARAGRAFO
+      ******************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           COPY 'LOCALE.COB'.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-DETAIL-FILE ASSIGN TO 'SALESDET'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DETALHE-STATUS.
+           SELECT SUMMARY-REPORT-FILE ASSIGN TO 'VENDASUM'
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-DETAIL-FILE
+           RECORD CONTAINS 41 CHARACTERS.
+           COPY 'SALESDET.COB'.
+
+       FD  SUMMARY-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  SUMMARY-REPORT-LINE   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WS-DETALHE-STATUS      PIC X(02)     VALUE SPACES.
+       77  WS-FIM-ARQUIVO-SW      PIC X(01)     VALUE 'N'.
+           88 WS-FIM-ARQUIVO                    VALUE 'S'.
+       77  WS-LINHAS-PAGINA       PIC 9(02)     VALUE ZEROS.
+       77  WS-NUMERO-PAGINA       PIC 9(03)     VALUE ZEROS.
+       77  WS-DATA-EXECUCAO       PIC 9(08)     VALUE ZEROS.
+
+       01  WS-CHAVE-ATUAL.
+           02 WS-VENDEDOR-ATUAL   PIC X(05)     VALUE SPACES.
+           02 WS-FILIAL-ATUAL     PIC X(03)     VALUE SPACES.
+       01  WS-CHAVE-ANTERIOR.
+           02 WS-VENDEDOR-ANT     PIC X(05)     VALUE SPACES.
+           02 WS-FILIAL-ANT       PIC X(03)     VALUE SPACES.
+
+       77  WS-SUBTOTAL-VENDEDOR   PIC S9(08)V99 VALUE ZEROS.
+       77  WS-QTDE-VENDEDOR       PIC 9(05)     VALUE ZEROS.
+       77  WS-TOTAL-GERAL         PIC S9(09)V99 VALUE ZEROS.
+       77  WS-QTDE-GERAL          PIC 9(06)     VALUE ZEROS.
+
+       77  WS-SUBTOTAL-ED         PIC $ZZZ.ZZZ.ZZ9,99- VALUE ZEROS.
+       77  WS-TOTAL-GERAL-ED      PIC $ZZZ.ZZZ.ZZ9,99- VALUE ZEROS.
+
+       01  WS-CABECALHO-1.
+           02 FILLER              PIC X(20) VALUE
+              'RELATORIO DE VENDAS '.
+           02 FILLER              PIC X(10) VALUE 'PAGINA... '.
+           02 WS-CAB-PAGINA       PIC ZZ9.
+       01  WS-CABECALHO-2.
+           02 FILLER              PIC X(15) VALUE 'VENDEDOR FILIAL'.
+           02 FILLER              PIC X(25) VALUE
+              '     SEQ         VALOR  '.
+       01  WS-LINHA-DETALHE.
+           02 WL-VENDEDOR         PIC X(05).
+           02 FILLER              PIC X(03) VALUE SPACES.
+           02 WL-FILIAL           PIC X(03).
+           02 FILLER              PIC X(04) VALUE SPACES.
+           02 WL-SEQUENCIA        PIC ZZZZ9.
+           02 FILLER              PIC X(03) VALUE SPACES.
+           02 WL-VALOR            PIC $ZZ.ZZ9,99-.
+       01  WS-LINHA-SUBTOTAL.
+           02 FILLER              PIC X(20) VALUE
+              '  SUBTOTAL VENDEDOR:'.
+           02 WLS-SUBTOTAL        PIC $ZZZ.ZZZ.ZZ9,99-.
+           02 FILLER              PIC X(10) VALUE '  QTDE: '.
+           02 WLS-QTDE            PIC ZZZZ9.
+       01  WS-LINHA-TOTAL-GERAL.
+           02 FILLER              PIC X(20) VALUE
+              'TOTAL GERAL........:'.
+           02 WLT-TOTAL           PIC $ZZZ.ZZZ.ZZ9,99-.
+           02 FILLER              PIC X(10) VALUE '  QTDE: '.
+           02 WLT-QTDE            PIC ZZZZZ9.
+
+       COPY 'ERRLOG.COB'.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+            PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+            PERFORM 2000-PROCESSAR THRU 2000-PROCESSAR-EXIT
+                UNTIL WS-FIM-ARQUIVO.
+            PERFORM 3000-FINALIZAR THRU 3000-FINALIZAR-EXIT.
+            GOBACK.
+
+       1000-INICIALIZAR.
+            ACCEPT WS-DATA-EXECUCAO FROM DATE YYYYMMDD.
+            OPEN INPUT SALES-DETAIL-FILE.
+            IF WS-DETALHE-STATUS NOT = '00'
+                DISPLAY 'ARQUIVO SALESDET NAO ENCONTRADO'
+                DISPLAY 'EXECUTE O PRGCOB18 ANTES DESTE RELATORIO'
+                MOVE 'PRGCOB20' TO EL-PROGRAMA
+                MOVE '1000-INICIALIZAR' TO EL-PARAGRAFO
+                MOVE 'ARQUIVO SALESDET NAO ENCONTRADO' TO EL-MENSAGEM
+                CALL 'ERRLOG' USING ERROR-LOG-LINK
+                MOVE 'S' TO WS-FIM-ARQUIVO-SW
+                GO TO 1000-INICIALIZAR-EXIT
+            END-IF.
+            OPEN OUTPUT SUMMARY-REPORT-FILE.
+            PERFORM 2100-LER-DETALHE THRU 2100-LER-DETALHE-EXIT.
+            IF NOT WS-FIM-ARQUIVO
+                MOVE SD-VENDEDOR TO WS-VENDEDOR-ANT
+                MOVE SD-FILIAL   TO WS-FILIAL-ANT
+                PERFORM 2200-CABECALHO THRU 2200-CABECALHO-EXIT
+            END-IF.
+       1000-INICIALIZAR-EXIT.
+            EXIT.
+
+       2000-PROCESSAR.
+            MOVE SD-VENDEDOR TO WS-VENDEDOR-ATUAL.
+            MOVE SD-FILIAL   TO WS-FILIAL-ATUAL.
+            IF WS-VENDEDOR-ATUAL NOT = WS-VENDEDOR-ANT
+               OR WS-FILIAL-ATUAL NOT = WS-FILIAL-ANT
+                PERFORM 2300-QUEBRA-CONTROLE
+                    THRU 2300-QUEBRA-CONTROLE-EXIT
+            END-IF.
+            MOVE SD-VENDEDOR   TO WL-VENDEDOR.
+            MOVE SD-FILIAL     TO WL-FILIAL.
+            MOVE SD-SEQUENCIA  TO WL-SEQUENCIA.
+            MOVE SD-VENDA      TO WL-VALOR.
+            WRITE SUMMARY-REPORT-LINE FROM WS-LINHA-DETALHE.
+            ADD 1 TO WS-LINHAS-PAGINA.
+            ADD 1 TO WS-QTDE-VENDEDOR.
+            ADD 1 TO WS-QTDE-GERAL.
+            ADD SD-VENDA TO WS-SUBTOTAL-VENDEDOR.
+            ADD SD-VENDA TO WS-TOTAL-GERAL.
+            IF WS-LINHAS-PAGINA > 20
+                PERFORM 2200-CABECALHO THRU 2200-CABECALHO-EXIT
+            END-IF.
+            PERFORM 2100-LER-DETALHE THRU 2100-LER-DETALHE-EXIT.
+       2000-PROCESSAR-EXIT.
+            EXIT.
+
+       2100-LER-DETALHE.
+            READ SALES-DETAIL-FILE
+                AT END
+                    MOVE 'S' TO WS-FIM-ARQUIVO-SW
+            END-READ.
+       2100-LER-DETALHE-EXIT.
+            EXIT.
+
+       2200-CABECALHO.
+            ADD 1 TO WS-NUMERO-PAGINA.
+            MOVE WS-NUMERO-PAGINA TO WS-CAB-PAGINA.
+            WRITE SUMMARY-REPORT-LINE FROM WS-CABECALHO-1.
+            MOVE SPACES TO SUMMARY-REPORT-LINE.
+            WRITE SUMMARY-REPORT-LINE.
+            WRITE SUMMARY-REPORT-LINE FROM WS-CABECALHO-2.
+            MOVE ZEROS TO WS-LINHAS-PAGINA.
+       2200-CABECALHO-EXIT.
+            EXIT.
+
+       2300-QUEBRA-CONTROLE.
+            MOVE WS-SUBTOTAL-VENDEDOR TO WLS-SUBTOTAL.
+            MOVE WS-QTDE-VENDEDOR     TO WLS-QTDE.
+            WRITE SUMMARY-REPORT-LINE FROM WS-LINHA-SUBTOTAL.
+            MOVE ZEROS TO WS-SUBTOTAL-VENDEDOR.
+            MOVE ZEROS TO WS-QTDE-VENDEDOR.
+            MOVE WS-VENDEDOR-ATUAL TO WS-VENDEDOR-ANT.
+            MOVE WS-FILIAL-ATUAL   TO WS-FILIAL-ANT.
+       2300-QUEBRA-CONTROLE-EXIT.
+            EXIT.
+
+       3000-FINALIZAR.
+            IF WS-DETALHE-STATUS = '00'
+                IF WS-QTDE-VENDEDOR > 0
+                    PERFORM 2300-QUEBRA-CONTROLE
+                        THRU 2300-QUEBRA-CONTROLE-EXIT
+                END-IF
+                MOVE WS-TOTAL-GERAL TO WLT-TOTAL
+                MOVE WS-QTDE-GERAL  TO WLT-QTDE
+                WRITE SUMMARY-REPORT-LINE FROM WS-LINHA-TOTAL-GERAL
+                MOVE WS-TOTAL-GERAL TO WS-TOTAL-GERAL-ED
+                DISPLAY 'RELATORIO GERADO EM VENDASUM'
+                DISPLAY 'TOTAL GERAL DAS VENDAS: ' WS-TOTAL-GERAL-ED
+                DISPLAY 'QUANTIDADE GERAL......: ' WS-QTDE-GERAL
+                CLOSE SUMMARY-REPORT-FILE
+                CLOSE SALES-DETAIL-FILE
+            END-IF.
+       3000-FINALIZAR-EXIT.
+            EXIT.

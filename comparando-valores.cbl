@@ -5,61 +5,439 @@
       ***   OBJETIVO DO PROGRAMA = COMANDO EVALUATE
       ***   AUTOR: HEITOR JR
       ***   DATA : 10/10/2024
+      ***--------------------------------------------------
+      ***   HISTORICO DE ALTERACOES
+      ***   10/10/2024 HJR   PROGRAMA ORIGINAL
+      ***   09/08/2026 HJR   TABELA DE FRETE AMPLIADA PARA OS
+      ***                    27 ESTADOS, CARREGADA DO ARQUIVO
+      ***                    FREIGHT-RATE-FILE (COM TABELA
+      ***                    PADRAO INTERNA CASO O ARQUIVO NAO
+      ***                    ESTEJA DISPONIVEL)
+      ***   09/08/2026 HJR   FRETE PASSA A CONSIDERAR TAMBEM O
+      ***                    PESO DO PRODUTO, ALEM DA TAXA SOBRE
+      ***                    O VALOR
+      ***   09/08/2026 HJR   TODA COTACAO DE FRETE PASSA A SER
+      ***                    REGISTRADA NO ARQUIVO FREIGHT-LOG-FILE
+      ***   09/08/2026 HJR   CARRINHO PASSA A ACEITAR VARIOS ITENS
+      ***                    NA MESMA COMPRA, ENCERRADO DIGITANDO
+      ***                    'FIM' NO PRODUTO, COM RESUMO AO FINAL
+      ***   09/08/2026 HJR   INCLUIDO CUPOM DE DESCONTO NO
+      ***                    FECHAMENTO DO CARRINHO
+      ***   09/08/2026 HJR   ACRESCIDA SOBRETAXA REGIONAL FIXA PARA
+      ***                    OS ESTADOS DA REGIAO NORTE, SOMADA A
+      ***                    TAXA POR UF JA CALCULADA PELA TABELA
+      ***   09/08/2026 HJR   COTACOES TAMBEM EXPORTADAS EM FORMATO
+      ***                    CSV (ARQUIVO FRETECSV) PARA IMPORTACAO
+      ***                    EM PLANILHA
+      ***   09/08/2026 HJR   DATA E HORA DA COTACAO REGISTRADAS NO
+      ***                    LOG E NA EXPORTACAO CSV
+      ***   09/08/2026 HJR   TERMINO POR GOBACK EM VEZ DE STOP RUN,
+      ***                    PARA PODER SER CHAMADO PELO MENU
+      ***                    PRINCIPAL (PRGCOB00)
+      ***   09/08/2026 HJR   SPECIAL-NAMES PASSA A VIR DO
+      ***                    COPYBOOK LOCALE.COB, COMUM A
+      ***                    TODOS OS PROGRAMAS
+      ***   09/08/2026 HJR   FRETE PASSA A SER CALCULADO UMA UNICA
+      ***                    VEZ SOBRE O SUBTOTAL DO PEDIDO (VALOR
+      ***                    E PESO SOMADOS DE TODOS OS ITENS DO
+      ***                    CARRINHO), E NAO MAIS ITEM A ITEM;
+      ***                    O CUPOM DE DESCONTO PASSA A SER
+      ***                    APLICADO ANTES DESSE CALCULO DE FRETE,
+      ***                    E A COTACAO LOGADA/EXPORTADA PASSA A
+      ***                    SER UMA SO POR PEDIDO FECHADO, SOB O
+      ***                    PRIMEIRO PRODUTO DIGITADO NO CARRINHO
+      ***   09/08/2026 HJR   0050-RESUMO-CARRINHO SO E EXECUTADO
+      ***                    QUANDO PELO MENOS UM ITEM FOI DIGITADO,
+      ***                    PARA NAO GRAVAR COTACAO FANTASMA DE
+      ***                    CARRINHO VAZIO (PRODUTO 'FIM' LOGO DE
+      ***                    CARA) NO LOG E NO CSV
+      ***   09/08/2026 HJR   WRK-FRETE AMPLIADO PARA PIC 9(08)V99,
+      ***                    NA MESMA ESCALA DE WRK-TOTAL-GERAL, POIS
+      ***                    O FRETE PASSOU A SER CALCULADO SOBRE O
+      ***                    SUBTOTAL DO CARRINHO INTEIRO (E NAO MAIS
+      ***                    SOBRE UM UNICO ITEM) E PODE FACILMENTE
+      ***                    SUPERAR A ANTIGA FAIXA DE 4 DIGITOS;
+      ***                    LG-FRETE, CI-FRETE-COBRADO E
+      ***                    WRK-CSV-FRETE AMPLIADOS JUNTO, NA MESMA
+      ***                    ESCALA
+      ***   09/08/2026 HJR   WRK-VALOR-ED E WRK-CSV-VALOR AMPLIADOS
+      ***                    PARA 8 POSICOES INTEIRAS, NA MESMA ESCALA
+      ***                    DE WRK-TOTAL-VALOR/WRK-TOTAL-GERAL (JA
+      ***                    AMPLIADOS QUANDO O CARRINHO PASSOU A
+      ***                    ACEITAR VARIOS ITENS), EVITANDO TRUNCAR O
+      ***                    TOTAL EXIBIDO/LOGADO/EXPORTADO DE
+      ***                    CARRINHOS ACIMA DE R$ 999.999,99
       ******************************************************
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
+           COPY 'LOCALE.COB'.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FREIGHT-RATE-FILE ASSIGN TO 'FREIGHTR'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FRETE-STATUS.
+           SELECT FREIGHT-LOG-FILE ASSIGN TO 'FRETELOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+           SELECT CSV-EXPORT-FILE ASSIGN TO 'FRETECSV'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  FREIGHT-RATE-FILE
+           RECORD CONTAINS 10 CHARACTERS.
+           COPY 'FRTTAB.COB'.
+
+       FD  FREIGHT-LOG-FILE
+           RECORD CONTAINS 69 CHARACTERS.
+           COPY 'FRTLOG.COB'.
+
+       FD  CSV-EXPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CSV-LINHA               PIC X(80).
+
        WORKING-STORAGE SECTION.
        77  WRK-PRODUTO     PIC X(20)     VALUE SPACES.
        77  WRK-VALOR       PIC 9(06)V99  VALUE ZEROS.
+       77  WRK-PESO        PIC 9(03)V99  VALUE ZEROS.
        77  WRK-UF          PIC X(02)     VALUE 'SP'.
-       77  WRK-FRETE       PIC 9(04)V99  VALUE ZEROS.
+       77  WRK-FRETE       PIC 9(08)V99  VALUE ZEROS.
+
+       77  WRK-VALOR-ED    PIC $ZZZ.ZZZ.ZZ9,99.
 
-       77  WRK-VALOR-ED    PIC $ZZZ.ZZ9,99.
+       77  WS-FRETE-STATUS      PIC X(02)     VALUE SPACES.
+       77  WS-FIM-TABELA-SW     PIC X(01)     VALUE 'N'.
+           88 WS-FIM-TABELA                   VALUE 'S'.
+       77  WS-UF-ENCONTRADA-SW  PIC X(01)     VALUE 'N'.
+           88 WS-UF-ENCONTRADA                VALUE 'S'.
+       77  WS-TAXA-UF           PIC 9(01)V99  VALUE ZEROS.
+       77  WS-TAXA-PESO-UF      PIC 9(01)V99  VALUE ZEROS.
+       77  WS-LOG-STATUS        PIC X(02)     VALUE SPACES.
+       77  WRK-QTD-ITENS        PIC 9(03)     VALUE ZEROS.
+       77  WRK-TOTAL-VALOR      PIC 9(08)V99  VALUE ZEROS.
+       77  WRK-TOTAL-PESO       PIC 9(06)V99  VALUE ZEROS.
+       77  WRK-TOTAL-GERAL      PIC 9(08)V99  VALUE ZEROS.
+       77  WRK-PRIMEIRO-PRODUTO PIC X(20)     VALUE SPACES.
+       77  WRK-CUPOM            PIC X(10)     VALUE SPACES.
+       77  WRK-PERC-DESCONTO    PIC 9(02)     VALUE ZEROS.
+       77  WRK-VALOR-DESCONTO   PIC 9(08)V99  VALUE ZEROS.
+       77  WS-SOBRETAXA-REGIAO  PIC 9(03)V99  VALUE ZEROS.
+       77  WS-CSV-STATUS        PIC X(02)     VALUE SPACES.
+       77  WRK-CSV-VALOR        PIC ZZZ.ZZZ.ZZ9,99.
+       77  WRK-CSV-PESO         PIC ZZ9,99.
+       77  WRK-CSV-FRETE        PIC ZZZ.ZZZ.ZZ9,99.
+       77  WS-DATA-COTACAO      PIC 9(08)     VALUE ZEROS.
+       77  WS-HORA-COTACAO      PIC 9(08)     VALUE ZEROS.
+
+       01  WS-TABELA-FRETE.
+           02 WS-QTD-UF          PIC 9(02)     VALUE ZEROS.
+           02 WS-FRETE-ENTRY OCCURS 27 TIMES
+                   INDEXED BY WS-IDX-FRETE.
+               03 WS-FRETE-UF         PIC X(02).
+               03 WS-FRETE-TAXA       PIC 9(01)V99.
+               03 WS-FRETE-TAXA-PESO  PIC 9(01)V99.
 
        PROCEDURE DIVISION.
-           DISPLAY 'PRODUTO COMPRADO..... : '
+           PERFORM 0010-CARREGAR-TABELA-FRETE
+
+           DISPLAY 'ESTADO DE ENTREGA (UF)........ : '
+           ACCEPT WRK-UF
+           MOVE FUNCTION UPPER-CASE(WRK-UF) TO WRK-UF
+           PERFORM 0020-BUSCAR-TAXA-UF
+
+           IF WS-UF-ENCONTRADA
+               PERFORM 0040-CAPTURAR-ITEM
+                   UNTIL WRK-PRODUTO = 'FIM'
+               IF WRK-QTD-ITENS > 0
+                   PERFORM 0050-RESUMO-CARRINHO
+               ELSE
+                   DISPLAY 'NENHUM ITEM FOI INFORMADO - CARRINHO VAZIO'
+               END-IF
+           ELSE
+               DISPLAY 'NAO PODEMOS ENTREGAR NESSE ESTADO'
+           END-IF
+
+           GOBACK
+           .
+
+      *********** CAPTURA DE CADA ITEM DO CARRINHO ***************
+       0040-CAPTURAR-ITEM.
+           DISPLAY 'PRODUTO COMPRADO (FIM P/ ENCERRAR).. : '
                WITH NO ADVANCING
            ACCEPT WRK-PRODUTO
            MOVE FUNCTION UPPER-CASE(WRK-PRODUTO) TO WRK-PRODUTO
+           IF WRK-PRODUTO NOT = 'FIM'
+               PERFORM 0042-PROCESSAR-ITEM
+           END-IF
+           .
 
+      *********** ACUMULA O ITEM NO CARRINHO - O FRETE SO E ******
+      *********** CALCULADO UMA VEZ, NO FECHAMENTO DA COMPRA *****
+       0042-PROCESSAR-ITEM.
            DISPLAY 'VALOR DO PRODUTO...... : '
                WITH NO ADVANCING
            ACCEPT WRK-VALOR
            MOVE WRK-VALOR TO WRK-VALOR-ED
 
-           DISPLAY 'ESTADO DE ENTREGA (SP/RJ/MG).. : '
-           ACCEPT WRK-UF
-           MOVE FUNCTION UPPER-CASE(WRK-UF) TO WRK-UF
+           DISPLAY 'PESO DO PRODUTO (KG).. : '
+               WITH NO ADVANCING
+           ACCEPT WRK-PESO
 
            DISPLAY  '--------- SAIDA DE DADOS --------------------'
            DISPLAY 'PRODUTO... : ' WRK-PRODUTO
            DISPLAY 'VALOR..... : ' WRK-VALOR-ED
+           DISPLAY 'PESO...... : ' WRK-PESO ' KG'
            DISPLAY 'ESTADO.... : ' WRK-UF
+           DISPLAY '==================================='
 
-      *********** OPERACAO CALCULO FRETE - COMANDO EVALUATE ***********
-           EVALUATE WRK-UF
-               WHEN 'SP'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 1,10
-               WHEN 'RJ'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 1,15
-               WHEN 'MG'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 1,20
+           ADD 1 TO WRK-QTD-ITENS
+           IF WRK-QTD-ITENS = 1
+               MOVE WRK-PRODUTO TO WRK-PRIMEIRO-PRODUTO
+           END-IF
+           ADD WRK-VALOR TO WRK-TOTAL-VALOR
+           ADD WRK-PESO  TO WRK-TOTAL-PESO
+           .
+
+      *********** RESUMO DO CARRINHO AO ENCERRAR A COMPRA ********
+      *********** DESCONTO APLICADO SOBRE O SUBTOTAL E, SO  ******
+      *********** ENTAO, O FRETE E CALCULADO UMA UNICA VEZ  ******
+      *********** SOBRE O PEDIDO COMPLETO (VALOR E PESO) ********
+       0050-RESUMO-CARRINHO.
+           PERFORM 0044-APLICAR-CUPOM
+           PERFORM 0024-CALCULAR-SOBRETAXA-REGIAO
+
+           ACCEPT WS-DATA-COTACAO FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-COTACAO FROM TIME
+
+           COMPUTE WRK-FRETE =
+                   ((WRK-TOTAL-VALOR - WRK-VALOR-DESCONTO) * WS-TAXA-UF)
+                   + (WRK-TOTAL-PESO * WS-TAXA-PESO-UF)
+                   + WS-SOBRETAXA-REGIAO
+           COMPUTE WRK-TOTAL-GERAL =
+                   WRK-TOTAL-VALOR - WRK-VALOR-DESCONTO + WRK-FRETE
+
+           PERFORM 0030-GRAVAR-LOG-FRETE
+           PERFORM 0032-EXPORTAR-CSV
+
+           DISPLAY '========== RESUMO DO CARRINHO =========='
+           DISPLAY 'ITENS COMPRADOS...... : ' WRK-QTD-ITENS
+           MOVE WRK-TOTAL-VALOR TO WRK-VALOR-ED
+           DISPLAY 'TOTAL DOS PRODUTOS... : ' WRK-VALOR-ED
+           IF WRK-PERC-DESCONTO NOT = ZEROS
+               MOVE WRK-VALOR-DESCONTO TO WRK-VALOR-ED
+               DISPLAY 'DESCONTO (' WRK-PERC-DESCONTO '%)....... : '
+                   WRK-VALOR-ED
+           END-IF
+           MOVE WRK-FRETE TO WRK-VALOR-ED
+           DISPLAY 'TOTAL DE FRETE....... : ' WRK-VALOR-ED
+           MOVE WRK-TOTAL-GERAL TO WRK-VALOR-ED
+           DISPLAY 'TOTAL GERAL DO PEDIDO : ' WRK-VALOR-ED
+           DISPLAY '=========================================='
+           .
+
+      *********** CUPOM DE DESCONTO SOBRE O TOTAL DOS PRODUTOS ***
+       0044-APLICAR-CUPOM.
+           DISPLAY 'CUPOM DE DESCONTO (EM BRANCO P/ NENHUM) : '
+               WITH NO ADVANCING
+           ACCEPT WRK-CUPOM
+           MOVE FUNCTION UPPER-CASE(WRK-CUPOM) TO WRK-CUPOM
+           EVALUATE WRK-CUPOM
+               WHEN 'DESC10'
+                   MOVE 10 TO WRK-PERC-DESCONTO
+               WHEN 'DESC20'
+                   MOVE 20 TO WRK-PERC-DESCONTO
+               WHEN SPACES
+                   MOVE ZEROS TO WRK-PERC-DESCONTO
                WHEN OTHER
-                       DISPLAY 'NAO PODEMOS ENTREGAR NESSE ESTADO'
+                   DISPLAY 'CUPOM INVALIDO - DESCONTO NAO APLICADO'
+                   MOVE ZEROS TO WRK-PERC-DESCONTO
            END-EVALUATE
+           COMPUTE WRK-VALOR-DESCONTO ROUNDED =
+                   WRK-TOTAL-VALOR * WRK-PERC-DESCONTO / 100
+           .
 
-           DISPLAY '==================================='
-           IF WRK-FRETE NOT EQUAL 0
-               MOVE WRK-FRETE TO WRK-VALOR-ED
-               DISPLAY 'VALOR DO PRODUTO COM FRETE: ' WRK-VALOR-ED
+       0010-CARREGAR-TABELA-FRETE.
+           OPEN INPUT FREIGHT-RATE-FILE
+           IF WS-FRETE-STATUS = '00'
+               PERFORM 0012-LER-TAXA-FRETE
+               PERFORM 0014-ARMAZENAR-TAXA-FRETE
+                   UNTIL WS-FIM-TABELA
+               CLOSE FREIGHT-RATE-FILE
+           ELSE
+               PERFORM 0016-TABELA-FRETE-PADRAO
            END-IF
-           DISPLAY '==================================='
+           .
+
+       0012-LER-TAXA-FRETE.
+           READ FREIGHT-RATE-FILE
+               AT END
+                   MOVE 'S' TO WS-FIM-TABELA-SW
+           END-READ
+           .
+
+       0014-ARMAZENAR-TAXA-FRETE.
+           ADD 1 TO WS-QTD-UF
+           MOVE FR-UF        TO WS-FRETE-UF(WS-QTD-UF)
+           MOVE FR-TAXA      TO WS-FRETE-TAXA(WS-QTD-UF)
+           MOVE FR-TAXA-PESO TO WS-FRETE-TAXA-PESO(WS-QTD-UF)
+           PERFORM 0012-LER-TAXA-FRETE
+           .
 
-           STOP RUN
+      *********** TABELA PADRAO DOS 27 ESTADOS *******************
+      *** UF / TAXA SOBRE VALOR / TAXA POR QUILO ******************
+       0016-TABELA-FRETE-PADRAO.
+           MOVE 'SP' TO WS-FRETE-UF(01).
+           MOVE 1,10 TO WS-FRETE-TAXA(01).
+           MOVE 0,20 TO WS-FRETE-TAXA-PESO(01).
+           MOVE 'RJ' TO WS-FRETE-UF(02).
+           MOVE 1,15 TO WS-FRETE-TAXA(02).
+           MOVE 0,25 TO WS-FRETE-TAXA-PESO(02).
+           MOVE 'MG' TO WS-FRETE-UF(03).
+           MOVE 1,20 TO WS-FRETE-TAXA(03).
+           MOVE 0,25 TO WS-FRETE-TAXA-PESO(03).
+           MOVE 'ES' TO WS-FRETE-UF(04).
+           MOVE 1,25 TO WS-FRETE-TAXA(04).
+           MOVE 0,30 TO WS-FRETE-TAXA-PESO(04).
+           MOVE 'DF' TO WS-FRETE-UF(05).
+           MOVE 1,25 TO WS-FRETE-TAXA(05).
+           MOVE 0,30 TO WS-FRETE-TAXA-PESO(05).
+           MOVE 'GO' TO WS-FRETE-UF(06).
+           MOVE 1,30 TO WS-FRETE-TAXA(06).
+           MOVE 0,35 TO WS-FRETE-TAXA-PESO(06).
+           MOVE 'MT' TO WS-FRETE-UF(07).
+           MOVE 1,45 TO WS-FRETE-TAXA(07).
+           MOVE 0,45 TO WS-FRETE-TAXA-PESO(07).
+           MOVE 'MS' TO WS-FRETE-UF(08).
+           MOVE 1,40 TO WS-FRETE-TAXA(08).
+           MOVE 0,40 TO WS-FRETE-TAXA-PESO(08).
+           MOVE 'PR' TO WS-FRETE-UF(09).
+           MOVE 1,20 TO WS-FRETE-TAXA(09).
+           MOVE 0,25 TO WS-FRETE-TAXA-PESO(09).
+           MOVE 'SC' TO WS-FRETE-UF(10).
+           MOVE 1,25 TO WS-FRETE-TAXA(10).
+           MOVE 0,30 TO WS-FRETE-TAXA-PESO(10).
+           MOVE 'RS' TO WS-FRETE-UF(11).
+           MOVE 1,30 TO WS-FRETE-TAXA(11).
+           MOVE 0,35 TO WS-FRETE-TAXA-PESO(11).
+           MOVE 'BA' TO WS-FRETE-UF(12).
+           MOVE 1,35 TO WS-FRETE-TAXA(12).
+           MOVE 0,40 TO WS-FRETE-TAXA-PESO(12).
+           MOVE 'SE' TO WS-FRETE-UF(13).
+           MOVE 1,40 TO WS-FRETE-TAXA(13).
+           MOVE 0,45 TO WS-FRETE-TAXA-PESO(13).
+           MOVE 'AL' TO WS-FRETE-UF(14).
+           MOVE 1,45 TO WS-FRETE-TAXA(14).
+           MOVE 0,45 TO WS-FRETE-TAXA-PESO(14).
+           MOVE 'PE' TO WS-FRETE-UF(15).
+           MOVE 1,40 TO WS-FRETE-TAXA(15).
+           MOVE 0,45 TO WS-FRETE-TAXA-PESO(15).
+           MOVE 'PB' TO WS-FRETE-UF(16).
+           MOVE 1,45 TO WS-FRETE-TAXA(16).
+           MOVE 0,50 TO WS-FRETE-TAXA-PESO(16).
+           MOVE 'RN' TO WS-FRETE-UF(17).
+           MOVE 1,45 TO WS-FRETE-TAXA(17).
+           MOVE 0,50 TO WS-FRETE-TAXA-PESO(17).
+           MOVE 'CE' TO WS-FRETE-UF(18).
+           MOVE 1,40 TO WS-FRETE-TAXA(18).
+           MOVE 0,45 TO WS-FRETE-TAXA-PESO(18).
+           MOVE 'PI' TO WS-FRETE-UF(19).
+           MOVE 1,45 TO WS-FRETE-TAXA(19).
+           MOVE 0,50 TO WS-FRETE-TAXA-PESO(19).
+           MOVE 'MA' TO WS-FRETE-UF(20).
+           MOVE 1,50 TO WS-FRETE-TAXA(20).
+           MOVE 0,55 TO WS-FRETE-TAXA-PESO(20).
+           MOVE 'PA' TO WS-FRETE-UF(21).
+           MOVE 1,55 TO WS-FRETE-TAXA(21).
+           MOVE 0,60 TO WS-FRETE-TAXA-PESO(21).
+           MOVE 'AP' TO WS-FRETE-UF(22).
+           MOVE 1,60 TO WS-FRETE-TAXA(22).
+           MOVE 0,65 TO WS-FRETE-TAXA-PESO(22).
+           MOVE 'AM' TO WS-FRETE-UF(23).
+           MOVE 1,65 TO WS-FRETE-TAXA(23).
+           MOVE 0,70 TO WS-FRETE-TAXA-PESO(23).
+           MOVE 'RR' TO WS-FRETE-UF(24).
+           MOVE 1,70 TO WS-FRETE-TAXA(24).
+           MOVE 0,75 TO WS-FRETE-TAXA-PESO(24).
+           MOVE 'AC' TO WS-FRETE-UF(25).
+           MOVE 1,65 TO WS-FRETE-TAXA(25).
+           MOVE 0,70 TO WS-FRETE-TAXA-PESO(25).
+           MOVE 'RO' TO WS-FRETE-UF(26).
+           MOVE 1,60 TO WS-FRETE-TAXA(26).
+           MOVE 0,65 TO WS-FRETE-TAXA-PESO(26).
+           MOVE 'TO' TO WS-FRETE-UF(27).
+           MOVE 1,45 TO WS-FRETE-TAXA(27).
+           MOVE 0,50 TO WS-FRETE-TAXA-PESO(27).
+           MOVE 27 TO WS-QTD-UF
            .
 
+       0020-BUSCAR-TAXA-UF.
+           MOVE 'N' TO WS-UF-ENCONTRADA-SW
+           PERFORM 0022-COMPARAR-UF
+               VARYING WS-IDX-FRETE FROM 1 BY 1
+               UNTIL WS-IDX-FRETE > WS-QTD-UF
+                  OR WS-UF-ENCONTRADA
+           .
+
+       0022-COMPARAR-UF.
+           IF WS-FRETE-UF(WS-IDX-FRETE) = WRK-UF
+               MOVE 'S' TO WS-UF-ENCONTRADA-SW
+               MOVE WS-FRETE-TAXA(WS-IDX-FRETE) TO WS-TAXA-UF
+               MOVE WS-FRETE-TAXA-PESO(WS-IDX-FRETE)
+                   TO WS-TAXA-PESO-UF
+           END-IF
+           .
+
+      *********** SOBRETAXA FIXA PARA A REGIAO NORTE *************
+       0024-CALCULAR-SOBRETAXA-REGIAO.
+           EVALUATE WRK-UF
+               WHEN 'AC' WHEN 'AP' WHEN 'AM' WHEN 'PA'
+               WHEN 'RO' WHEN 'RR' WHEN 'TO'
+                   MOVE 15,00 TO WS-SOBRETAXA-REGIAO
+               WHEN OTHER
+                   MOVE ZEROS TO WS-SOBRETAXA-REGIAO
+           END-EVALUATE
+           .
+
+      *********** REGISTRO DE LOG DA COTACAO DE FRETE DO PEDIDO ***
+      *********** (UMA UNICA COTACAO POR CARRINHO FECHADO, SOB ***
+      *********** O PRIMEIRO PRODUTO DIGITADO NO PEDIDO) **********
+       0030-GRAVAR-LOG-FRETE.
+           OPEN EXTEND FREIGHT-LOG-FILE
+           MOVE WRK-PRIMEIRO-PRODUTO TO LG-PRODUTO
+           MOVE WRK-TOTAL-VALOR      TO LG-VALOR
+           MOVE WRK-TOTAL-PESO       TO LG-PESO
+           MOVE WRK-UF               TO LG-UF
+           MOVE WRK-FRETE            TO LG-FRETE
+           MOVE WS-DATA-COTACAO TO LG-DATA
+           MOVE WS-HORA-COTACAO TO LG-HORA
+           WRITE FREIGHT-LOG-REC
+           CLOSE FREIGHT-LOG-FILE
+           .
+
+      *********** EXPORTACAO DA COTACAO DO PEDIDO EM FORMATO CSV **
+       0032-EXPORTAR-CSV.
+           MOVE WRK-TOTAL-VALOR TO WRK-CSV-VALOR
+           MOVE WRK-TOTAL-PESO  TO WRK-CSV-PESO
+           MOVE WRK-FRETE       TO WRK-CSV-FRETE
+           MOVE SPACES TO CSV-LINHA
+           STRING WRK-PRIMEIRO-PRODUTO DELIMITED BY SIZE
+                  ';'           DELIMITED BY SIZE
+                  WRK-CSV-VALOR DELIMITED BY SIZE
+                  ';'           DELIMITED BY SIZE
+                  WRK-CSV-PESO  DELIMITED BY SIZE
+                  ';'           DELIMITED BY SIZE
+                  WRK-UF        DELIMITED BY SIZE
+                  ';'           DELIMITED BY SIZE
+                  WRK-CSV-FRETE DELIMITED BY SIZE
+                  ';'           DELIMITED BY SIZE
+                  WS-DATA-COTACAO DELIMITED BY SIZE
+                  ';'           DELIMITED BY SIZE
+                  WS-HORA-COTACAO DELIMITED BY SIZE
+               INTO CSV-LINHA
+           OPEN EXTEND CSV-EXPORT-FILE
+           WRITE CSV-LINHA
+           CLOSE CSV-EXPORT-FILE
+           .

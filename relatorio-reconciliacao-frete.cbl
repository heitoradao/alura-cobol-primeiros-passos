@@ -0,0 +1,318 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGCOB22.
+      ******************************************************
+      ***   AREA DE COMENTARIOS - REMARKS
+      ***   OBJETIVO DO PROGRAMA = RECONCILIACAO ENTRE AS
+      ***                            COTACOES DE FRETE GRAVADAS
+      ***                            PELO PRGCOB08 (FREIGHT-LOG-
+      ***                            FILE) E A FATURA IMPORTADA
+      ***                            DA TRANSPORTADORA (CARRIER-
+      ***                            INVOICE-FILE), CASANDO OS
+      ***                            REGISTROS POR PRODUTO/UF/
+      ***                            DATA E SINALIZANDO DIVERGENCIA
+      ***                            ACIMA DA TOLERANCIA PERMITIDA
+      ***   AUTOR: HEITOR JR
+      ***   DATA : 09/08/2026
+      ***--------------------------------------------------
+      ***   HISTORICO DE ALTERACOES
+      ***   09/08/2026 HJR   PROGRAMA ORIGINAL
+      ***   09/08/2026 HJR   CODIGO DE PRODUTO PASSA A SER COMPARADO
+      ***                    EM CAIXA ALTA, POIS FRETELOG E CARRINV
+      ***                    PODEM TRAZER O MESMO PRODUTO COM
+      ***                    GRAFIAS DE CAIXA DIFERENTES
+      ***   09/08/2026 HJR   CHAMADAS A ERRLOG PASSAM A INFORMAR
+      ***                    TAMBEM A PARAGRAFO DE ORIGEM, EM
+      ***                    EL-PARAGRAFO
+      ***   09/08/2026 HJR   CAMPOS DE FRETE (COTADO/COBRADO/
+      ***                    DIFERENCA) AMPLIADOS PARA ACOMPANHAR A
+      ***                    NOVA ESCALA DE LG-FRETE/CI-FRETE-COBRADO
+      ***                    (PIC 9(08)V99), EVITANDO TRUNCAMENTO AO
+      ***                    LER OS ARQUIVOS DE ENTRADA JA AMPLIADOS
+      ******************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           COPY 'LOCALE.COB'.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FREIGHT-LOG-FILE ASSIGN TO 'FRETELOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+           SELECT CARRIER-INVOICE-FILE ASSIGN TO 'CARRINV'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INVOICE-STATUS.
+           SELECT FRT-TOL-PARM-FILE ASSIGN TO 'FRTTOLPM'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TOL-STATUS.
+           SELECT RECONCILE-REPORT-FILE ASSIGN TO 'FRETERCN'
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FREIGHT-LOG-FILE
+           RECORD CONTAINS 69 CHARACTERS.
+           COPY 'FRTLOG.COB'.
+
+       FD  CARRIER-INVOICE-FILE
+           RECORD CONTAINS 43 CHARACTERS.
+           COPY 'CARRINV.COB'.
+
+       FD  FRT-TOL-PARM-FILE
+           RECORD CONTAINS 5 CHARACTERS.
+           COPY 'FRTTOLPM.COB'.
+
+       FD  RECONCILE-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RECONCILE-REPORT-LINE   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WS-LOG-STATUS          PIC X(02)     VALUE SPACES.
+       77  WS-INVOICE-STATUS      PIC X(02)     VALUE SPACES.
+       77  WS-TOL-STATUS          PIC X(02)     VALUE SPACES.
+       77  WS-FIM-FATURA-SW       PIC X(01)     VALUE 'N'.
+           88 WS-FIM-FATURA                     VALUE 'S'.
+       77  WS-FIM-LOG-SW          PIC X(01)     VALUE 'N'.
+           88 WS-FIM-LOG                        VALUE 'S'.
+       77  WS-LINHAS-PAGINA       PIC 9(02)     VALUE ZEROS.
+       77  WS-NUMERO-PAGINA       PIC 9(03)     VALUE ZEROS.
+       77  WS-DATA-EXECUCAO       PIC 9(08)     VALUE ZEROS.
+       77  WS-TOLERANCIA-FRETE    PIC 9(03)V99  VALUE 1,00.
+
+       77  WS-COTACAO-ENCONTRADA-SW PIC X(01)   VALUE 'N'.
+           88 WS-COTACAO-ENCONTRADA             VALUE 'S'.
+       77  WS-FRETE-QUOTADO       PIC 9(08)V99  VALUE ZEROS.
+       77  WS-DIFERENCA           PIC S9(08)V99 VALUE ZEROS.
+       77  WS-DIFERENCA-ABS       PIC 9(08)V99  VALUE ZEROS.
+
+       77  WS-QTD-FATURAS         PIC 9(05)     VALUE ZEROS.
+       77  WS-QTD-OK              PIC 9(05)     VALUE ZEROS.
+       77  WS-QTD-DIVERGENTES     PIC 9(05)     VALUE ZEROS.
+       77  WS-QTD-SEM-COTACAO     PIC 9(05)     VALUE ZEROS.
+
+       01  WS-TABELA-COTACOES.
+           02 WS-QTD-COTACOES     PIC 9(04)     VALUE ZEROS.
+           02 WS-COTACAO-ENTRY OCCURS 500 TIMES
+                   INDEXED BY WS-IDX-COT.
+               03 WS-COT-PRODUTO  PIC X(20).
+               03 WS-COT-UF       PIC X(02).
+               03 WS-COT-DATA     PIC 9(08).
+               03 WS-COT-FRETE    PIC 9(08)V99.
+
+       77  WS-CI-PRODUTO-CMP      PIC X(20)     VALUE SPACES.
+
+       01  WS-CABECALHO-1.
+           02 FILLER              PIC X(35) VALUE
+              'RECONCILIACAO DE FRETE X FATURA '.
+           02 FILLER              PIC X(10) VALUE 'PAGINA... '.
+           02 WS-CAB-PAGINA       PIC ZZ9.
+       01  WS-CABECALHO-2.
+           02 FILLER              PIC X(22) VALUE 'PRODUTO'.
+           02 FILLER              PIC X(04) VALUE 'UF'.
+           02 FILLER              PIC X(11) VALUE 'DATA'.
+           02 FILLER              PIC X(11) VALUE 'COTADO'.
+           02 FILLER              PIC X(11) VALUE 'COBRADO'.
+           02 FILLER              PIC X(15) VALUE 'SITUACAO'.
+       01  WS-LINHA-DETALHE.
+           02 WL-PRODUTO           PIC X(20).
+           02 FILLER               PIC X(02) VALUE SPACES.
+           02 WL-UF                PIC X(02).
+           02 FILLER               PIC X(02) VALUE SPACES.
+           02 WL-DATA              PIC 9(08).
+           02 FILLER               PIC X(02) VALUE SPACES.
+           02 WL-COTADO            PIC ZZZZZZZ9,99.
+           02 FILLER               PIC X(02) VALUE SPACES.
+           02 WL-COBRADO           PIC ZZZZZZZ9,99.
+           02 FILLER               PIC X(02) VALUE SPACES.
+           02 WL-SITUACAO          PIC X(15).
+       01  WS-LINHA-RESUMO.
+           02 FILLER              PIC X(25) VALUE SPACES.
+           02 WR-DESCRICAO        PIC X(25).
+           02 WR-QUANTIDADE       PIC ZZZZ9.
+
+       COPY 'ERRLOG.COB'.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+            PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+            PERFORM 2000-PROCESSAR THRU 2000-PROCESSAR-EXIT
+                UNTIL WS-FIM-FATURA.
+            PERFORM 3000-FINALIZAR THRU 3000-FINALIZAR-EXIT.
+            GOBACK.
+
+       1000-INICIALIZAR.
+            ACCEPT WS-DATA-EXECUCAO FROM DATE YYYYMMDD.
+            PERFORM 1050-CARREGAR-TOLERANCIA
+                THRU 1050-CARREGAR-TOLERANCIA-EXIT.
+            OPEN INPUT FREIGHT-LOG-FILE.
+            IF WS-LOG-STATUS NOT = '00'
+                DISPLAY 'ARQUIVO FRETELOG NAO ENCONTRADO'
+                DISPLAY 'EXECUTE O PRGCOB08 ANTES DESTA RECONCILIACAO'
+                MOVE 'PRGCOB22' TO EL-PROGRAMA
+                MOVE '1000-INICIALIZAR' TO EL-PARAGRAFO
+                MOVE 'ARQUIVO FRETELOG NAO ENCONTRADO' TO EL-MENSAGEM
+                CALL 'ERRLOG' USING ERROR-LOG-LINK
+                MOVE 'S' TO WS-FIM-FATURA-SW
+                GO TO 1000-INICIALIZAR-EXIT
+            END-IF.
+            PERFORM 1100-LER-COTACAO THRU 1100-LER-COTACAO-EXIT
+                UNTIL WS-FIM-LOG.
+            CLOSE FREIGHT-LOG-FILE.
+            OPEN INPUT CARRIER-INVOICE-FILE.
+            IF WS-INVOICE-STATUS NOT = '00'
+                DISPLAY 'ARQUIVO CARRINV NAO ENCONTRADO'
+                DISPLAY 'IMPORTE A FATURA DA TRANSPORTADORA ANTES'
+                MOVE 'PRGCOB22' TO EL-PROGRAMA
+                MOVE '1000-INICIALIZAR' TO EL-PARAGRAFO
+                MOVE 'ARQUIVO CARRINV NAO ENCONTRADO' TO EL-MENSAGEM
+                CALL 'ERRLOG' USING ERROR-LOG-LINK
+                MOVE 'S' TO WS-FIM-FATURA-SW
+                GO TO 1000-INICIALIZAR-EXIT
+            END-IF.
+            OPEN OUTPUT RECONCILE-REPORT-FILE.
+            PERFORM 2100-LER-FATURA THRU 2100-LER-FATURA-EXIT.
+            IF NOT WS-FIM-FATURA
+                PERFORM 2200-CABECALHO THRU 2200-CABECALHO-EXIT
+            END-IF.
+       1000-INICIALIZAR-EXIT.
+            EXIT.
+
+      *********** TOLERANCIA DE DIVERGENCIA, VIA ARQUIVO DE *******
+      *********** CONTROLE, COM VALOR PADRAO CASO AUSENTE *********
+       1050-CARREGAR-TOLERANCIA.
+            OPEN INPUT FRT-TOL-PARM-FILE.
+            IF WS-TOL-STATUS = '00'
+                READ FRT-TOL-PARM-FILE
+                    NOT AT END
+                        MOVE FT-TOLERANCIA-FRETE TO WS-TOLERANCIA-FRETE
+                END-READ
+                CLOSE FRT-TOL-PARM-FILE
+            END-IF.
+       1050-CARREGAR-TOLERANCIA-EXIT.
+            EXIT.
+
+      *********** CARGA DAS COTACOES EM MEMORIA, PARA CASAR *******
+      *********** COM A FATURA POR PRODUTO/UF/DATA *****************
+       1100-LER-COTACAO.
+            READ FREIGHT-LOG-FILE
+                AT END
+                    MOVE 'S' TO WS-FIM-LOG-SW
+                NOT AT END
+                    PERFORM 1110-ARMAZENAR-COTACAO
+                    THRU 1110-ARMAZENAR-COTACAO-EXIT
+            END-READ.
+       1100-LER-COTACAO-EXIT.
+            EXIT.
+
+       1110-ARMAZENAR-COTACAO.
+            IF WS-QTD-COTACOES < 500
+                ADD 1 TO WS-QTD-COTACOES
+                MOVE FUNCTION UPPER-CASE(LG-PRODUTO)
+                    TO WS-COT-PRODUTO(WS-QTD-COTACOES)
+                MOVE LG-UF      TO WS-COT-UF(WS-QTD-COTACOES)
+                MOVE LG-DATA    TO WS-COT-DATA(WS-QTD-COTACOES)
+                MOVE LG-FRETE   TO WS-COT-FRETE(WS-QTD-COTACOES)
+            ELSE
+                DISPLAY 'TABELA DE COTACOES CHEIA - REGISTRO IGNORADO'
+            END-IF.
+       1110-ARMAZENAR-COTACAO-EXIT.
+            EXIT.
+
+       2000-PROCESSAR.
+            PERFORM 2010-BUSCAR-COTACAO
+                THRU 2010-BUSCAR-COTACAO-EXIT.
+            ADD 1 TO WS-QTD-FATURAS.
+            MOVE CI-PRODUTO TO WL-PRODUTO.
+            MOVE CI-UF      TO WL-UF.
+            MOVE CI-DATA    TO WL-DATA.
+            MOVE CI-FRETE-COBRADO TO WL-COBRADO.
+            IF WS-COTACAO-ENCONTRADA
+                MOVE WS-FRETE-QUOTADO TO WL-COTADO
+                COMPUTE WS-DIFERENCA =
+                    CI-FRETE-COBRADO - WS-FRETE-QUOTADO
+                IF WS-DIFERENCA < ZEROS
+                    COMPUTE WS-DIFERENCA-ABS = WS-DIFERENCA * -1
+                ELSE
+                    MOVE WS-DIFERENCA TO WS-DIFERENCA-ABS
+                END-IF
+                IF WS-DIFERENCA-ABS > WS-TOLERANCIA-FRETE
+                    MOVE 'DIVERGENTE' TO WL-SITUACAO
+                    ADD 1 TO WS-QTD-DIVERGENTES
+                ELSE
+                    MOVE 'OK' TO WL-SITUACAO
+                    ADD 1 TO WS-QTD-OK
+                END-IF
+            ELSE
+                MOVE ZEROS TO WL-COTADO
+                MOVE 'SEM COTACAO' TO WL-SITUACAO
+                ADD 1 TO WS-QTD-SEM-COTACAO
+            END-IF.
+            WRITE RECONCILE-REPORT-LINE FROM WS-LINHA-DETALHE.
+            ADD 1 TO WS-LINHAS-PAGINA.
+            IF WS-LINHAS-PAGINA > 20
+                PERFORM 2200-CABECALHO THRU 2200-CABECALHO-EXIT
+            END-IF.
+            PERFORM 2100-LER-FATURA THRU 2100-LER-FATURA-EXIT.
+       2000-PROCESSAR-EXIT.
+            EXIT.
+
+      *********** CASAMENTO POR PRODUTO/UF/DATA, BUSCA LINEAR *****
+       2010-BUSCAR-COTACAO.
+            MOVE 'N' TO WS-COTACAO-ENCONTRADA-SW.
+            MOVE FUNCTION UPPER-CASE(CI-PRODUTO) TO WS-CI-PRODUTO-CMP.
+            PERFORM 2020-COMPARAR-COTACAO
+                VARYING WS-IDX-COT FROM 1 BY 1
+                UNTIL WS-IDX-COT > WS-QTD-COTACOES
+                   OR WS-COTACAO-ENCONTRADA.
+       2010-BUSCAR-COTACAO-EXIT.
+            EXIT.
+
+       2020-COMPARAR-COTACAO.
+            IF WS-COT-PRODUTO(WS-IDX-COT) = WS-CI-PRODUTO-CMP
+               AND WS-COT-UF(WS-IDX-COT)  = CI-UF
+               AND WS-COT-DATA(WS-IDX-COT) = CI-DATA
+                MOVE 'S' TO WS-COTACAO-ENCONTRADA-SW
+                MOVE WS-COT-FRETE(WS-IDX-COT) TO WS-FRETE-QUOTADO
+            END-IF.
+
+       2100-LER-FATURA.
+            READ CARRIER-INVOICE-FILE
+                AT END
+                    MOVE 'S' TO WS-FIM-FATURA-SW
+            END-READ.
+       2100-LER-FATURA-EXIT.
+            EXIT.
+
+       2200-CABECALHO.
+            ADD 1 TO WS-NUMERO-PAGINA.
+            MOVE WS-NUMERO-PAGINA TO WS-CAB-PAGINA.
+            WRITE RECONCILE-REPORT-LINE FROM WS-CABECALHO-1.
+            MOVE SPACES TO RECONCILE-REPORT-LINE.
+            WRITE RECONCILE-REPORT-LINE.
+            WRITE RECONCILE-REPORT-LINE FROM WS-CABECALHO-2.
+            MOVE ZEROS TO WS-LINHAS-PAGINA.
+       2200-CABECALHO-EXIT.
+            EXIT.
+
+       3000-FINALIZAR.
+            IF WS-INVOICE-STATUS = '00'
+                MOVE 'FATURAS RECONCILIADAS...' TO WR-DESCRICAO
+                MOVE WS-QTD-FATURAS TO WR-QUANTIDADE
+                WRITE RECONCILE-REPORT-LINE FROM WS-LINHA-RESUMO
+                MOVE 'DENTRO DA TOLERANCIA....' TO WR-DESCRICAO
+                MOVE WS-QTD-OK TO WR-QUANTIDADE
+                WRITE RECONCILE-REPORT-LINE FROM WS-LINHA-RESUMO
+                MOVE 'DIVERGENTES..............' TO WR-DESCRICAO
+                MOVE WS-QTD-DIVERGENTES TO WR-QUANTIDADE
+                WRITE RECONCILE-REPORT-LINE FROM WS-LINHA-RESUMO
+                MOVE 'SEM COTACAO CORRESPONDENTE' TO WR-DESCRICAO
+                MOVE WS-QTD-SEM-COTACAO TO WR-QUANTIDADE
+                WRITE RECONCILE-REPORT-LINE FROM WS-LINHA-RESUMO
+                DISPLAY 'RELATORIO GERADO EM FRETERCN'
+                DISPLAY 'FATURAS RECONCILIADAS: ' WS-QTD-FATURAS
+                DISPLAY 'DENTRO DA TOLERANCIA.: ' WS-QTD-OK
+                DISPLAY 'DIVERGENTES..........: ' WS-QTD-DIVERGENTES
+                DISPLAY 'SEM COTACAO..........: ' WS-QTD-SEM-COTACAO
+                CLOSE RECONCILE-REPORT-FILE
+                CLOSE CARRIER-INVOICE-FILE
+            END-IF.
+       3000-FINALIZAR-EXIT.
+            EXIT.

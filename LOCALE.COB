@@ -0,0 +1,11 @@
+      ******************************************************
+      ***   COPYBOOK  : LOCALE.COB
+      ***   OBJETIVO  : CLAUSULAS DE SPECIAL-NAMES COMUNS A
+      ***                 TODOS OS PROGRAMAS DO SISTEMA, PARA
+      ***                 QUE A CONVENCAO DE VIRGULA DECIMAL
+      ***                 (LOCALE PT-BR) NAO PRECISE SER
+      ***                 REPETIDA EM CADA UM DELES
+      ***   AUTOR     : HEITOR JR
+      ***   DATA      : 09/08/2026
+      ******************************************************
+           DECIMAL-POINT IS COMMA.

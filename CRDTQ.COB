@@ -0,0 +1,23 @@
+      ******************************************************
+      ***   COPYBOOK  : CRDTQ.COB
+      ***   OBJETIVO  : LAYOUT DO REGISTRO DA FILA DE REVISAO DE
+      ***                 CREDITO, GRAVADO PELO PRGCOB06 NO
+      ***                 ARQUIVO CREDIT-REVIEW-FILE QUANDO O
+      ***                 RESULTADO DA OPERACAO ULTRAPASSA O
+      ***                 LIMITE DE ALERTA
+      ***   AUTOR     : HEITOR JR
+      ***   DATA      : 09/08/2026
+      ***--------------------------------------------------
+      ***   HISTORICO DE ALTERACOES
+      ***   09/08/2026 HJR   LAYOUT ORIGINAL
+      ******************************************************
+       01  CREDIT-REVIEW-REC.
+           02 CQ-NUMERO1           PIC S9(06)V99.
+           02 FILLER               PIC X(01)     VALUE SPACES.
+           02 CQ-NUMERO2           PIC S9(06)V99.
+           02 FILLER               PIC X(01)     VALUE SPACES.
+           02 CQ-OPERACAO          PIC X(01).
+           02 FILLER               PIC X(01)     VALUE SPACES.
+           02 CQ-RESULTADO         PIC S9(08)V99.
+           02 FILLER               PIC X(01)     VALUE SPACES.
+           02 CQ-DATA              PIC 9(08).

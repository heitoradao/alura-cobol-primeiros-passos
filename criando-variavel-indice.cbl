@@ -6,45 +6,438 @@
       ***                          VARIAVEL TIPO ARRAY
       ***   AUTOR: IVAN
       ***   DATA : XX/XX/20XX
+      ***--------------------------------------------------
+      ***   HISTORICO DE ALTERACOES
+      ***   XX/XX/20XX IVAN  PROGRAMA ORIGINAL
+      ***   09/08/2026 HJR   INCLUIDAS OPCOES DE FORMATO DE SAIDA
+      ***                    DA DATA (POR EXTENSO, DD/MM/AAAA,
+      ***                    MM/DD/AAAA, AAAA-MM-DD, ABREVIADA)
+      ***   09/08/2026 HJR   INCLUIDA TABELA DE ABREVIATURAS DE
+      ***                    MES DE 3 LETRAS
+      ***   09/08/2026 HJR   INCLUIDA VALIDACAO DE ANO BISSEXTO E
+      ***                    TABELA DE DIAS POR MES, AJUSTANDO
+      ***                    FEVEREIRO QUANDO O ANO E BISSEXTO
+      ***   09/08/2026 HJR   INCLUIDA VERIFICACAO DE DIA UTIL,
+      ***                    CALCULANDO O DIA DA SEMANA (CONGRUENCIA
+      ***                    DE ZELLER) E COMPARANDO COM A TABELA
+      ***                    DE FERIADOS NACIONAIS FIXOS
+      ***   09/08/2026 HJR   TERMINO POR GOBACK EM VEZ DE STOP RUN,
+      ***                    PARA PODER SER CHAMADO PELO MENU
+      ***                    PRINCIPAL (PRGCOB00)
+      ***   09/08/2026 HJR   SPECIAL-NAMES PASSA A VIR DO
+      ***                    COPYBOOK LOCALE.COB, COMUM A
+      ***                    TODOS OS PROGRAMAS
+      ***   09/08/2026 HJR   INCLUIDA CONFERENCIA DE UMA DATA
+      ***                    DIGITADA PELO OPERADOR CONTRA A TABELA
+      ***                    DE DIAS POR MES, COM NOVA DIGITACAO
+      ***                    ATE O VALOR SER VALIDO
+      ***   09/08/2026 HJR   INCLUIDO FORMATO DE SAIDA COM O DIA DA
+      ***                    SEMANA POR EXTENSO
+      ***   09/08/2026 HJR   FERIADOS PASSAM A SER LIDOS DO ARQUIVO
+      ***                    DE CONTROLE HOLIDAY-FILE (HOLIDAYS),
+      ***                    COM A TABELA FIXA ANTERIOR MANTIDA
+      ***                    COMO PADRAO CASO O ARQUIVO ESTEJA
+      ***                    AUSENTE; INCLUIDO TAMBEM O CALCULO DO
+      ***                    PROXIMO DIA UTIL QUANDO HOJE NAO FOR
       ******************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
+           COPY 'LOCALE.COB'.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOLIDAY-FILE ASSIGN TO 'HOLIDAYS'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HOLIDAY-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  HOLIDAY-FILE
+           RECORD CONTAINS 5 CHARACTERS.
+           COPY 'HOLIDAY.COB'.
+
        WORKING-STORAGE SECTION.
        01 WRK-MESES.
                02 WRK-MES PIC X(9) OCCURS 12 TIMES.
-       01 DATA-SYSTEMA.   
+       01 WRK-MESES-ABREV.
+               02 WRK-MES-ABREV PIC X(3) OCCURS 12 TIMES.
+       01 WRK-DIAS-MES-TAB.
+               02 WRK-DIAS-MES PIC 9(2) OCCURS 12 TIMES.
+       01 WRK-DIAS-SEMANA-TAB.
+               02 WRK-DIA-SEMANA-NOME PIC X(9) OCCURS 7 TIMES.
+       01 DATA-SYSTEMA.
            02 SYS-ANO  PIC 9(4).
            02 SYS-MES  PIC 9(2).
            02 SYS-DIA  PIC 9(2).
+
+       77 WRK-DATA-YYYYMMDD    PIC 9(08)     VALUE ZEROS.
+       01 WRK-PROX-DATA-YYYYMMDD PIC 9(08)   VALUE ZEROS.
+       01 WRK-PROX-DATA-GRP REDEFINES WRK-PROX-DATA-YYYYMMDD.
+           02 WRK-PROX-ANO     PIC 9(04).
+           02 WRK-PROX-MES     PIC 9(02).
+           02 WRK-PROX-DIA     PIC 9(02).
+
+       77 WRK-OPCAO-FORMATO   PIC 9(01)     VALUE 1.
+       77 WS-ANO-BISSEXTO-SW  PIC X(01)     VALUE 'N'.
+           88 WS-ANO-BISSEXTO               VALUE 'S'.
+       77 WRK-DIV-AUX         PIC 9(06)     VALUE ZEROS.
+       77 WRK-RESTO-AUX       PIC 9(06)     VALUE ZEROS.
+
+       77 WRK-Z-M             PIC 9(02)     VALUE ZEROS.
+       77 WRK-Z-Y             PIC 9(04)     VALUE ZEROS.
+       77 WRK-Z-K             PIC 9(02)     VALUE ZEROS.
+       77 WRK-Z-J             PIC 9(02)     VALUE ZEROS.
+       77 WRK-Z-T1            PIC 9(02)     VALUE ZEROS.
+       77 WRK-Z-K4            PIC 9(02)     VALUE ZEROS.
+       77 WRK-Z-J4            PIC 9(02)     VALUE ZEROS.
+       77 WRK-Z-H             PIC 9(04)     VALUE ZEROS.
+       77 WS-DIA-SEMANA       PIC 9(01)     VALUE ZEROS.
+       77 WRK-IDX-DIA-SEMANA  PIC 9(01)     VALUE ZEROS.
+
+       77 WS-HOLIDAY-STATUS   PIC X(02)     VALUE SPACES.
+       77 WS-FIM-FERIADOS-SW  PIC X(01)     VALUE 'N'.
+           88 WS-FIM-FERIADOS               VALUE 'S'.
+       77 WS-QTD-FERIADOS     PIC 9(02)     VALUE ZEROS.
+
+       01 WRK-FERIADOS.
+           02 WRK-FERIADO-ENTRY OCCURS 8 TIMES
+                   INDEXED BY WS-IDX-FER.
+               03 WRK-FERIADO-MES  PIC 9(02).
+               03 WRK-FERIADO-DIA  PIC 9(02).
+
+       77 WS-DIA-UTIL-SW      PIC X(01)     VALUE 'S'.
+           88 WS-DIA-UTIL                   VALUE 'S'.
+       77 WS-FERIADO-SW       PIC X(01)     VALUE 'N'.
+           88 WS-E-FERIADO                  VALUE 'S'.
+       77 WRK-CHK-MES         PIC 9(02)     VALUE ZEROS.
+       77 WRK-CHK-DIA         PIC 9(02)     VALUE ZEROS.
+
+       77 WRK-PROX-DATA-INT        PIC 9(07) VALUE ZEROS.
+       77 WRK-PROX-DIA-SEMANA      PIC 9(01) VALUE ZEROS.
+       77 WRK-PROX-UTIL-ACHADO-SW  PIC X(01) VALUE 'N'.
+           88 WRK-PROX-UTIL-ACHADO           VALUE 'S'.
+
+       77 WRK-VAL-DIA         PIC 9(02)     VALUE ZEROS.
+       77 WRK-VAL-MES         PIC 9(02)     VALUE ZEROS.
+       77 WS-DATA-VALIDA-SW   PIC X(01)     VALUE 'N'.
+           88 WS-DATA-VALIDA                VALUE 'S'.
+
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
             PERFORM 0100-INICIALIZAR.
             PERFORM 0200-PROCESSAR.
             PERFORM 0300-FINALIZAR
-            STOP RUN.
-       0100-INICIALIZAR.     
+            GOBACK.
+
+       0100-INICIALIZAR.
             ACCEPT DATA-SYSTEMA FROM DATE YYYYMMDD.
+            MOVE DATA-SYSTEMA TO WRK-DATA-YYYYMMDD.
             PERFORM 0400-MONTAMES.
+            PERFORM 0410-MONTAMES-ABREV.
+            PERFORM 0415-MONTAR-DIAS-SEMANA.
+            PERFORM 0420-MONTAR-DIAS-MES.
+            PERFORM 0430-VERIFICAR-ANO-BISSEXTO.
+            PERFORM 0440-MONTAR-FERIADOS.
+
        0200-PROCESSAR.
-            DISPLAY SYS-DIA ' DE ' WRK-MES(SYS-MES)  ' DE ' SYS-ANO.
-            
-       0300-FINALIZAR.     
+            DISPLAY 'FORMATO DE SAIDA DA DATA...... : '.
+            DISPLAY '  (1) DD DE MES DE AAAA '.
+            DISPLAY '  (2) DD/MM/AAAA '.
+            DISPLAY '  (3) MM/DD/AAAA '.
+            DISPLAY '  (4) AAAA-MM-DD '.
+            DISPLAY '  (5) DD-MES(ABREV)-AAAA '.
+            DISPLAY '  (6) DIA DA SEMANA POR EXTENSO '.
+            ACCEPT WRK-OPCAO-FORMATO.
+            PERFORM 0460-CALCULAR-DIA-SEMANA.
+            PERFORM 0450-EXIBIR-DATA-FORMATADA.
+            PERFORM 0470-VERIFICAR-DIA-UTIL.
+            PERFORM 0490-EXIBIR-CALENDARIO.
+            PERFORM 0495-VALIDAR-DATA-DIGITADA.
+
+       0300-FINALIZAR.
              DISPLAY ' FIM DE PROCESSAMENTO '.
-             
+
        0400-MONTAMES.
               MOVE 'JANEIRO  ' TO WRK-MES(01).
-              MOVE 'FEVEREIRO' TO WRK-MES(02).         
+              MOVE 'FEVEREIRO' TO WRK-MES(02).
               MOVE 'MARCO    ' TO WRK-MES(03).
-              MOVE 'ABRIL    ' TO WRK-MES(04).          
+              MOVE 'ABRIL    ' TO WRK-MES(04).
               MOVE 'MAIO     ' TO WRK-MES(05).
-              MOVE 'JUNHO    ' TO WRK-MES(06).         
+              MOVE 'JUNHO    ' TO WRK-MES(06).
               MOVE 'JULHO    ' TO WRK-MES(07).
-              MOVE 'AGOSTO   ' TO WRK-MES(08).         
+              MOVE 'AGOSTO   ' TO WRK-MES(08).
               MOVE 'SETEMBRO ' TO WRK-MES(09).
-              MOVE 'OUTUBRO  ' TO WRK-MES(10).         
+              MOVE 'OUTUBRO  ' TO WRK-MES(10).
               MOVE 'NOVEMBRO ' TO WRK-MES(11).
-              MOVE 'DEZEMBRO ' TO WRK-MES(12).         
+              MOVE 'DEZEMBRO ' TO WRK-MES(12).
+
+      *********** ABREVIATURAS DE 3 LETRAS PARA CADA MES *********
+       0410-MONTAMES-ABREV.
+              MOVE 'JAN' TO WRK-MES-ABREV(01).
+              MOVE 'FEV' TO WRK-MES-ABREV(02).
+              MOVE 'MAR' TO WRK-MES-ABREV(03).
+              MOVE 'ABR' TO WRK-MES-ABREV(04).
+              MOVE 'MAI' TO WRK-MES-ABREV(05).
+              MOVE 'JUN' TO WRK-MES-ABREV(06).
+              MOVE 'JUL' TO WRK-MES-ABREV(07).
+              MOVE 'AGO' TO WRK-MES-ABREV(08).
+              MOVE 'SET' TO WRK-MES-ABREV(09).
+              MOVE 'OUT' TO WRK-MES-ABREV(10).
+              MOVE 'NOV' TO WRK-MES-ABREV(11).
+              MOVE 'DEZ' TO WRK-MES-ABREV(12)
+              .
+
+      *********** NOMES DOS DIAS DA SEMANA, NA MESMA ORDEM DO ****
+      *********** RESULTADO DA CONGRUENCIA DE ZELLER (0=SABADO) **
+       0415-MONTAR-DIAS-SEMANA.
+              MOVE 'SABADO   ' TO WRK-DIA-SEMANA-NOME(1).
+              MOVE 'DOMINGO  ' TO WRK-DIA-SEMANA-NOME(2).
+              MOVE 'SEGUNDA  ' TO WRK-DIA-SEMANA-NOME(3).
+              MOVE 'TERCA    ' TO WRK-DIA-SEMANA-NOME(4).
+              MOVE 'QUARTA   ' TO WRK-DIA-SEMANA-NOME(5).
+              MOVE 'QUINTA   ' TO WRK-DIA-SEMANA-NOME(6).
+              MOVE 'SEXTA    ' TO WRK-DIA-SEMANA-NOME(7)
+              .
+
+      *********** QUANTIDADE PADRAO DE DIAS POR MES **************
+       0420-MONTAR-DIAS-MES.
+              MOVE 31 TO WRK-DIAS-MES(01).
+              MOVE 28 TO WRK-DIAS-MES(02).
+              MOVE 31 TO WRK-DIAS-MES(03).
+              MOVE 30 TO WRK-DIAS-MES(04).
+              MOVE 31 TO WRK-DIAS-MES(05).
+              MOVE 30 TO WRK-DIAS-MES(06).
+              MOVE 31 TO WRK-DIAS-MES(07).
+              MOVE 31 TO WRK-DIAS-MES(08).
+              MOVE 30 TO WRK-DIAS-MES(09).
+              MOVE 31 TO WRK-DIAS-MES(10).
+              MOVE 30 TO WRK-DIAS-MES(11).
+              MOVE 31 TO WRK-DIAS-MES(12)
+              .
+
+      *********** ANO BISSEXTO: DIVISIVEL POR 400, OU POR 4 *****
+      *********** E NAO POR 100 - AJUSTA FEVEREIRO P/ 29 DIAS ****
+       0430-VERIFICAR-ANO-BISSEXTO.
+            MOVE 'N' TO WS-ANO-BISSEXTO-SW
+            DIVIDE SYS-ANO BY 400 GIVING WRK-DIV-AUX
+                REMAINDER WRK-RESTO-AUX
+            IF WRK-RESTO-AUX = 0
+                MOVE 'S' TO WS-ANO-BISSEXTO-SW
+            ELSE
+                DIVIDE SYS-ANO BY 100 GIVING WRK-DIV-AUX
+                    REMAINDER WRK-RESTO-AUX
+                IF WRK-RESTO-AUX NOT = 0
+                    DIVIDE SYS-ANO BY 4 GIVING WRK-DIV-AUX
+                        REMAINDER WRK-RESTO-AUX
+                    IF WRK-RESTO-AUX = 0
+                        MOVE 'S' TO WS-ANO-BISSEXTO-SW
+                    END-IF
+                END-IF
+            END-IF
+            IF WS-ANO-BISSEXTO
+                MOVE 29 TO WRK-DIAS-MES(02)
+            END-IF
+            .
+
+      *********** FERIADOS NACIONAIS, VIA ARQUIVO DE CONTROLE, ****
+      *********** COM TABELA FIXA PADRAO CASO O ARQUIVO ESTEJA ****
+      *********** AUSENTE (MESMO PRECEDENTE DO FRTTAB NO PRGCOB08)
+       0440-MONTAR-FERIADOS.
+            OPEN INPUT HOLIDAY-FILE
+            IF WS-HOLIDAY-STATUS = '00'
+                PERFORM 0442-LER-FERIADO
+                PERFORM 0444-ARMAZENAR-FERIADO
+                    UNTIL WS-FIM-FERIADOS
+                CLOSE HOLIDAY-FILE
+            ELSE
+                PERFORM 0446-FERIADOS-PADRAO
+            END-IF
+            .
+
+       0442-LER-FERIADO.
+            READ HOLIDAY-FILE
+                AT END
+                    MOVE 'S' TO WS-FIM-FERIADOS-SW
+            END-READ
+            .
+
+       0444-ARMAZENAR-FERIADO.
+            IF WS-QTD-FERIADOS < 8
+                ADD 1 TO WS-QTD-FERIADOS
+                MOVE HOL-MES TO WRK-FERIADO-MES(WS-QTD-FERIADOS)
+                MOVE HOL-DIA TO WRK-FERIADO-DIA(WS-QTD-FERIADOS)
+            ELSE
+                DISPLAY 'TABELA DE FERIADOS CHEIA - REGISTRO IGNORADO'
+            END-IF
+            PERFORM 0442-LER-FERIADO
+            .
+
+      *********** FERIADOS NACIONAIS FIXOS (MES/DIA) - PADRAO *****
+       0446-FERIADOS-PADRAO.
+            MOVE 01 TO WRK-FERIADO-MES(01).
+            MOVE 01 TO WRK-FERIADO-DIA(01).
+            MOVE 04 TO WRK-FERIADO-MES(02).
+            MOVE 21 TO WRK-FERIADO-DIA(02).
+            MOVE 05 TO WRK-FERIADO-MES(03).
+            MOVE 01 TO WRK-FERIADO-DIA(03).
+            MOVE 09 TO WRK-FERIADO-MES(04).
+            MOVE 07 TO WRK-FERIADO-DIA(04).
+            MOVE 10 TO WRK-FERIADO-MES(05).
+            MOVE 12 TO WRK-FERIADO-DIA(05).
+            MOVE 11 TO WRK-FERIADO-MES(06).
+            MOVE 02 TO WRK-FERIADO-DIA(06).
+            MOVE 11 TO WRK-FERIADO-MES(07).
+            MOVE 15 TO WRK-FERIADO-DIA(07).
+            MOVE 12 TO WRK-FERIADO-MES(08).
+            MOVE 25 TO WRK-FERIADO-DIA(08).
+            MOVE 8  TO WS-QTD-FERIADOS
+            .
+
+      *********** SAIDA DA DATA NO FORMATO ESCOLHIDO **************
+       0450-EXIBIR-DATA-FORMATADA.
+            EVALUATE WRK-OPCAO-FORMATO
+                WHEN 2
+                    DISPLAY SYS-DIA '/' SYS-MES '/' SYS-ANO
+                WHEN 3
+                    DISPLAY SYS-MES '/' SYS-DIA '/' SYS-ANO
+                WHEN 4
+                    DISPLAY SYS-ANO '-' SYS-MES '-' SYS-DIA
+                WHEN 5
+                    DISPLAY SYS-DIA '-' WRK-MES-ABREV(SYS-MES)
+                        '-' SYS-ANO
+                WHEN 6
+                    COMPUTE WRK-IDX-DIA-SEMANA = WS-DIA-SEMANA + 1
+                    DISPLAY WRK-DIA-SEMANA-NOME(WRK-IDX-DIA-SEMANA)
+                        ', ' SYS-DIA '/' SYS-MES '/' SYS-ANO
+                WHEN OTHER
+                    DISPLAY SYS-DIA ' DE ' WRK-MES(SYS-MES)
+                        ' DE ' SYS-ANO
+            END-EVALUATE
+            .
+
+      *********** DIA DA SEMANA - CONGRUENCIA DE ZELLER **********
+      *** H=0 SABADO 1 DOMINGO 2 SEGUNDA ... 6 SEXTA **************
+       0460-CALCULAR-DIA-SEMANA.
+            IF SYS-MES < 3
+                COMPUTE WRK-Z-M = SYS-MES + 12
+                COMPUTE WRK-Z-Y = SYS-ANO - 1
+            ELSE
+                MOVE SYS-MES TO WRK-Z-M
+                MOVE SYS-ANO TO WRK-Z-Y
+            END-IF
+            DIVIDE WRK-Z-Y BY 100 GIVING WRK-Z-J REMAINDER WRK-Z-K
+            COMPUTE WRK-Z-T1 = (13 * (WRK-Z-M + 1)) / 5
+            COMPUTE WRK-Z-K4 = WRK-Z-K / 4
+            COMPUTE WRK-Z-J4 = WRK-Z-J / 4
+            COMPUTE WRK-Z-H = (SYS-DIA + WRK-Z-T1 + WRK-Z-K
+                + WRK-Z-K4 + WRK-Z-J4 + (5 * WRK-Z-J))
+            DIVIDE WRK-Z-H BY 7 GIVING WRK-DIV-AUX
+                REMAINDER WS-DIA-SEMANA
+            .
+
+      *********** DIA UTIL = NAO E FIM DE SEMANA NEM FERIADO *****
+       0470-VERIFICAR-DIA-UTIL.
+            MOVE 'S' TO WS-DIA-UTIL-SW
+            IF WS-DIA-SEMANA = 0 OR WS-DIA-SEMANA = 1
+                MOVE 'N' TO WS-DIA-UTIL-SW
+            END-IF
+            MOVE SYS-MES TO WRK-CHK-MES
+            MOVE SYS-DIA TO WRK-CHK-DIA
+            PERFORM 0480-VERIFICAR-FERIADO
+            IF WS-E-FERIADO
+                MOVE 'N' TO WS-DIA-UTIL-SW
+            END-IF
+            IF WS-DIA-UTIL
+                DISPLAY 'HOJE E DIA UTIL'
+            ELSE
+                IF WS-E-FERIADO
+                    DISPLAY 'HOJE E FERIADO'
+                ELSE
+                    DISPLAY 'HOJE E FIM DE SEMANA'
+                END-IF
+                PERFORM 0475-CALCULAR-PROXIMO-DIA-UTIL
+            END-IF
+            .
+
+      *********** FERIADO = MES/DIA CONFERIDOS CONTRA A TABELA ***
+      *********** CARREGADA EM WRK-FERIADOS (WRK-CHK-MES/DIA) ****
+       0480-VERIFICAR-FERIADO.
+            MOVE 'N' TO WS-FERIADO-SW
+            PERFORM 0482-COMPARAR-FERIADO
+                VARYING WS-IDX-FER FROM 1 BY 1
+                UNTIL WS-IDX-FER > WS-QTD-FERIADOS OR WS-E-FERIADO
+            .
+
+       0482-COMPARAR-FERIADO.
+            IF WRK-FERIADO-MES(WS-IDX-FER) = WRK-CHK-MES AND
+               WRK-FERIADO-DIA(WS-IDX-FER) = WRK-CHK-DIA
+                MOVE 'S' TO WS-FERIADO-SW
+            END-IF
+            .
+
+      *********** PROXIMO DIA UTIL A PARTIR DE HOJE, AVANCANDO ****
+      *********** UM DIA POR VEZ ATE ACHAR UM DIA QUE NAO SEJA ****
+      *********** FIM DE SEMANA NEM FERIADO ************************
+       0475-CALCULAR-PROXIMO-DIA-UTIL.
+            MOVE 'N' TO WRK-PROX-UTIL-ACHADO-SW
+            MOVE WS-DIA-SEMANA TO WRK-PROX-DIA-SEMANA
+            COMPUTE WRK-PROX-DATA-INT =
+                    FUNCTION INTEGER-OF-DATE(WRK-DATA-YYYYMMDD)
+            PERFORM 0476-AVANCAR-UM-DIA UNTIL WRK-PROX-UTIL-ACHADO
+            DISPLAY 'PROXIMO DIA UTIL..: ' WRK-PROX-DIA '/'
+                WRK-PROX-MES '/' WRK-PROX-ANO
+            .
+
+       0476-AVANCAR-UM-DIA.
+            ADD 1 TO WRK-PROX-DATA-INT
+            IF WRK-PROX-DIA-SEMANA = 6
+                MOVE 0 TO WRK-PROX-DIA-SEMANA
+            ELSE
+                ADD 1 TO WRK-PROX-DIA-SEMANA
+            END-IF
+            COMPUTE WRK-PROX-DATA-YYYYMMDD =
+                    FUNCTION DATE-OF-INTEGER(WRK-PROX-DATA-INT)
+            MOVE WRK-PROX-MES TO WRK-CHK-MES
+            MOVE WRK-PROX-DIA TO WRK-CHK-DIA
+            PERFORM 0480-VERIFICAR-FERIADO
+            IF WRK-PROX-DIA-SEMANA NOT = 0
+               AND WRK-PROX-DIA-SEMANA NOT = 1
+               AND NOT WS-E-FERIADO
+                MOVE 'S' TO WRK-PROX-UTIL-ACHADO-SW
+            END-IF
+            .
+
+       0490-EXIBIR-CALENDARIO.
+            IF WS-ANO-BISSEXTO
+                DISPLAY 'ANO BISSEXTO...... : SIM'
+            ELSE
+                DISPLAY 'ANO BISSEXTO...... : NAO'
+            END-IF
+            DISPLAY 'DIAS NO MES ATUAL. : ' WRK-DIAS-MES(SYS-MES)
+            .
+
+      *********** CONFERE UMA DATA DIGITADA CONTRA A TABELA DE ****
+      *********** DIAS POR MES, REPETINDO A DIGITACAO ATE VALIDA **
+       0495-VALIDAR-DATA-DIGITADA.
+            MOVE 'N' TO WS-DATA-VALIDA-SW
+            DISPLAY 'CONFERENCIA DE DATA DIGITADA CONTRA A TABELA'
+            PERFORM 0496-LER-E-VALIDAR-DATA UNTIL WS-DATA-VALIDA
+            DISPLAY 'DATA DIGITADA E VALIDA'
+            .
 
+       0496-LER-E-VALIDAR-DATA.
+            DISPLAY 'DIGITE O MES DA DATA A CONFERIR (MM)... : '
+            ACCEPT WRK-VAL-MES
+            IF WRK-VAL-MES < 1 OR WRK-VAL-MES > 12
+                DISPLAY 'MES INVALIDO - DIGITE NOVAMENTE'
+            ELSE
+                DISPLAY 'DIGITE O DIA DA DATA A CONFERIR (DD)... : '
+                ACCEPT WRK-VAL-DIA
+                IF WRK-VAL-DIA < 1 OR
+                   WRK-VAL-DIA > WRK-DIAS-MES(WRK-VAL-MES)
+                    DISPLAY 'DIA INVALIDO PARA O MES INFORMADO - '
+                        'DIGITE NOVAMENTE'
+                ELSE
+                    MOVE 'S' TO WS-DATA-VALIDA-SW
+                END-IF
+            END-IF
+            .

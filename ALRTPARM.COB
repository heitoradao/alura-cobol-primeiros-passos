@@ -0,0 +1,16 @@
+      ******************************************************
+      ***   COPYBOOK  : ALRTPARM.COB
+      ***   OBJETIVO  : LAYOUT DO REGISTRO DE CONTROLE COM O
+      ***                 LIMITE DE ALERTA DE CREDITO, LIDO PELO
+      ***                 PRGCOB06 DO ARQUIVO ALERT-PARM-FILE
+      ***   AUTOR     : HEITOR JR
+      ***   DATA      : 09/08/2026
+      ***--------------------------------------------------
+      ***   HISTORICO DE ALTERACOES
+      ***   09/08/2026 HJR   LAYOUT ORIGINAL
+      ***   09/08/2026 HJR   LIMITE PASSA A SER SIGNED, POR SER UM
+      ***                    LIMITE NEGATIVO (PISO) DE ALERTA, NAO
+      ***                    MAIS UM VALOR ABSOLUTO
+      ******************************************************
+       01  ALERT-PARM-REC.
+           02 AP-LIMITE-ALERTA    PIC S9(08)V99.

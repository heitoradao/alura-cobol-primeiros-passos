@@ -5,43 +5,259 @@
       ***   OBJETIVO DO PROGRAMA = COMANDO EVALUATE - EXEMPLO MEDIA
       ***   AUTOR: IVAN
       ***   DATA : XX/XX/20XX
+      ***--------------------------------------------------
+      ***   HISTORICO DE ALTERACOES
+      ***   XX/XX/20XX IVAN  PROGRAMA ORIGINAL
+      ***   09/08/2026 HJR   INCLUIDA TERCEIRA NOTA (WRK-NOTA3)
+      ***                    E CALCULO DE MEDIA PONDERADA
+      ***   09/08/2026 HJR   GRAVA NOME, NOTAS, MEDIA E STATUS
+      ***                    DO ALUNO NO ARQUIVO STUDENT-FILE
+      ***   09/08/2026 HJR   INCLUIDO MODO LOTE, LENDO A TURMA
+      ***                    INTEIRA DO ARQUIVO ROSTER-FILE E
+      ***                    FECHANDO COM RESUMO DA TURMA
+      ***   09/08/2026 HJR   LIMITES DE APROVACAO E RECUPERACAO
+      ***                    PASSAM A SER LIDOS DO ARQUIVO DE
+      ***                    CONTROLE GRADE-PARM-FILE
+      ***   09/08/2026 HJR   ALUNO SEM NENHUMA NOTA LANCADA E
+      ***                    CLASSIFICADO COMO AUSENTE, EM VEZ
+      ***                    DE REPROVADO
+      ***   09/08/2026 HJR   NOTA INVALIDA (FORA DA FAIXA 0 A 10)
+      ***                    NO MODO INDIVIDUAL FAZ O PROGRAMA
+      ***                    PEDIR A NOTA NOVAMENTE, EM VEZ DE
+      ***                    ACEITAR O VALOR DIGITADO
+      ***   09/08/2026 HJR   TERMINO POR GOBACK EM VEZ DE STOP RUN,
+      ***                    PARA PODER SER CHAMADO PELO MENU
+      ***                    PRINCIPAL (PRGCOB00)
+      ***   09/08/2026 HJR   CALCULO DE MEDIA E DEFINICAO DE STATUS
+      ***                    PASSAM A SER FEITOS PELA SUB-ROTINA
+      ***                    GRADECLC, TAMBEM USADA POR PRGCOB07,
+      ***                    PARA AS DUAS CLASSIFICACOES NAO
+      ***                    DIVERGIREM
+      ***   09/08/2026 HJR   SPECIAL-NAMES PASSA A VIR DO
+      ***                    COPYBOOK LOCALE.COB, COMUM A
+      ***                    TODOS OS PROGRAMAS
+      ***   09/08/2026 HJR   ARQUIVO ROSTERF AUSENTE PASSA TAMBEM A
+      ***                    SER REGISTRADO NO LOG DE ERROS COMUM,
+      ***                    VIA SUB-ROTINA ERRLOG
+      ***   09/08/2026 HJR   PASSA A INFORMAR A GRADECLC QUE AS
+      ***                    NOTAS DIGITADAS AQUI ESTAO NA ESCALA
+      ***                    0-10, VIA GC-ESCALA
+      ***   09/08/2026 HJR   CHAMADA A ERRLOG PASSA A INFORMAR
+      ***                    TAMBEM A PARAGRAFO DE ORIGEM, EM
+      ***                    EL-PARAGRAFO
       ******************************************************
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
+           COPY 'LOCALE.COB'.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO 'STUDENTF'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ROSTER-FILE ASSIGN TO 'ROSTERF'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROSTER-STATUS.
+           SELECT GRADE-PARM-FILE ASSIGN TO 'GRADEPRM'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-FILE
+           RECORD CONTAINS 55 CHARACTERS.
+           COPY 'STUDENT.COB'.
+
+       FD  ROSTER-FILE
+           RECORD CONTAINS 39 CHARACTERS.
+           COPY 'ROSTER.COB'.
+
+       FD  GRADE-PARM-FILE
+           RECORD CONTAINS 5 CHARACTERS.
+           COPY 'GRDPARM.COB'.
+
        WORKING-STORAGE SECTION.
+       77  WS-PARM-STATUS     PIC X(02)     VALUE SPACES.
+       77  WS-LIMITE-APROVACAO    PIC 9(02)  VALUE 06.
+       77  WS-LIMITE-RECUPERACAO  PIC 9(02)  VALUE 03.
+       77  WRK-NOME    PIC X(30)     VALUE SPACES.
        77  WRK-NOTA1   PIC 9(02)     VALUE ZEROS.
        77  WRK-NOTA2   PIC 9(02)     VALUE ZEROS.
+       77  WRK-NOTA3   PIC 9(02)     VALUE ZEROS.
+       77  WRK-PESO1   PIC 9(01)     VALUE 3.
+       77  WRK-PESO2   PIC 9(01)     VALUE 3.
+       77  WRK-PESO3   PIC 9(01)     VALUE 4.
        77  WRK-MEDIA   PIC 9(02)V9   VALUE ZEROS.
+       77  WRK-STATUS  PIC X(11)     VALUE SPACES.
+
+       77  WRK-MODO    PIC 9(01)     VALUE ZEROS.
+           88 WRK-MODO-LOTE                 VALUE 2.
+       77  WS-ROSTER-STATUS   PIC X(02)     VALUE SPACES.
+       77  WS-FIM-TURMA-SW    PIC X(01)     VALUE 'N'.
+           88 WS-FIM-TURMA                  VALUE 'S'.
+       77  WS-QT-APROVADOS    PIC 9(05)     VALUE ZEROS.
+       77  WS-QT-RECUPERACAO  PIC 9(05)     VALUE ZEROS.
+       77  WS-QT-REPROVADOS   PIC 9(05)     VALUE ZEROS.
+       77  WS-QT-AUSENTES     PIC 9(05)     VALUE ZEROS.
+
+       77  WRK-NOTA-TEMP         PIC 9(02)     VALUE ZEROS.
+       77  WRK-NOTA-VALIDA-SW    PIC X(01)     VALUE 'N'.
+           88 WRK-NOTA-VALIDA                  VALUE 'S'.
+
+       COPY 'GRDCALC.COB'.
+       COPY 'ERRLOG.COB'.
 
        PROCEDURE DIVISION.
-           PERFORM 0100-INPUT
-           PERFORM 0200-OUTPUT
-           STOP RUN
+           PERFORM 0010-LER-PARAMETROS
+           DISPLAY 'MODO DE PROCESSAMENTO.......... : '
+           DISPLAY '  (1) ALUNO INDIVIDUAL '
+           DISPLAY '  (2) LOTE - TURMA COMPLETA '
+           ACCEPT WRK-MODO
+           IF WRK-MODO-LOTE
+               PERFORM 0400-MODO-LOTE
+           ELSE
+               PERFORM 0100-INPUT
+               PERFORM 0200-OUTPUT
+               PERFORM 0300-GRAVAR
+           END-IF
+           GOBACK
+           .
+
+       0010-LER-PARAMETROS.
+           OPEN INPUT GRADE-PARM-FILE
+           IF WS-PARM-STATUS = '00'
+               READ GRADE-PARM-FILE
+                   NOT AT END
+                       MOVE GP-LIMITE-APROVACAO
+                           TO WS-LIMITE-APROVACAO
+                       MOVE GP-LIMITE-RECUPERACAO
+                           TO WS-LIMITE-RECUPERACAO
+               END-READ
+               CLOSE GRADE-PARM-FILE
+           END-IF
            .
 
        0100-INPUT.
+           DISPLAY 'Nome: '
+           ACCEPT WRK-NOME
            DISPLAY 'Nota 1: '
-           ACCEPT WRK-NOTA1
+           PERFORM 0105-CAPTURAR-NOTA
+           MOVE WRK-NOTA-TEMP TO WRK-NOTA1
            DISPLAY 'Nota 2: '
-           ACCEPT WRK-NOTA2
-           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) /  2
+           PERFORM 0105-CAPTURAR-NOTA
+           MOVE WRK-NOTA-TEMP TO WRK-NOTA2
+           DISPLAY 'Nota 3: '
+           PERFORM 0105-CAPTURAR-NOTA
+           MOVE WRK-NOTA-TEMP TO WRK-NOTA3
+           PERFORM 0150-CALCULAR-MEDIA-STATUS
            DISPLAY '== MEDIA DO ALUNO ======  ' WRK-MEDIA
            .
 
+      *********** MEDIA E STATUS - SUB-ROTINA GRADECLC ***********
+       0150-CALCULAR-MEDIA-STATUS.
+           MOVE WRK-NOTA1             TO GC-NOTA1
+           MOVE WRK-NOTA2             TO GC-NOTA2
+           MOVE WRK-NOTA3             TO GC-NOTA3
+           MOVE WRK-PESO1             TO GC-PESO1
+           MOVE WRK-PESO2             TO GC-PESO2
+           MOVE WRK-PESO3             TO GC-PESO3
+           MOVE WS-LIMITE-APROVACAO   TO GC-LIMITE-APROVACAO
+           MOVE WS-LIMITE-RECUPERACAO TO GC-LIMITE-RECUPERACAO
+           MOVE 10                    TO GC-ESCALA
+           CALL 'GRADECLC' USING GRADE-CALC-LINK
+           MOVE GC-MEDIA  TO WRK-MEDIA
+           MOVE GC-STATUS TO WRK-STATUS
+           .
+
+      *********** CAPTURA DE NOTA COM REPETICAO ATE VALOR VALIDO *
+       0105-CAPTURAR-NOTA.
+           MOVE 'N' TO WRK-NOTA-VALIDA-SW
+           PERFORM 0106-LER-E-VALIDAR-NOTA
+               UNTIL WRK-NOTA-VALIDA
+           .
+
+       0106-LER-E-VALIDAR-NOTA.
+           ACCEPT WRK-NOTA-TEMP
+           IF WRK-NOTA-TEMP > 10
+               DISPLAY 'NOTA INVALIDA - DIGITE UM VALOR DE 0 A 10'
+           ELSE
+               MOVE 'S' TO WRK-NOTA-VALIDA-SW
+           END-IF
+           .
+
        0200-OUTPUT.
-           EVALUATE WRK-MEDIA
-             WHEN 10
-               DISPLAY 'APROV. BONUS '
-             WHEN 6 THRU 9
-               DISPLAY 'APROVADO '
-             WHEN 3 THRU 5
-               DISPLAY  'RECUPERACAO '
-             WHEN OTHER
-               DISPLAY  'REPROVADO '
-           END-EVALUATE
+           DISPLAY WRK-STATUS
+           .
+
+       0300-GRAVAR.
+           OPEN EXTEND STUDENT-FILE
+           MOVE WRK-NOME   TO ST-NOME
+           MOVE WRK-NOTA1  TO ST-NOTA1
+           MOVE WRK-NOTA2  TO ST-NOTA2
+           MOVE WRK-NOTA3  TO ST-NOTA3
+           MOVE WRK-MEDIA  TO ST-MEDIA
+           MOVE WRK-STATUS TO ST-STATUS
+           WRITE STUDENT-REC
+           CLOSE STUDENT-FILE
+           .
+
+       0400-MODO-LOTE.
+           OPEN INPUT ROSTER-FILE
+           IF WS-ROSTER-STATUS NOT = '00'
+               DISPLAY 'ARQUIVO ROSTERF NAO ENCONTRADO'
+               MOVE 'PRGCOB08-1' TO EL-PROGRAMA
+               MOVE '0400-MODO-LOTE' TO EL-PARAGRAFO
+               MOVE 'ARQUIVO ROSTERF NAO ENCONTRADO' TO EL-MENSAGEM
+               CALL 'ERRLOG' USING ERROR-LOG-LINK
+           ELSE
+               PERFORM 0410-LER-ALUNO-TURMA
+               PERFORM 0420-PROCESSAR-ALUNO-TURMA
+                   UNTIL WS-FIM-TURMA
+               CLOSE ROSTER-FILE
+               PERFORM 0430-RESUMO-TURMA
+           END-IF
+           .
+
+       0410-LER-ALUNO-TURMA.
+           READ ROSTER-FILE
+               AT END
+                   MOVE 'S' TO WS-FIM-TURMA-SW
+           END-READ
+           .
+
+       0420-PROCESSAR-ALUNO-TURMA.
+           MOVE RO-NOME  TO WRK-NOME
+           MOVE RO-NOTA1 TO WRK-NOTA1
+           MOVE RO-NOTA2 TO WRK-NOTA2
+           MOVE RO-NOTA3 TO WRK-NOTA3
+           PERFORM 0150-CALCULAR-MEDIA-STATUS
+           PERFORM 0200-OUTPUT
+           DISPLAY WRK-NOME ' - MEDIA ' WRK-MEDIA
+           PERFORM 0300-GRAVAR
+           PERFORM 0440-CONTAR-STATUS
+           PERFORM 0410-LER-ALUNO-TURMA
+           .
+
+       0440-CONTAR-STATUS.
+           IF WRK-STATUS = 'AUSENTE'
+               ADD 1 TO WS-QT-AUSENTES
+           ELSE
+               IF WRK-STATUS = 'REPROVADO'
+                   ADD 1 TO WS-QT-REPROVADOS
+               ELSE
+                   IF WRK-STATUS = 'RECUPERACAO'
+                       ADD 1 TO WS-QT-RECUPERACAO
+                   ELSE
+                       ADD 1 TO WS-QT-APROVADOS
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       0430-RESUMO-TURMA.
+           DISPLAY '--------- RESUMO DA TURMA ------------'
+           DISPLAY 'APROVADOS......: ' WS-QT-APROVADOS
+           DISPLAY 'RECUPERACAO....: ' WS-QT-RECUPERACAO
+           DISPLAY 'REPROVADOS.....: ' WS-QT-REPROVADOS
+           DISPLAY 'AUSENTES.......: ' WS-QT-AUSENTES
            .

@@ -4,37 +4,259 @@
       ***   AREA DE COMENTARIOS - REMARKS
       ***   OBJETIVO DO PROGRAMA = PERFORM COM REPETICOES CONTROLADAS
       ***                            POR SAIDA FORCADA (UNTIL)
-      ***                            USANDO BOOK 
+      ***                            USANDO BOOK
       ***   AUTOR: IVAN
       ***   DATA : XX/XX/20XX
+      ***--------------------------------------------------
+      ***   HISTORICO DE ALTERACOES
+      ***   XX/XX/20XX IVAN  PROGRAMA ORIGINAL
+      ***   09/08/2026 HJR   GRAVA CADA VENDA DIGITADA NO
+      ***                    ARQUIVO SALES-DETAIL, COM
+      ***                    NUMERO DE SEQUENCIA E DATA/HORA
+      ***                    DE CAPTURA, PARA NAO PERDER O
+      ***                    DETALHE AO FINAL DO PROCESSAMENTO
+      ***   09/08/2026 HJR   GRAVA PONTO DE CONTROLE (CHECKPOINT)
+      ***                    A CADA WS-CKPT-INTERVALO ENTRADAS E
+      ***                    OFERECE RETOMAR PROCESSAMENTO
+      ***                    INTERROMPIDO NO INICIO DO PROGRAMA
+      ***   09/08/2026 HJR   IDENTIFICA VENDEDOR E FILIAL NO
+      ***                    INICIO DA SESSAO E GRAVA OS DOIS
+      ***                    CAMPOS EM CADA REGISTRO DE DETALHE
+      ***   09/08/2026 HJR   TERMINO POR GOBACK EM VEZ DE STOP RUN,
+      ***                    PARA PODER SER CHAMADO PELO MENU
+      ***                    PRINCIPAL (PRGCOB00)
+      ***   09/08/2026 HJR   SPECIAL-NAMES PASSA A VIR DO
+      ***                    COPYBOOK LOCALE.COB, COMUM A
+      ***                    TODOS OS PROGRAMAS
+      ***   09/08/2026 HJR   TOTAL ACUMULADO DA SESSAO PASSA TAMBEM
+      ***                    A SER GRAVADO/ATUALIZADO NO ARQUIVO
+      ***                    INDEXADO SALESACC, POR CHAVE DE
+      ***                    VENDEDOR E DATA, PARA PERMITIR CONSULTA
+      ***                    OU ATUALIZACAO DO TOTAL DE QUALQUER
+      ***                    DIA JA PROCESSADO
+      ***   09/08/2026 HJR   SALES-DETAIL-FILE PASSA A SER ABERTO
+      ***                    SEMPRE POR EXTENSAO (OPEN EXTEND), EM
+      ***                    VEZ DE TRUNCAR EM TODA EXECUCAO SEM
+      ***                    RETOMADA, PARA NAO DESALINHAR O DETALHE
+      ***                    DO ACUMULADO INDEXADO ENTRE SESSOES
+      ***   09/08/2026 HJR   IDENTIFICACAO DO VENDEDOR/FILIAL PASSA A
+      ***                    SER FEITA ANTES DA VERIFICACAO DE
+      ***                    RETOMADA, E O PONTO DE CONTROLE PASSA A
+      ***                    GRAVAR O VENDEDOR/FILIAL ORIGINAIS, PARA
+      ***                    QUE UM OPERADOR DIFERENTE NAO RETOME POR
+      ***                    ENGANO O ACUMULADO DE OUTRO
+      ***   09/08/2026 HJR   TOTAL DE CONTROLE (HASH) PASSA A TOMAR
+      ***                    WRK-VENDAS * 100 ANTES DA DIVISAO POR
+      ***                    100, PARA O RESTO SER OS CENTAVOS
+      ***                    DIGITADOS (ULTIMOS DOIS DIGITOS), E NAO
+      ***                    OS REAIS INTEIROS JA SEM OS CENTAVOS
       ******************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
+           COPY 'LOCALE.COB'.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-DETAIL-FILE ASSIGN TO 'SALESDET'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CKPTFILE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT SALES-ACCUM-FILE ASSIGN TO 'SALESACC'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SA-CHAVE
+               FILE STATUS IS WS-ACCUM-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-DETAIL-FILE
+           RECORD CONTAINS 41 CHARACTERS.
+           COPY 'SALESDET.COB'.
+
+       FD  SALES-ACCUM-FILE
+           RECORD CONTAINS 31 CHARACTERS.
+           COPY 'SALESACC.COB'.
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 36 CHARACTERS.
+       01  CHECKPOINT-REC.
+           02 CK-ACUM             PIC S9(08)V99.
+           02 FILLER              PIC X(01)     VALUE SPACES.
+           02 CK-QT                PIC 9(05).
+           02 FILLER              PIC X(01)     VALUE SPACES.
+           02 CK-DATA-GRAVACAO    PIC 9(08).
+           02 FILLER              PIC X(01)     VALUE SPACES.
+           02 CK-VENDEDOR         PIC X(05).
+           02 FILLER              PIC X(01)     VALUE SPACES.
+           02 CK-FILIAL           PIC X(03).
+           02 FILLER              PIC X(01)     VALUE SPACES.
+
        WORKING-STORAGE SECTION.
-           COPY 'BOOK.COB'.   
+           COPY 'BOOK.COB'.
+       01  WS-DATA-HORA.
+           02 WS-DATA-ATUAL      PIC 9(08).
+           02 WS-HORA-ATUAL      PIC 9(08).
+       77  WS-CKPT-STATUS        PIC X(02)     VALUE SPACES.
+       77  WS-CKPT-INTERVALO     PIC 9(02)     VALUE 5.
+       77  WS-CKPT-RESTO         PIC 9(02)     VALUE ZEROS.
+       77  WS-CKPT-QUOCIENTE     PIC 9(05)     VALUE ZEROS.
+       77  WS-RETOMAR-RESP       PIC X(01)     VALUE 'N'.
+           88 WS-RETOMAR-SIM                   VALUE 'S' 's'.
+       77  WS-VENDA-INTEIRO       PIC 9(08)     VALUE ZEROS.
+       77  WS-HASH-QUOCIENTE      PIC 9(04)     VALUE ZEROS.
+       77  WS-HASH-DIGITOS        PIC 9(02)     VALUE ZEROS.
+       77  WS-HASH-TOTAL          PIC 9(07)     VALUE ZEROS.
+       77  WS-VENDA-MINIMA        PIC S9(06)V99  VALUE 0,01.
+       77  WS-VENDA-MAXIMA        PIC S9(06)V99  VALUE 50000,00.
+       77  WS-VENDA-VALIDA-SW     PIC X(01)      VALUE 'N'.
+           88 WS-VENDA-VALIDA                    VALUE 'S'.
+       77  WS-ACCUM-STATUS        PIC X(02)      VALUE SPACES.
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
+            PERFORM 0060-IDENTIFICAR-OPERADOR.
+            PERFORM 0050-VERIFICAR-RESTART.
+            OPEN EXTEND SALES-DETAIL-FILE.
             PERFORM 0100-INICIALIZAR.
-             IF WRK-VENDAS GREATER 0 
+             IF WRK-VENDAS GREATER 0
                PERFORM 0200-PROCESSAR UNTIL WRK-VENDAS = 0
-            END-IF.  
+            END-IF.
            PERFORM 0300-FINALIZAR.
-           STOP RUN.
-      
-       0100-INICIALIZAR.     
+           CLOSE SALES-DETAIL-FILE.
+           GOBACK.
+
+       0050-VERIFICAR-RESTART.
+            OPEN INPUT CHECKPOINT-FILE.
+            IF WS-CKPT-STATUS = '00'
+                READ CHECKPOINT-FILE
+                    AT END
+                        MOVE 'N' TO WS-RETOMAR-RESP
+                    NOT AT END
+                        DISPLAY 'FOI ENCONTRADO UM PROCESSAMENTO'
+                        DISPLAY 'INTERROMPIDO EM ' CK-DATA-GRAVACAO
+                        DISPLAY 'TOTAL PARCIAL....: ' CK-ACUM
+                        DISPLAY 'QUANTIDADE PARCIAL: ' CK-QT
+                        DISPLAY 'DESEJA RETOMAR ESTE PROCESSAMENTO'
+                        DISPLAY '(S/N)................ : '
+                            WITH NO ADVANCING
+                        ACCEPT WS-RETOMAR-RESP
+                END-READ
+                CLOSE CHECKPOINT-FILE
+                IF WS-RETOMAR-SIM
+                    IF CK-VENDEDOR = WRK-VENDEDOR
+                       AND CK-FILIAL = WRK-FILIAL
+                        MOVE CK-ACUM TO WRK-ACUM
+                        MOVE CK-QT   TO WRK-QT
+                    ELSE
+                        DISPLAY 'CHECKPOINT PERTENCE A OUTRO '
+                            'VENDEDOR/FILIAL - INICIANDO DO ZERO'
+                    END-IF
+                END-IF
+            ELSE
+                CLOSE CHECKPOINT-FILE
+            END-IF.
+
+       0060-IDENTIFICAR-OPERADOR.
+            DISPLAY 'CODIGO DO VENDEDOR... : ' WITH NO ADVANCING.
+            ACCEPT WRK-VENDEDOR.
+            DISPLAY 'CODIGO DA FILIAL...... : ' WITH NO ADVANCING.
+            ACCEPT WRK-FILIAL.
+
+       0100-INICIALIZAR.
+            MOVE 'N' TO WS-VENDA-VALIDA-SW.
+            PERFORM 0110-CAPTURAR-VENDA UNTIL WS-VENDA-VALIDA.
+
+       0110-CAPTURAR-VENDA.
             DISPLAY 'DIGITE O NUMERO..... : '.
             ACCEPT WRK-VENDAS.
-      
+            IF WRK-VENDAS = 0
+                MOVE 'S' TO WS-VENDA-VALIDA-SW
+            ELSE
+                IF WRK-VENDAS < WS-VENDA-MINIMA
+                   OR WRK-VENDAS > WS-VENDA-MAXIMA
+                    DISPLAY 'VALOR INVALIDO - INFORME UM VALOR'
+                    DISPLAY 'ENTRE ' WS-VENDA-MINIMA ' E '
+                        WS-VENDA-MAXIMA ' OU 0 PARA ENCERRAR'
+                    MOVE 'N' TO WS-VENDA-VALIDA-SW
+                ELSE
+                    MOVE 'S' TO WS-VENDA-VALIDA-SW
+                END-IF
+            END-IF.
+
        0200-PROCESSAR.
              ADD 1 TO WRK-QT.
              ADD WRK-VENDAS TO WRK-ACUM.
+             COMPUTE WS-VENDA-INTEIRO = WRK-VENDAS * 100.
+             DIVIDE WS-VENDA-INTEIRO BY 100
+                 GIVING WS-HASH-QUOCIENTE
+                 REMAINDER WS-HASH-DIGITOS.
+             ADD WS-HASH-DIGITOS TO WS-HASH-TOTAL.
+             PERFORM 0210-GRAVAR-DETALHE.
+             DIVIDE WRK-QT BY WS-CKPT-INTERVALO
+                 GIVING WS-CKPT-QUOCIENTE
+                 REMAINDER WS-CKPT-RESTO.
+             IF WS-CKPT-RESTO = 0
+                 PERFORM 0220-GRAVAR-CHECKPOINT
+             END-IF.
               PERFORM 0100-INICIALIZAR.
-            
-       0300-FINALIZAR.     
+
+       0210-GRAVAR-DETALHE.
+             ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+             ACCEPT WS-HORA-ATUAL FROM TIME.
+             MOVE WRK-QT          TO SD-SEQUENCIA.
+             MOVE WRK-VENDAS      TO SD-VENDA.
+             MOVE WS-DATA-ATUAL   TO SD-DATA-CAPTURA.
+             MOVE WS-HORA-ATUAL   TO SD-HORA-CAPTURA.
+             MOVE WRK-VENDEDOR    TO SD-VENDEDOR.
+             MOVE WRK-FILIAL      TO SD-FILIAL.
+             WRITE SALES-DETAIL-REC.
+
+       0220-GRAVAR-CHECKPOINT.
+             ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+             OPEN OUTPUT CHECKPOINT-FILE.
+             MOVE WRK-ACUM       TO CK-ACUM.
+             MOVE WRK-QT         TO CK-QT.
+             MOVE WS-DATA-ATUAL  TO CK-DATA-GRAVACAO.
+             MOVE WRK-VENDEDOR   TO CK-VENDEDOR.
+             MOVE WRK-FILIAL     TO CK-FILIAL.
+             WRITE CHECKPOINT-REC.
+             CLOSE CHECKPOINT-FILE.
+
+       0300-FINALIZAR.
+             OPEN OUTPUT CHECKPOINT-FILE.
+             CLOSE CHECKPOINT-FILE.
+             PERFORM 0310-GRAVAR-ACUMULADO-INDEXADO.
              DISPLAY  '---------------------'.
+              DISPLAY 'VENDEDOR.............' WRK-VENDEDOR.
+              DISPLAY 'FILIAL................' WRK-FILIAL.
               DISPLAY 'TOTAL DAS VENDAS     ' WRK-ACUM.
               DISPLAY 'QUANTIDADE DE VENDAS ' WRK-QT.
+              DISPLAY 'TOTAL DE CONTROLE (HASH) ' WS-HASH-TOTAL.
               DISPLAY ' FIM DE PROCESSAMENTO '.
+
+      *********** ACUMULADO POR VENDEDOR/DATA NO ARQUIVO **********
+      *********** INDEXADO SALESACC - GRAVA OU ATUALIZA ***********
+       0310-GRAVAR-ACUMULADO-INDEXADO.
+             ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+             OPEN I-O SALES-ACCUM-FILE.
+             IF WS-ACCUM-STATUS = '35'
+                 OPEN OUTPUT SALES-ACCUM-FILE
+                 CLOSE SALES-ACCUM-FILE
+                 OPEN I-O SALES-ACCUM-FILE
+             END-IF.
+             IF WS-ACCUM-STATUS = '00'
+                 MOVE WRK-VENDEDOR  TO SA-VENDEDOR
+                 MOVE WS-DATA-ATUAL TO SA-DATA
+                 READ SALES-ACCUM-FILE
+                     INVALID KEY
+                         MOVE WRK-FILIAL TO SA-FILIAL
+                         MOVE WRK-ACUM   TO SA-ACUM
+                         MOVE WRK-QT     TO SA-QT
+                         WRITE SALES-ACCUM-REC
+                     NOT INVALID KEY
+                         MOVE WRK-FILIAL TO SA-FILIAL
+                         ADD WRK-ACUM TO SA-ACUM
+                         ADD WRK-QT   TO SA-QT
+                         REWRITE SALES-ACCUM-REC
+                 END-READ
+                 CLOSE SALES-ACCUM-FILE
+             END-IF.

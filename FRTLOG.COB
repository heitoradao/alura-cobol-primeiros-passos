@@ -0,0 +1,31 @@
+      ******************************************************
+      ***   COPYBOOK  : FRTLOG.COB
+      ***   OBJETIVO  : LAYOUT DO REGISTRO DE LOG DE COTACOES
+      ***                 DE FRETE, GRAVADO PELO PRGCOB08 NO
+      ***                 ARQUIVO FREIGHT-LOG-FILE
+      ***   AUTOR     : HEITOR JR
+      ***   DATA      : 09/08/2026
+      ***--------------------------------------------------
+      ***   HISTORICO DE ALTERACOES
+      ***   09/08/2026 HJR   LAYOUT ORIGINAL
+      ***   09/08/2026 HJR   INCLUIDOS DATA E HORA DA COTACAO
+      ***   09/08/2026 HJR   LG-VALOR E LG-FRETE AMPLIADOS PARA
+      ***                    PIC 9(08)V99, MESMA ESCALA DE
+      ***                    WRK-TOTAL-VALOR/WRK-FRETE NO PRGCOB08,
+      ***                    QUE PASSOU A LOGAR O SUBTOTAL DO
+      ***                    CARRINHO INTEIRO EM VEZ DE UM ITEM SO
+      ******************************************************
+       01  FREIGHT-LOG-REC.
+           02 LG-PRODUTO           PIC X(20).
+           02 FILLER               PIC X(01)     VALUE SPACES.
+           02 LG-VALOR             PIC 9(08)V99.
+           02 FILLER               PIC X(01)     VALUE SPACES.
+           02 LG-PESO              PIC 9(03)V99.
+           02 FILLER               PIC X(01)     VALUE SPACES.
+           02 LG-UF                PIC X(02).
+           02 FILLER               PIC X(01)     VALUE SPACES.
+           02 LG-FRETE             PIC 9(08)V99.
+           02 FILLER               PIC X(01)     VALUE SPACES.
+           02 LG-DATA              PIC 9(08).
+           02 FILLER               PIC X(01)     VALUE SPACES.
+           02 LG-HORA              PIC 9(08).

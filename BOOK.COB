@@ -0,0 +1,19 @@
+      ******************************************************
+      ***   COPYBOOK  : BOOK.COB
+      ***   OBJETIVO  : AREA DE TRABALHO COMUM DO PROGRAMA
+      ***                 DE ACUMULACAO DE VENDAS (PRGCOB18)
+      ***   AUTOR     : IVAN
+      ***   DATA      : XX/XX/20XX
+      ***--------------------------------------------------
+      ***   HISTORICO DE ALTERACOES
+      ***   XX/XX/20XX IVAN  COPYBOOK ORIGINAL
+      ***   09/08/2026 HJR   INCLUIDOS CODIGO DO VENDEDOR E
+      ***                    CODIGO DA FILIAL PARA PERMITIR
+      ***                    RATEIO DAS VENDAS POR VENDEDOR
+      ***                    E POR FILIAL NOS RELATORIOS
+      ******************************************************
+       77 WRK-VENDAS       PIC S9(06)V99  VALUE ZEROS.
+       77 WRK-QT           PIC 9(05)      VALUE ZEROS.
+       77 WRK-ACUM         PIC S9(08)V99  VALUE ZEROS.
+       77 WRK-VENDEDOR     PIC X(05)      VALUE SPACES.
+       77 WRK-FILIAL       PIC X(03)      VALUE SPACES.

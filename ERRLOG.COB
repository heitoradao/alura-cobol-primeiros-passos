@@ -0,0 +1,20 @@
+      ******************************************************
+      ***   COPYBOOK  : ERRLOG.COB
+      ***   OBJETIVO  : PARAMETROS TROCADOS POR CALL COM A
+      ***                 SUB-ROTINA ERRLOG, QUE GRAVA UMA
+      ***                 OCORRENCIA NO ARQUIVO DE LOG DE ERROS
+      ***                 COMUM A TODOS OS PROGRAMAS
+      ***   AUTOR     : HEITOR JR
+      ***   DATA      : 09/08/2026
+      ***--------------------------------------------------
+      ***   HISTORICO DE ALTERACOES
+      ***   09/08/2026 HJR   LAYOUT ORIGINAL
+      ***   09/08/2026 HJR   INCLUIDO EL-PARAGRAFO, PARA O LOG
+      ***                    IDENTIFICAR TAMBEM A PARAGRAFO QUE
+      ***                    DETECTOU A OCORRENCIA, E NAO SO O
+      ***                    PROGRAMA
+      ******************************************************
+       01  ERROR-LOG-LINK.
+           02 EL-PROGRAMA             PIC X(10).
+           02 EL-PARAGRAFO            PIC X(20).
+           02 EL-MENSAGEM             PIC X(60).

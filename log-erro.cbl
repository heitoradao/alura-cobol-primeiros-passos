@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERRLOG.
+      ******************************************************
+      ***   AREA DE COMENTARIOS - REMARKS
+      ***   OBJETIVO DO PROGRAMA = SUB-ROTINA COMPARTILHADA QUE
+      ***                            GRAVA UMA OCORRENCIA NO
+      ***                            ARQUIVO DE LOG DE ERROS,
+      ***                            CHAMADA POR TODOS OS
+      ***                            PROGRAMAS DO SISTEMA
+      ***   AUTOR: HEITOR JR
+      ***   DATA : 09/08/2026
+      ***--------------------------------------------------
+      ***   HISTORICO DE ALTERACOES
+      ***   09/08/2026 HJR   PROGRAMA ORIGINAL
+      ***   09/08/2026 HJR   PASSA A GRAVAR TAMBEM EL-PARAGRAFO,
+      ***                    IDENTIFICANDO A PARAGRAFO DE ORIGEM DA
+      ***                    OCORRENCIA, ALEM DO PROGRAMA E DA
+      ***                    MENSAGEM JA GRAVADOS
+      ******************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           COPY 'LOCALE.COB'.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG-FILE ASSIGN TO 'ERRORLOG'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ERROR-LOG-FILE
+           RECORD CONTAINS 110 CHARACTERS.
+           COPY 'ERRORLOG.COB'.
+
+       LINKAGE SECTION.
+       COPY 'ERRLOG.COB'.
+
+       PROCEDURE DIVISION USING ERROR-LOG-LINK.
+       0001-PRINCIPAL.
+           OPEN EXTEND ERROR-LOG-FILE
+           ACCEPT ELR-DATA FROM DATE YYYYMMDD
+           ACCEPT ELR-HORA FROM TIME
+           MOVE EL-PROGRAMA TO ELR-PROGRAMA
+           MOVE EL-PARAGRAFO TO ELR-PARAGRAFO
+           MOVE EL-MENSAGEM TO ELR-MENSAGEM
+           WRITE ERROR-LOG-REC
+           CLOSE ERROR-LOG-FILE
+           GOBACK
+           .

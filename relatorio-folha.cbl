@@ -0,0 +1,199 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGCOB21.
+      ******************************************************
+      ***   AREA DE COMENTARIOS - REMARKS
+      ***   OBJETIVO DO PROGRAMA = RELATORIO DE FOLHA DE
+      ***                            PAGAMENTO, LENDO O ARQUIVO
+      ***                            DE FUNCIONARIOS GRAVADO PELO
+      ***                            PRGCOB04
+      ***   AUTOR: HEITOR JR
+      ***   DATA : 09/08/2026
+      ***--------------------------------------------------
+      ***   HISTORICO DE ALTERACOES
+      ***   09/08/2026 HJR   PROGRAMA ORIGINAL
+      ***   09/08/2026 HJR   TERMINO POR GOBACK EM VEZ DE STOP RUN,
+      ***                    PARA PODER SER CHAMADO PELO MENU
+      ***                    PRINCIPAL (PRGCOB00)
+      ***   09/08/2026 HJR   SPECIAL-NAMES PASSA A VIR DO
+      ***                    COPYBOOK LOCALE.COB, COMUM A
+      ***                    TODOS OS PROGRAMAS
+      ***   09/08/2026 HJR   ARQUIVO EMPLOYEF AUSENTE PASSA TAMBEM A
+      ***                    SER REGISTRADO NO LOG DE ERROS COMUM,
+      ***                    VIA SUB-ROTINA ERRLOG
+      ***   09/08/2026 HJR   EMPLOYEE-FILE PASSA A SER INDEXADO POR
+      ***                    EM-ID, ACOMPANHANDO A MUDANCA FEITA NO
+      ***                    PRGCOB04; A LEITURA CONTINUA SEQUENCIAL,
+      ***                    AGORA EM ORDEM DE MATRICULA
+      ***   09/08/2026 HJR   CHAMADA A ERRLOG PASSA A INFORMAR
+      ***                    TAMBEM A PARAGRAFO DE ORIGEM, EM
+      ***                    EL-PARAGRAFO
+      ***   09/08/2026 HJR   CAMPOS EDITADOS DO DETALHE GANHAM MAIS
+      ***                    UMA POSICAO DE MILHAR, PARA NAO CORTAR
+      ***                    VALORES DE SEIS DIGITOS INTEIROS, IGUAL
+      ***                    A LARGURA DOS CAMPOS DE EMPLOYEE.COB
+      ******************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           COPY 'LOCALE.COB'.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO 'EMPLOYEF'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EM-ID
+               FILE STATUS IS WS-EMPLOYEE-STATUS.
+           SELECT PAYROLL-REPORT-FILE ASSIGN TO 'FOLHASUM'
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE
+           RECORD CONTAINS 71 CHARACTERS.
+           COPY 'EMPLOYEE.COB'.
+
+       FD  PAYROLL-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PAYROLL-REPORT-LINE   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WS-EMPLOYEE-STATUS     PIC X(02)     VALUE SPACES.
+       77  WS-FIM-ARQUIVO-SW      PIC X(01)     VALUE 'N'.
+           88 WS-FIM-ARQUIVO                    VALUE 'S'.
+       77  WS-LINHAS-PAGINA       PIC 9(02)     VALUE ZEROS.
+       77  WS-NUMERO-PAGINA       PIC 9(03)     VALUE ZEROS.
+       77  WS-DATA-EXECUCAO       PIC 9(08)     VALUE ZEROS.
+
+       77  WS-TOTAL-BRUTO         PIC 9(08)V99  VALUE ZEROS.
+       77  WS-TOTAL-INSS          PIC 9(08)V99  VALUE ZEROS.
+       77  WS-TOTAL-IRRF          PIC 9(08)V99  VALUE ZEROS.
+       77  WS-TOTAL-LIQUIDO       PIC 9(08)V99  VALUE ZEROS.
+       77  WS-QTDE-GERAL          PIC 9(05)     VALUE ZEROS.
+
+       77  WS-TOTAL-BRUTO-ED      PIC $ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WS-TOTAL-INSS-ED       PIC $ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WS-TOTAL-IRRF-ED       PIC $ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WS-TOTAL-LIQUIDO-ED    PIC $ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+
+       01  WS-CABECALHO-1.
+           02 FILLER              PIC X(25) VALUE
+              'RELATORIO DE FOLHA DE PG '.
+           02 FILLER              PIC X(10) VALUE 'PAGINA... '.
+           02 WS-CAB-PAGINA       PIC ZZ9.
+       01  WS-CABECALHO-2.
+           02 FILLER              PIC X(30) VALUE 'FUNCIONARIO'.
+           02 FILLER              PIC X(14) VALUE '   BRUTO'.
+           02 FILLER              PIC X(12) VALUE '  INSS'.
+           02 FILLER              PIC X(12) VALUE '  IRRF'.
+           02 FILLER              PIC X(12) VALUE '  LIQUIDO'.
+       01  WS-LINHA-DETALHE.
+           02 WL-NOME             PIC X(30).
+           02 WL-BRUTO            PIC ZZZ.ZZ9,99.
+           02 FILLER              PIC X(02)     VALUE SPACES.
+           02 WL-INSS             PIC ZZZ.ZZ9,99.
+           02 FILLER              PIC X(02)     VALUE SPACES.
+           02 WL-IRRF             PIC ZZZ.ZZ9,99.
+           02 FILLER              PIC X(02)     VALUE SPACES.
+           02 WL-LIQUIDO          PIC ZZZ.ZZ9,99.
+       01  WS-LINHA-TOTAL-GERAL.
+           02 FILLER              PIC X(20) VALUE
+              'TOTAL GERAL........:'.
+           02 WLT-BRUTO           PIC $ZZZ.ZZZ.ZZ9,99.
+           02 FILLER              PIC X(02)     VALUE SPACES.
+           02 WLT-INSS            PIC $ZZZ.ZZZ.ZZ9,99.
+           02 FILLER              PIC X(02)     VALUE SPACES.
+           02 WLT-IRRF            PIC $ZZZ.ZZZ.ZZ9,99.
+           02 FILLER              PIC X(02)     VALUE SPACES.
+           02 WLT-LIQUIDO         PIC $ZZZ.ZZZ.ZZ9,99.
+
+       COPY 'ERRLOG.COB'.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+            PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+            PERFORM 2000-PROCESSAR THRU 2000-PROCESSAR-EXIT
+                UNTIL WS-FIM-ARQUIVO.
+            PERFORM 3000-FINALIZAR THRU 3000-FINALIZAR-EXIT.
+            GOBACK.
+
+       1000-INICIALIZAR.
+            ACCEPT WS-DATA-EXECUCAO FROM DATE YYYYMMDD.
+            OPEN INPUT EMPLOYEE-FILE.
+            IF WS-EMPLOYEE-STATUS NOT = '00'
+                DISPLAY 'ARQUIVO EMPLOYEF NAO ENCONTRADO'
+                DISPLAY 'EXECUTE O PRGCOB04 ANTES DESTE RELATORIO'
+                MOVE 'PRGCOB21' TO EL-PROGRAMA
+                MOVE '1000-INICIALIZAR' TO EL-PARAGRAFO
+                MOVE 'ARQUIVO EMPLOYEF NAO ENCONTRADO' TO EL-MENSAGEM
+                CALL 'ERRLOG' USING ERROR-LOG-LINK
+                MOVE 'S' TO WS-FIM-ARQUIVO-SW
+                GO TO 1000-INICIALIZAR-EXIT
+            END-IF.
+            OPEN OUTPUT PAYROLL-REPORT-FILE.
+            PERFORM 2100-LER-FUNCIONARIO THRU 2100-LER-FUNCIONARIO-EXIT.
+            IF NOT WS-FIM-ARQUIVO
+                PERFORM 2200-CABECALHO THRU 2200-CABECALHO-EXIT
+            END-IF.
+       1000-INICIALIZAR-EXIT.
+            EXIT.
+
+       2000-PROCESSAR.
+            MOVE EM-NOME             TO WL-NOME.
+            MOVE EM-SALARIO-BRUTO    TO WL-BRUTO.
+            MOVE EM-VALOR-INSS       TO WL-INSS.
+            MOVE EM-VALOR-IRRF       TO WL-IRRF.
+            MOVE EM-SALARIO-LIQUIDO  TO WL-LIQUIDO.
+            WRITE PAYROLL-REPORT-LINE FROM WS-LINHA-DETALHE.
+            ADD 1 TO WS-LINHAS-PAGINA.
+            ADD 1 TO WS-QTDE-GERAL.
+            ADD EM-SALARIO-BRUTO    TO WS-TOTAL-BRUTO.
+            ADD EM-VALOR-INSS       TO WS-TOTAL-INSS.
+            ADD EM-VALOR-IRRF       TO WS-TOTAL-IRRF.
+            ADD EM-SALARIO-LIQUIDO  TO WS-TOTAL-LIQUIDO.
+            IF WS-LINHAS-PAGINA > 20
+                PERFORM 2200-CABECALHO THRU 2200-CABECALHO-EXIT
+            END-IF.
+            PERFORM 2100-LER-FUNCIONARIO THRU 2100-LER-FUNCIONARIO-EXIT.
+       2000-PROCESSAR-EXIT.
+            EXIT.
+
+       2100-LER-FUNCIONARIO.
+            READ EMPLOYEE-FILE
+                AT END
+                    MOVE 'S' TO WS-FIM-ARQUIVO-SW
+            END-READ.
+       2100-LER-FUNCIONARIO-EXIT.
+            EXIT.
+
+       2200-CABECALHO.
+            ADD 1 TO WS-NUMERO-PAGINA.
+            MOVE WS-NUMERO-PAGINA TO WS-CAB-PAGINA.
+            WRITE PAYROLL-REPORT-LINE FROM WS-CABECALHO-1.
+            MOVE SPACES TO PAYROLL-REPORT-LINE.
+            WRITE PAYROLL-REPORT-LINE.
+            WRITE PAYROLL-REPORT-LINE FROM WS-CABECALHO-2.
+            MOVE ZEROS TO WS-LINHAS-PAGINA.
+       2200-CABECALHO-EXIT.
+            EXIT.
+
+       3000-FINALIZAR.
+            IF WS-EMPLOYEE-STATUS = '00'
+                MOVE WS-TOTAL-BRUTO    TO WLT-BRUTO
+                MOVE WS-TOTAL-INSS     TO WLT-INSS
+                MOVE WS-TOTAL-IRRF     TO WLT-IRRF
+                MOVE WS-TOTAL-LIQUIDO  TO WLT-LIQUIDO
+                WRITE PAYROLL-REPORT-LINE FROM WS-LINHA-TOTAL-GERAL
+                MOVE WS-TOTAL-BRUTO    TO WS-TOTAL-BRUTO-ED
+                MOVE WS-TOTAL-INSS     TO WS-TOTAL-INSS-ED
+                MOVE WS-TOTAL-IRRF     TO WS-TOTAL-IRRF-ED
+                MOVE WS-TOTAL-LIQUIDO  TO WS-TOTAL-LIQUIDO-ED
+                DISPLAY 'RELATORIO GERADO EM FOLHASUM'
+                DISPLAY 'TOTAL BRUTO..........: ' WS-TOTAL-BRUTO-ED
+                DISPLAY 'TOTAL INSS...........: ' WS-TOTAL-INSS-ED
+                DISPLAY 'TOTAL IRRF...........: ' WS-TOTAL-IRRF-ED
+                DISPLAY 'TOTAL LIQUIDO........: ' WS-TOTAL-LIQUIDO-ED
+                DISPLAY 'QUANTIDADE DE FOLHAS.: ' WS-QTDE-GERAL
+                CLOSE PAYROLL-REPORT-FILE
+                CLOSE EMPLOYEE-FILE
+            END-IF.
+       3000-FINALIZAR-EXIT.
+            EXIT.

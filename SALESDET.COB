@@ -0,0 +1,19 @@
+      ******************************************************
+      ***   COPYBOOK  : SALESDET.COB
+      ***   OBJETIVO  : LAYOUT DO REGISTRO DE DETALHE DE
+      ***                 VENDAS GRAVADO PELO PRGCOB18 E LIDO
+      ***                 PELOS PROGRAMAS DE RELATORIO
+      ***   AUTOR     : HEITOR JR
+      ***   DATA      : 09/08/2026
+      ******************************************************
+       01  SALES-DETAIL-REC.
+           02 SD-SEQUENCIA       PIC 9(05).
+           02 FILLER             PIC X(01)     VALUE SPACES.
+           02 SD-VENDA           PIC S9(06)V99.
+           02 FILLER             PIC X(01)     VALUE SPACES.
+           02 SD-DATA-CAPTURA    PIC 9(08).
+           02 SD-HORA-CAPTURA    PIC 9(08).
+           02 FILLER             PIC X(01)     VALUE SPACES.
+           02 SD-VENDEDOR        PIC X(05).
+           02 FILLER             PIC X(01)     VALUE SPACES.
+           02 SD-FILIAL          PIC X(03).

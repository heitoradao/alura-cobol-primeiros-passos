@@ -0,0 +1,30 @@
+      ******************************************************
+      ***   COPYBOOK  : GRDCALC.COB
+      ***   OBJETIVO  : PARAMETROS TROCADOS POR CALL COM A
+      ***                 SUB-ROTINA GRADECLC, QUE CALCULA A
+      ***                 MEDIA PONDERADA E O STATUS DO ALUNO
+      ***                 PARA PRGCOB07 E PRGCOB08-1
+      ***   AUTOR     : HEITOR JR
+      ***   DATA      : 09/08/2026
+      ***--------------------------------------------------
+      ***   HISTORICO DE ALTERACOES
+      ***   09/08/2026 HJR   COPYBOOK ORIGINAL
+      ***   09/08/2026 HJR   INCLUIDO GC-ESCALA, PARA A SUB-ROTINA
+      ***                    ACEITAR NOTAS NA ESCALA 0-10 OU 0-100
+      ***                    SEM OS DOIS PROGRAMAS CHAMADORES TEREM
+      ***                    QUE CONHECER A DIFERENCA
+      ******************************************************
+       01  GRADE-CALC-LINK.
+           02 GC-NOTA1                PIC 9(03).
+           02 GC-NOTA2                PIC 9(03).
+           02 GC-NOTA3                PIC 9(03).
+           02 GC-PESO1                PIC 9(01).
+           02 GC-PESO2                PIC 9(01).
+           02 GC-PESO3                PIC 9(01).
+           02 GC-ESCALA                PIC 9(03).
+               88 GC-ESCALA-DEZ               VALUE 10.
+               88 GC-ESCALA-CEM               VALUE 100.
+           02 GC-LIMITE-APROVACAO     PIC 9(02).
+           02 GC-LIMITE-RECUPERACAO   PIC 9(02).
+           02 GC-MEDIA                PIC 9(03)V9.
+           02 GC-STATUS               PIC X(11).

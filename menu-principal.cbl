@@ -0,0 +1,74 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGCOB00.
+      ******************************************************
+      ***   AREA DE COMENTARIOS - REMARKS
+      ***   OBJETIVO DO PROGRAMA = MENU PRINCIPAL, CHAMANDO POR
+      ***                            CALL CADA UM DOS PROGRAMAS
+      ***                            UTILITARIOS DO SISTEMA
+      ***   AUTOR: HEITOR JR
+      ***   DATA : 09/08/2026
+      ***--------------------------------------------------
+      ***   HISTORICO DE ALTERACOES
+      ***   09/08/2026 HJR   PROGRAMA ORIGINAL
+      ***   09/08/2026 HJR   INCLUIDA OPCAO PARA O PRGCOB22
+      ***                    (RECONCILIACAO DE FRETE X FATURA)
+      ***   09/08/2026 HJR   CANCEL APOS CADA CALL, PARA QUE O
+      ***                    WORKING-STORAGE DO PROGRAMA CHAMADO
+      ***                    SEJA REINICIALIZADO (VALUE CLAUSES) A
+      ***                    CADA ESCOLHA, E NAO SO NO PRIMEIRO
+      ***                    CALL DA SESSAO DO MENU
+      ******************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           COPY 'LOCALE.COB'.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WRK-OPCAO          PIC 9(02)     VALUE ZEROS.
+       77  WS-FIM-MENU-SW     PIC X(01)     VALUE 'N'.
+           88 WS-FIM-MENU                   VALUE 'S'.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-EXIBIR-MENU
+               UNTIL WS-FIM-MENU
+           STOP RUN
+           .
+
+      *********** EXIBE O MENU E DESPACHA A OPCAO ESCOLHIDA *******
+       0100-EXIBIR-MENU.
+           DISPLAY ' '
+           DISPLAY '=============== MENU PRINCIPAL ==============='
+           DISPLAY ' (01) PRGCOB04 - SALARIO, INSS/IRRF E DOLAR    '
+           DISPLAY ' (02) PRGCOB06 - CALCULADORA / LOTE / ALERTA   '
+           DISPLAY ' (03) PRGCOB07 - MEDIA DE ALUNO (IF)           '
+           DISPLAY ' (04) PRGCOB08 - CARRINHO DE FRETE (EVALUATE)  '
+           DISPLAY ' (05) PRGCOB08-1 - MEDIA DE ALUNO (EVALUATE)   '
+           DISPLAY ' (06) PRGCOB16 - TABUADA (PERFORM VARYING)     '
+           DISPLAY ' (07) PRGCOB18 - LANCAMENTO DE VENDAS          '
+           DISPLAY ' (08) PRGCOB19 - CALENDARIO / DATA DO SISTEMA  '
+           DISPLAY ' (09) PRGCOB20 - RELATORIO DE VENDAS           '
+           DISPLAY ' (10) PRGCOB21 - RELATORIO DE FOLHA            '
+           DISPLAY ' (11) PRGCOB22 - RECONCILIACAO DE FRETE/FATURA '
+           DISPLAY ' (00) ENCERRAR O MENU                          '
+           DISPLAY '================================================'
+           DISPLAY 'DIGITE A OPCAO DESEJADA..... : '
+           ACCEPT WRK-OPCAO
+           EVALUATE WRK-OPCAO
+               WHEN 01  CALL 'PRGCOB04'    CANCEL 'PRGCOB04'
+               WHEN 02  CALL 'PRGCOB06'    CANCEL 'PRGCOB06'
+               WHEN 03  CALL 'PRGCOB07'    CANCEL 'PRGCOB07'
+               WHEN 04  CALL 'PRGCOB08'    CANCEL 'PRGCOB08'
+               WHEN 05  CALL 'PRGCOB08-1'  CANCEL 'PRGCOB08-1'
+               WHEN 06  CALL 'PRGCOB16'    CANCEL 'PRGCOB16'
+               WHEN 07  CALL 'PRGCOB18'    CANCEL 'PRGCOB18'
+               WHEN 08  CALL 'PRGCOB19'    CANCEL 'PRGCOB19'
+               WHEN 09  CALL 'PRGCOB20'    CANCEL 'PRGCOB20'
+               WHEN 10  CALL 'PRGCOB21'    CANCEL 'PRGCOB21'
+               WHEN 11  CALL 'PRGCOB22'    CANCEL 'PRGCOB22'
+               WHEN 00  MOVE 'S' TO WS-FIM-MENU-SW
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA - TENTE NOVAMENTE'
+           END-EVALUATE
+           .

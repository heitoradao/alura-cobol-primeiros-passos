@@ -5,38 +5,254 @@
       ***   OBJETIVO DO PROGRAMA = COMANDOS IF / ELSE
       ***   AUTOR: IVAN
       ***   DATA : XX/XX/20XX
+      ***--------------------------------------------------
+      ***   HISTORICO DE ALTERACOES
+      ***   XX/XX/20XX IVAN  PROGRAMA ORIGINAL
+      ***   09/08/2026 HJR   INCLUIDA TERCEIRA NOTA (WRK-NOTA3)
+      ***                    E CALCULO DE MEDIA PONDERADA,
+      ***                    CONFORME OS PESOS ADOTADOS PELA
+      ***                    AVALIACAO DO CURSO
+      ***   09/08/2026 HJR   GRAVA NOME, NOTAS, MEDIA E STATUS
+      ***                    DO ALUNO NO ARQUIVO STUDENT-FILE
+      ***   09/08/2026 HJR   INCLUIDO MODO LOTE, LENDO A TURMA
+      ***                    INTEIRA DO ARQUIVO ROSTER-FILE E
+      ***                    FECHANDO COM RESUMO DA TURMA
+      ***   09/08/2026 HJR   LIMITES DE APROVACAO E RECUPERACAO
+      ***                    PASSAM A SER LIDOS DO ARQUIVO DE
+      ***                    CONTROLE GRADE-PARM-FILE
+      ***   09/08/2026 HJR   NOTA INVALIDA (FORA DA FAIXA 0 A 10)
+      ***                    NO MODO INDIVIDUAL FAZ O PROGRAMA
+      ***                    PEDIR A NOTA NOVAMENTE, EM VEZ DE
+      ***                    ACEITAR O VALOR DIGITADO
+      ***   09/08/2026 HJR   TERMINO POR GOBACK EM VEZ DE STOP RUN,
+      ***                    PARA PODER SER CHAMADO PELO MENU
+      ***                    PRINCIPAL (PRGCOB00)
+      ***   09/08/2026 HJR   CALCULO DE MEDIA E DEFINICAO DE STATUS
+      ***                    PASSAM A SER FEITOS PELA SUB-ROTINA
+      ***                    GRADECLC, TAMBEM USADA POR PRGCOB08-1,
+      ***                    QUE TAMBEM CLASSIFICA ALUNO SEM NOTAS
+      ***                    COMO AUSENTE E MEDIA 10 COMO
+      ***                    APROV.BONUS; LIMITE DE RECUPERACAO
+      ***                    PADRAO UNIFICADO PARA 03, IGUAL AO
+      ***                    JA USADO EM PRGCOB08-1, QUANDO O
+      ***                    ARQUIVO GRADEPRM NAO ESTA DISPONIVEL
+      ***   09/08/2026 HJR   SPECIAL-NAMES PASSA A VIR DO
+      ***                    COPYBOOK LOCALE.COB, COMUM A
+      ***                    TODOS OS PROGRAMAS
+      ***   09/08/2026 HJR   ARQUIVO ROSTERF AUSENTE PASSA TAMBEM A
+      ***                    SER REGISTRADO NO LOG DE ERROS COMUM,
+      ***                    VIA SUB-ROTINA ERRLOG
+      ***   09/08/2026 HJR   PASSA A INFORMAR A GRADECLC QUE AS
+      ***                    NOTAS DIGITADAS AQUI ESTAO NA ESCALA
+      ***                    0-10, VIA GC-ESCALA
+      ***   09/08/2026 HJR   CHAMADA A ERRLOG PASSA A INFORMAR
+      ***                    TAMBEM A PARAGRAFO DE ORIGEM, EM
+      ***                    EL-PARAGRAFO
       ******************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
+           COPY 'LOCALE.COB'.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO 'STUDENTF'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ROSTER-FILE ASSIGN TO 'ROSTERF'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROSTER-STATUS.
+           SELECT GRADE-PARM-FILE ASSIGN TO 'GRADEPRM'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-FILE
+           RECORD CONTAINS 55 CHARACTERS.
+           COPY 'STUDENT.COB'.
+
+       FD  ROSTER-FILE
+           RECORD CONTAINS 39 CHARACTERS.
+           COPY 'ROSTER.COB'.
+
+       FD  GRADE-PARM-FILE
+           RECORD CONTAINS 5 CHARACTERS.
+           COPY 'GRDPARM.COB'.
+
        WORKING-STORAGE SECTION.
-       77 WRK-NOTA1      PIC 9(02)     VALUE ZEROS.
-       77 WRK-NOTA2       PIC 9(02)     VALUE ZEROS.       
-       77 WRK-MEDIA       PIC 9(02)V9     VALUE ZEROS.
-        PROCEDURE DIVISION.
+       77 WS-PARM-STATUS     PIC X(02)     VALUE SPACES.
+       77 WS-LIMITE-APROVACAO    PIC 9(02)  VALUE 06.
+       77 WS-LIMITE-RECUPERACAO  PIC 9(02)  VALUE 03.
+       77 WRK-NOME        PIC X(30)     VALUE SPACES.
+       77 WRK-NOTA1       PIC 9(02)     VALUE ZEROS.
+       77 WRK-NOTA2       PIC 9(02)     VALUE ZEROS.
+       77 WRK-NOTA3       PIC 9(02)     VALUE ZEROS.
+       77 WRK-PESO1       PIC 9(01)     VALUE 3.
+       77 WRK-PESO2       PIC 9(01)     VALUE 3.
+       77 WRK-PESO3       PIC 9(01)     VALUE 4.
+       77 WRK-MEDIA       PIC 9(02)V9   VALUE ZEROS.
+       77 WRK-STATUS      PIC X(11)     VALUE SPACES.
+
+       77 WRK-MODO        PIC 9(01)     VALUE ZEROS.
+           88 WRK-MODO-INDIVIDUAL             VALUE 1.
+           88 WRK-MODO-LOTE                   VALUE 2.
+       77 WS-ROSTER-STATUS   PIC X(02)     VALUE SPACES.
+       77 WS-FIM-TURMA-SW    PIC X(01)     VALUE 'N'.
+           88 WS-FIM-TURMA                 VALUE 'S'.
+       77 WS-QT-APROVADOS    PIC 9(05)     VALUE ZEROS.
+       77 WS-QT-RECUPERACAO  PIC 9(05)     VALUE ZEROS.
+       77 WS-QT-REPROVADOS   PIC 9(05)     VALUE ZEROS.
+       77 WS-QT-AUSENTES     PIC 9(05)     VALUE ZEROS.
+
+       77 WRK-NOTA-TEMP         PIC 9(02)     VALUE ZEROS.
+       77 WRK-NOTA-VALIDA-SW    PIC X(01)     VALUE 'N'.
+           88 WRK-NOTA-VALIDA                 VALUE 'S'.
+
+       COPY 'GRDCALC.COB'.
+       COPY 'ERRLOG.COB'.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+            PERFORM 0010-LER-PARAMETROS.
+            DISPLAY 'MODO DE PROCESSAMENTO.......... : '.
+            DISPLAY '  (1) ALUNO INDIVIDUAL '.
+            DISPLAY '  (2) LOTE - TURMA COMPLETA '.
+            ACCEPT WRK-MODO.
+            IF WRK-MODO-LOTE
+                PERFORM 0200-MODO-LOTE
+            ELSE
+                PERFORM 0100-MODO-INDIVIDUAL
+            END-IF.
+           GOBACK.
+
+       0010-LER-PARAMETROS.
+            OPEN INPUT GRADE-PARM-FILE.
+            IF WS-PARM-STATUS = '00'
+                READ GRADE-PARM-FILE
+                    NOT AT END
+                        MOVE GP-LIMITE-APROVACAO
+                            TO WS-LIMITE-APROVACAO
+                        MOVE GP-LIMITE-RECUPERACAO
+                            TO WS-LIMITE-RECUPERACAO
+                END-READ
+                CLOSE GRADE-PARM-FILE
+            END-IF.
+
+       0100-MODO-INDIVIDUAL.
+           DISPLAY 'DIGITE O NOME DO ALUNO...... : '.
+             ACCEPT WRK-NOME.
            DISPLAY 'DIGITE A PRIMEIRA NOTA..... : '.
-             ACCEPT WRK-NOTA1.
+             PERFORM 0105-CAPTURAR-NOTA.
+             MOVE WRK-NOTA-TEMP TO WRK-NOTA1.
            DISPLAY 'DIGITE A SEGUNDA NOTA...... : '.
-             ACCEPT WRK-NOTA2.
+             PERFORM 0105-CAPTURAR-NOTA.
+             MOVE WRK-NOTA-TEMP TO WRK-NOTA2.
+           DISPLAY 'DIGITE A TERCEIRA NOTA...... : '.
+             PERFORM 0105-CAPTURAR-NOTA.
+             MOVE WRK-NOTA-TEMP TO WRK-NOTA3.
            DISPLAY  '--------- SAIDA DE DADOS ------------'.
+             DISPLAY 'NOME... : ' WRK-NOME.
              DISPLAY 'NOTA 1. : ' WRK-NOTA1.
              DISPLAY 'NOTA 2. : ' WRK-NOTA2.
+             DISPLAY 'NOTA 3. : ' WRK-NOTA3.
+           PERFORM 0300-CALCULAR-MEDIA.
+           DISPLAY '== MEDIA DO ALUNO ======  ' WRK-MEDIA.
+           PERFORM 0400-DEFINIR-STATUS.
+           DISPLAY WRK-STATUS.
+           PERFORM 0500-GRAVAR-ALUNO.
+
+       0200-MODO-LOTE.
+            OPEN INPUT ROSTER-FILE.
+            IF WS-ROSTER-STATUS NOT = '00'
+                DISPLAY 'ARQUIVO ROSTERF NAO ENCONTRADO'
+                MOVE 'PRGCOB07' TO EL-PROGRAMA
+                MOVE '0200-MODO-LOTE' TO EL-PARAGRAFO
+                MOVE 'ARQUIVO ROSTERF NAO ENCONTRADO' TO EL-MENSAGEM
+                CALL 'ERRLOG' USING ERROR-LOG-LINK
+            ELSE
+                PERFORM 0210-LER-ALUNO-TURMA
+                PERFORM 0215-PROCESSAR-ALUNO-TURMA
+                    UNTIL WS-FIM-TURMA
+                CLOSE ROSTER-FILE
+                PERFORM 0230-RESUMO-TURMA
+            END-IF.
+
+       0210-LER-ALUNO-TURMA.
+            READ ROSTER-FILE
+                AT END
+                    MOVE 'S' TO WS-FIM-TURMA-SW
+            END-READ.
+
+       0215-PROCESSAR-ALUNO-TURMA.
+            MOVE RO-NOME  TO WRK-NOME.
+            MOVE RO-NOTA1 TO WRK-NOTA1.
+            MOVE RO-NOTA2 TO WRK-NOTA2.
+            MOVE RO-NOTA3 TO WRK-NOTA3.
+            PERFORM 0300-CALCULAR-MEDIA.
+            PERFORM 0400-DEFINIR-STATUS.
+            DISPLAY WRK-NOME ' - MEDIA ' WRK-MEDIA ' - ' WRK-STATUS.
+            PERFORM 0500-GRAVAR-ALUNO.
+            PERFORM 0220-CONTAR-STATUS.
+            PERFORM 0210-LER-ALUNO-TURMA.
+
+       0220-CONTAR-STATUS.
+            IF WRK-STATUS = 'AUSENTE'
+                ADD 1 TO WS-QT-AUSENTES
+            ELSE
+                IF WRK-STATUS = 'REPROVADO'
+                    ADD 1 TO WS-QT-REPROVADOS
+                ELSE
+                    IF WRK-STATUS = 'RECUPERACAO'
+                        ADD 1 TO WS-QT-RECUPERACAO
+                    ELSE
+                        ADD 1 TO WS-QT-APROVADOS
+                    END-IF
+                END-IF
+            END-IF.
+
+       0230-RESUMO-TURMA.
+            DISPLAY '--------- RESUMO DA TURMA ------------'.
+            DISPLAY 'APROVADOS......: ' WS-QT-APROVADOS.
+            DISPLAY 'RECUPERACAO....: ' WS-QT-RECUPERACAO.
+            DISPLAY 'REPROVADOS.....: ' WS-QT-REPROVADOS.
+            DISPLAY 'AUSENTES.......: ' WS-QT-AUSENTES.
+
+      *********** CAPTURA DE NOTA COM REPETICAO ATE VALOR VALIDO *
+       0105-CAPTURAR-NOTA.
+            MOVE 'N' TO WRK-NOTA-VALIDA-SW.
+            PERFORM 0106-LER-E-VALIDAR-NOTA
+                UNTIL WRK-NOTA-VALIDA.
+
+       0106-LER-E-VALIDAR-NOTA.
+            ACCEPT WRK-NOTA-TEMP.
+            IF WRK-NOTA-TEMP > 10
+                DISPLAY 'NOTA INVALIDA - DIGITE UM VALOR DE 0 A 10'
+            ELSE
+                MOVE 'S' TO WRK-NOTA-VALIDA-SW
+            END-IF.
+
+      *********** MEDIA E STATUS - SUB-ROTINA GRADECLC ***********
+       0300-CALCULAR-MEDIA.
+             MOVE WRK-NOTA1             TO GC-NOTA1.
+             MOVE WRK-NOTA2             TO GC-NOTA2.
+             MOVE WRK-NOTA3             TO GC-NOTA3.
+             MOVE WRK-PESO1             TO GC-PESO1.
+             MOVE WRK-PESO2             TO GC-PESO2.
+             MOVE WRK-PESO3             TO GC-PESO3.
+             MOVE WS-LIMITE-APROVACAO   TO GC-LIMITE-APROVACAO.
+             MOVE WS-LIMITE-RECUPERACAO TO GC-LIMITE-RECUPERACAO.
+             MOVE 10                    TO GC-ESCALA.
+             CALL 'GRADECLC' USING GRADE-CALC-LINK.
+             MOVE GC-MEDIA              TO WRK-MEDIA.
+
+       0400-DEFINIR-STATUS.
+             MOVE GC-STATUS TO WRK-STATUS.
 
-      *********** OPERACAO MEDIA - COMANDO COMPUTE *************   
-             COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) /  2.
-             DISPLAY '== MEDIA DO ALUNO ======  ' WRK-MEDIA.
-             
-      *********** DEFINIR STATUS - COMANDO IF *******************
-             IF WRK-MEDIA >= 06 
-                DISPLAY 'APROVADO' 
-                  ELSE  
-                      IF WRK-MEDIA >= 02 
-                          DISPLAY 'RECUPERACAO'  
-                      ELSE 
-                          DISPLAY 'REPROVADO'  
-                      END-IF
-              END-IF.
-            
-           STOP RUN.
+       0500-GRAVAR-ALUNO.
+             OPEN EXTEND STUDENT-FILE.
+             MOVE WRK-NOME   TO ST-NOME.
+             MOVE WRK-NOTA1  TO ST-NOTA1.
+             MOVE WRK-NOTA2  TO ST-NOTA2.
+             MOVE WRK-NOTA3  TO ST-NOTA3.
+             MOVE WRK-MEDIA  TO ST-MEDIA.
+             MOVE WRK-STATUS TO ST-STATUS.
+             WRITE STUDENT-REC.
+             CLOSE STUDENT-FILE.

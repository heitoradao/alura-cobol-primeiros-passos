@@ -0,0 +1,20 @@
+      ******************************************************
+      ***   COPYBOOK  : STUDENT.COB
+      ***   OBJETIVO  : LAYOUT DO REGISTRO DE ALUNO GRAVADO
+      ***                 PELOS PROGRAMAS DE APURACAO DE
+      ***                 MEDIA (PRGCOB07 E PRGCOB08-1)
+      ***   AUTOR     : HEITOR JR
+      ***   DATA      : 09/08/2026
+      ******************************************************
+       01  STUDENT-REC.
+           02 ST-NOME            PIC X(30).
+           02 FILLER             PIC X(01)     VALUE SPACES.
+           02 ST-NOTA1           PIC 9(02).
+           02 FILLER             PIC X(01)     VALUE SPACES.
+           02 ST-NOTA2           PIC 9(02).
+           02 FILLER             PIC X(01)     VALUE SPACES.
+           02 ST-NOTA3           PIC 9(02).
+           02 FILLER             PIC X(01)     VALUE SPACES.
+           02 ST-MEDIA           PIC 9(02)V9.
+           02 FILLER             PIC X(01)     VALUE SPACES.
+           02 ST-STATUS          PIC X(11).

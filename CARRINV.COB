@@ -0,0 +1,25 @@
+      ******************************************************
+      ***   COPYBOOK  : CARRINV.COB
+      ***   OBJETIVO  : LAYOUT DO REGISTRO DA FATURA DA
+      ***                 TRANSPORTADORA, IMPORTADO PELO PRGCOB22
+      ***                 NO ARQUIVO CARRIER-INVOICE-FILE PARA
+      ***                 RECONCILIACAO COM AS COTACOES DE FRETE
+      ***                 DO PRGCOB08 (FREIGHT-LOG-FILE)
+      ***   AUTOR     : HEITOR JR
+      ***   DATA      : 09/08/2026
+      ***--------------------------------------------------
+      ***   HISTORICO DE ALTERACOES
+      ***   09/08/2026 HJR   LAYOUT ORIGINAL
+      ***   09/08/2026 HJR   CI-FRETE-COBRADO AMPLIADO PARA
+      ***                    PIC 9(08)V99, MESMA ESCALA DE LG-FRETE
+      ***                    NO FRETELOG, APOS O PRGCOB08 PASSAR A
+      ***                    COTAR O FRETE DO CARRINHO INTEIRO
+      ******************************************************
+       01  CARRIER-INVOICE-REC.
+           02 CI-PRODUTO           PIC X(20).
+           02 FILLER               PIC X(01)     VALUE SPACES.
+           02 CI-UF                PIC X(02).
+           02 FILLER               PIC X(01)     VALUE SPACES.
+           02 CI-DATA              PIC 9(08).
+           02 FILLER               PIC X(01)     VALUE SPACES.
+           02 CI-FRETE-COBRADO     PIC 9(08)V99.

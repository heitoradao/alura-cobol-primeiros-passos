@@ -0,0 +1,25 @@
+      ******************************************************
+      ***   COPYBOOK  : EMPLOYEE.COB
+      ***   OBJETIVO  : LAYOUT DO REGISTRO DE FUNCIONARIO, GRAVADO
+      ***                 PELO PRGCOB04 NO ARQUIVO EMPLOYEE-FILE E
+      ***                 LIDO PELO RELATORIO DE FOLHA DE PAGAMENTO
+      ***   AUTOR     : HEITOR JR
+      ***   DATA      : 09/08/2026
+      ***--------------------------------------------------
+      ***   HISTORICO DE ALTERACOES
+      ***   09/08/2026 HJR   LAYOUT ORIGINAL
+      ***   09/08/2026 HJR   INCLUIDO EM-ID, CHAVE DO ARQUIVO QUE
+      ***                    PASSA A SER INDEXADO POR MATRICULA DE
+      ***                    FUNCIONARIO
+      ******************************************************
+       01  EMPLOYEE-REC.
+           02 EM-ID                PIC 9(05).
+           02 EM-NOME              PIC X(30).
+           02 FILLER               PIC X(01)     VALUE SPACES.
+           02 EM-SALARIO-BRUTO     PIC 9(06)V99.
+           02 FILLER               PIC X(01)     VALUE SPACES.
+           02 EM-VALOR-INSS        PIC 9(06)V99.
+           02 FILLER               PIC X(01)     VALUE SPACES.
+           02 EM-VALOR-IRRF        PIC 9(06)V99.
+           02 FILLER               PIC X(01)     VALUE SPACES.
+           02 EM-SALARIO-LIQUIDO   PIC 9(06)V99.

@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRADECLC.
+      ******************************************************
+      ***   AREA DE COMENTARIOS - REMARKS
+      ***   OBJETIVO DO PROGRAMA = SUB-ROTINA COMPARTILHADA QUE
+      ***                            CALCULA A MEDIA PONDERADA E
+      ***                            O STATUS DO ALUNO, CHAMADA
+      ***                            POR PRGCOB07 E PRGCOB08-1
+      ***   AUTOR: HEITOR JR
+      ***   DATA : 09/08/2026
+      ***--------------------------------------------------
+      ***   HISTORICO DE ALTERACOES
+      ***   09/08/2026 HJR   PROGRAMA ORIGINAL, EXTRAIDO DA LOGICA
+      ***                    ANTES DUPLICADA EM PRGCOB07 E
+      ***                    PRGCOB08-1, PARA EVITAR QUE AS DUAS
+      ***                    CLASSIFICACOES DE ALUNO DIVIRJAM
+      ***   09/08/2026 HJR   SPECIAL-NAMES PASSA A VIR DO
+      ***                    COPYBOOK LOCALE.COB, COMUM A
+      ***                    TODOS OS PROGRAMAS
+      ***   09/08/2026 HJR   GC-ESCALA PASSA A INDICAR SE AS NOTAS
+      ***                    RECEBIDAS ESTAO NA ESCALA 0-10 OU
+      ***                    0-100; A MEDIA E NORMALIZADA PARA 0-10
+      ***                    ANTES DE COMPARAR COM OS LIMITES DE
+      ***                    APROVACAO/RECUPERACAO, QUE CONTINUAM
+      ***                    EXPRESSOS NA ESCALA 0-10 DO GRADEPRM
+      ******************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           COPY 'LOCALE.COB'.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WRK-MEDIA-COMPARACAO   PIC 9(03)V9   VALUE ZEROS.
+
+       LINKAGE SECTION.
+       COPY 'GRDCALC.COB'.
+
+       PROCEDURE DIVISION USING GRADE-CALC-LINK.
+       0001-PRINCIPAL.
+           PERFORM 0100-CALCULAR-MEDIA
+           PERFORM 0200-DEFINIR-STATUS
+           GOBACK
+           .
+
+      *********** OPERACAO MEDIA PONDERADA - COMANDO COMPUTE ****
+       0100-CALCULAR-MEDIA.
+           COMPUTE GC-MEDIA = (GC-NOTA1 * GC-PESO1 +
+                   GC-NOTA2 * GC-PESO2 + GC-NOTA3 * GC-PESO3)
+                   / (GC-PESO1 + GC-PESO2 + GC-PESO3)
+           .
+
+      *********** DEFINIR STATUS - COMANDO EVALUATE *************
+       0200-DEFINIR-STATUS.
+           IF GC-ESCALA-CEM
+               COMPUTE WRK-MEDIA-COMPARACAO = GC-MEDIA / 10
+           ELSE
+               MOVE GC-MEDIA TO WRK-MEDIA-COMPARACAO
+           END-IF
+           EVALUATE TRUE
+             WHEN GC-NOTA1 = 0 AND GC-NOTA2 = 0 AND GC-NOTA3 = 0
+               MOVE 'AUSENTE' TO GC-STATUS
+             WHEN WRK-MEDIA-COMPARACAO = 10
+               MOVE 'APROV.BONUS' TO GC-STATUS
+             WHEN WRK-MEDIA-COMPARACAO >= GC-LIMITE-APROVACAO
+               MOVE 'APROVADO' TO GC-STATUS
+             WHEN WRK-MEDIA-COMPARACAO >= GC-LIMITE-RECUPERACAO
+               MOVE 'RECUPERACAO' TO GC-STATUS
+             WHEN OTHER
+               MOVE 'REPROVADO' TO GC-STATUS
+           END-EVALUATE
+           .

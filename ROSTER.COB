@@ -0,0 +1,16 @@
+      ******************************************************
+      ***   COPYBOOK  : ROSTER.COB
+      ***   OBJETIVO  : LAYOUT DO REGISTRO DA TURMA (ALUNO E
+      ***                 NOTAS) LIDO PELOS PROGRAMAS DE
+      ***                 APURACAO DE MEDIA EM MODO LOTE
+      ***   AUTOR     : HEITOR JR
+      ***   DATA      : 09/08/2026
+      ******************************************************
+       01  ROSTER-REC.
+           02 RO-NOME            PIC X(30).
+           02 FILLER             PIC X(01)     VALUE SPACES.
+           02 RO-NOTA1           PIC 9(02).
+           02 FILLER             PIC X(01)     VALUE SPACES.
+           02 RO-NOTA2           PIC 9(02).
+           02 FILLER             PIC X(01)     VALUE SPACES.
+           02 RO-NOTA3           PIC 9(02).

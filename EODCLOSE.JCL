@@ -0,0 +1,106 @@
+//EODCLOSE JOB (ACCTG),'FECHAMENTO DIARIO',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//*  AREA DE COMENTARIOS - REMARKS
+//*  OBJETIVO DO JOB = FECHAMENTO DIARIO, ENCADEANDO EM SEQUENCIA
+//*                       A ACUMULACAO DE VENDAS (PRGCOB18), A
+//*                       APURACAO DE NOTAS DA TURMA DO DIA
+//*                       (PRGCOB07 E PRGCOB08-1) E A COTACAO DE
+//*                       FRETE DOS PEDIDOS DO DIA (PRGCOB08), NA
+//*                       MESMA ORDEM EM QUE SAO RODADOS A MAO HOJE
+//*  AUTOR: HEITOR JR
+//*  DATA : 09/08/2026
+//*-----------------------------------------------------------------
+//*  HISTORICO DE ALTERACOES
+//*  09/08/2026 HJR   JOB ORIGINAL
+//*  09/08/2026 HJR   DOCUMENTADA A CONDICAO DE RETOMADA DO STEP010
+//*                   PARA RESUBMISSAO APOS INTERRUPCAO
+//*  09/08/2026 HJR   INCLUIDO O DD DO ARQUIVO INDEXADO SALESACC NO
+//*                   STEP010, QUE O PRGCOB18 PASSOU A GRAVAR PARA
+//*                   MANTER O ACUMULADO DE VENDAS POR VENDEDOR/DATA
+//*****************************************************************
+//*
+//*  STEP010 - PRGCOB18 - ACUMULACAO DE VENDAS DO DIA
+//*  SYSIN TRAZ O VENDEDOR, A FILIAL E UMA VENDA POR CARTAO,
+//*  ENCERRANDO COM UM VALOR ZERO, DO MESMO JEITO QUE O OPERADOR
+//*  DIGITARIA NO TERMINAL
+//*  O PRGCOB18 SO PERGUNTA SE DESEJA RETOMAR (S/N) QUANDO O
+//*  CKPTFILE FICOU COM REGISTRO DE UM PROCESSAMENTO ANTERIOR
+//*  INTERROMPIDO (0300-FINALIZAR DEIXA O CKPTFILE VAZIO AO FIM
+//*  DE UM RUN NORMAL, ENTAO ISSO NAO ACONTECE NO DIA A DIA). SE
+//*  ESTE STEP FOR RESUBMETIDO APOS UMA INTERRUPCAO COM CKPTFILE
+//*  NAO VAZIO, O OPERADOR DEVE INSERIR UM CARTAO EXTRA (S OU N)
+//*  LOGO APOS O CARTAO DA FILIAL, ANTES DOS CARTOES DE VENDA
+//*  O SALESACC E UM CLUSTER VSAM (KSDS) PELA CHAVE VENDEDOR/DATA,
+//*  DEFINIDO UMA UNICA VEZ POR IDCAMS (DEFINE CLUSTER) FORA DESTE
+//*  JOB. AQUI ELE SO E REFERENCIADO COM DISP=SHR, POIS O PRGCOB18
+//*  ABRE I-O E FAZ A MANUTENCAO (GRAVACAO/ATUALIZACAO) DIRETO
+//*
+//STEP010  EXEC PGM=PRGCOB18
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SALESDET DD   DSN=PROD.VENDAS.SALESDET,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE)
+//SALESACC DD   DSN=PROD.VENDAS.SALESACC,DISP=SHR
+//CKPTFILE DD   DSN=PROD.VENDAS.CKPTFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE)
+//ERRORLOG DD   DSN=PROD.SISTEMA.ERRORLOG,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+V0001
+F01
+150,00
+275,50
+0
+/*
+//*
+//*  STEP020 - PRGCOB07 - APURACAO DE NOTAS DA TURMA DO DIA, LOTE
+//*  SYSIN SELECIONA A OPCAO 2 (LOTE), QUE LE A TURMA DIRETO DO
+//*  ARQUIVO ROSTERF GRAVADO PELO CADASTRO DE ALUNOS
+//*
+//STEP020  EXEC PGM=PRGCOB07
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//STUDENTF DD   DSN=PROD.NOTAS.STUDENTF,DISP=(MOD,CATLG,CATLG)
+//ROSTERF  DD   DSN=PROD.NOTAS.ROSTERF,DISP=SHR
+//GRADEPRM DD   DSN=PROD.NOTAS.GRADEPRM,DISP=SHR
+//ERRORLOG DD   DSN=PROD.SISTEMA.ERRORLOG,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+2
+/*
+//*
+//*  STEP030 - PRGCOB08-1 - APURACAO DE NOTAS DA TURMA DO DIA,
+//*  SEGUNDA PASSADA (VERSAO EVALUATE), MESMA TURMA DO STEP020
+//*
+//STEP030  EXEC PGM=PRGCOB08-1
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//STUDENTF DD   DSN=PROD.NOTAS.STUDENTF,DISP=(MOD,CATLG,CATLG)
+//ROSTERF  DD   DSN=PROD.NOTAS.ROSTERF,DISP=SHR
+//GRADEPRM DD   DSN=PROD.NOTAS.GRADEPRM,DISP=SHR
+//ERRORLOG DD   DSN=PROD.SISTEMA.ERRORLOG,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+2
+/*
+//*
+//*  STEP040 - PRGCOB08 - COTACAO DE FRETE DOS PEDIDOS DO DIA
+//*  SYSIN TRAZ A UF DE ENTREGA, UM CARTAO POR ITEM DO PEDIDO
+//*  (PRODUTO/VALOR/PESO), ENCERRANDO O CARRINHO COM 'FIM', E O
+//*  CUPOM DE DESCONTO (EM BRANCO QUANDO NAO HOUVER)
+//*
+//STEP040  EXEC PGM=PRGCOB08
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//FREIGHTR DD   DSN=PROD.FRETE.FREIGHTR,DISP=SHR
+//FRETELOG DD   DSN=PROD.FRETE.FRETELOG,DISP=(MOD,CATLG,CATLG)
+//FRETECSV DD   DSN=PROD.FRETE.FRETECSV,DISP=(MOD,CATLG,CATLG)
+//ERRORLOG DD   DSN=PROD.SISTEMA.ERRORLOG,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+SP
+CANETA AZUL
+12,50
+0,30
+FIM
+
+/*

@@ -0,0 +1,23 @@
+      ******************************************************
+      ***   COPYBOOK  : ERRORLOG.COB
+      ***   OBJETIVO  : LAYOUT DO REGISTRO GRAVADO PELA
+      ***                 SUB-ROTINA ERRLOG NO ARQUIVO
+      ***                 ERROR-LOG-FILE
+      ***   AUTOR     : HEITOR JR
+      ***   DATA      : 09/08/2026
+      ***--------------------------------------------------
+      ***   HISTORICO DE ALTERACOES
+      ***   09/08/2026 HJR   LAYOUT ORIGINAL
+      ***   09/08/2026 HJR   INCLUIDO ELR-PARAGRAFO, ACOMPANHANDO
+      ***                    O NOVO CAMPO EL-PARAGRAFO EM ERRLOG.COB
+      ******************************************************
+       01  ERROR-LOG-REC.
+           02 ELR-DATA                PIC 9(08).
+           02 FILLER                  PIC X(01)     VALUE SPACES.
+           02 ELR-HORA                PIC 9(08).
+           02 FILLER                  PIC X(01)     VALUE SPACES.
+           02 ELR-PROGRAMA            PIC X(10).
+           02 FILLER                  PIC X(01)     VALUE SPACES.
+           02 ELR-PARAGRAFO           PIC X(20).
+           02 FILLER                  PIC X(01)     VALUE SPACES.
+           02 ELR-MENSAGEM            PIC X(60).

@@ -0,0 +1,15 @@
+      ******************************************************
+      ***   COPYBOOK  : HOLIDAY.COB
+      ***   OBJETIVO  : LAYOUT DO REGISTRO DE FERIADO NACIONAL
+      ***                 (MES/DIA), LIDO PELO PRGCOB19 DO
+      ***                 ARQUIVO HOLIDAY-FILE
+      ***   AUTOR     : HEITOR JR
+      ***   DATA      : 09/08/2026
+      ***--------------------------------------------------
+      ***   HISTORICO DE ALTERACOES
+      ***   09/08/2026 HJR   LAYOUT ORIGINAL
+      ******************************************************
+       01  HOLIDAY-REC.
+           02 HOL-MES              PIC 9(02).
+           02 FILLER               PIC X(01)     VALUE SPACES.
+           02 HOL-DIA              PIC 9(02).

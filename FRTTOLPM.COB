@@ -0,0 +1,12 @@
+      ******************************************************
+      ***   COPYBOOK  : FRTTOLPM.COB
+      ***   OBJETIVO  : LAYOUT DO REGISTRO DE CONTROLE COM A
+      ***                 TOLERANCIA DE DIVERGENCIA ACEITA ENTRE
+      ***                 O FRETE COTADO PELO PRGCOB08 E O FRETE
+      ***                 COBRADO PELA TRANSPORTADORA, LIDO PELO
+      ***                 PRGCOB22 DO ARQUIVO FRT-TOL-PARM-FILE
+      ***   AUTOR     : HEITOR JR
+      ***   DATA      : 09/08/2026
+      ******************************************************
+       01  FRT-TOL-PARM-REC.
+           02 FT-TOLERANCIA-FRETE  PIC 9(03)V99.

@@ -0,0 +1,19 @@
+      ******************************************************
+      ***   COPYBOOK  : FRTTAB.COB
+      ***   OBJETIVO  : LAYOUT DO REGISTRO DE TAXA DE FRETE
+      ***                 POR ESTADO (UF), LIDO PELO PRGCOB08
+      ***                 DO ARQUIVO FREIGHT-RATE-FILE
+      ***   AUTOR     : HEITOR JR
+      ***   DATA      : 09/08/2026
+      ***--------------------------------------------------
+      ***   HISTORICO DE ALTERACOES
+      ***   09/08/2026 HJR   LAYOUT ORIGINAL (TAXA SOBRE VALOR)
+      ***   09/08/2026 HJR   INCLUIDA TAXA POR QUILO (FR-TAXA-PESO)
+      ***                    PARA O CALCULO DE FRETE POR PESO
+      ******************************************************
+       01  FREIGHT-RATE-REC.
+           02 FR-UF               PIC X(02).
+           02 FILLER              PIC X(01)     VALUE SPACES.
+           02 FR-TAXA             PIC 9(01)V99.
+           02 FILLER              PIC X(01)     VALUE SPACES.
+           02 FR-TAXA-PESO        PIC 9(01)V99.

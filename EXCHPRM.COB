@@ -0,0 +1,13 @@
+      ******************************************************
+      ***   COPYBOOK  : EXCHPRM.COB
+      ***   OBJETIVO  : LAYOUT DO REGISTRO DE CONTROLE COM A
+      ***                 COTACAO DO DOLAR, LIDO PELO PRGCOB04 DO
+      ***                 ARQUIVO EXCHANGE-PARM-FILE
+      ***   AUTOR     : HEITOR JR
+      ***   DATA      : 09/08/2026
+      ***--------------------------------------------------
+      ***   HISTORICO DE ALTERACOES
+      ***   09/08/2026 HJR   LAYOUT ORIGINAL
+      ******************************************************
+       01  EXCHANGE-PARM-REC.
+           02 EX-COTACAO-DOLAR    PIC 9(03)V9999.

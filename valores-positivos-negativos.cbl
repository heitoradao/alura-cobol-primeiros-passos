@@ -5,31 +5,283 @@
       ***   OBJETIVO DO PROGRAMA = VALOR NEGATIVO - USO DO SINAL
       ***   AUTOR: IVAN
       ***   DATA : XX/XX/20XX
+      ***--------------------------------------------------
+      ***   HISTORICO DE ALTERACOES
+      ***   XX/XX/20XX IVAN  PROGRAMA ORIGINAL (SUBTRACAO)
+      ***   09/08/2026 HJR   TRANSFORMADO EM CALCULADORA COMPLETA
+      ***                    (SOMA, SUBTRACAO, MULTIPLICACAO E
+      ***                    DIVISAO), COM PROTECAO CONTRA DIVISAO
+      ***                    POR ZERO
+      ***   09/08/2026 HJR   INCLUIDO MODO LOTE, PROCESSANDO
+      ***                    TRANSACOES DO ARQUIVO CALC-TRAN-FILE E
+      ***                    RECONCILIANDO A QUANTIDADE E O TOTAL
+      ***                    DOS RESULTADOS AO FINAL
+      ***   09/08/2026 HJR   RESULTADOS ACIMA DO LIMITE DE ALERTA
+      ***                    (LIDO DO ARQUIVO ALERT-PARM-FILE) SAO
+      ***                    ENCAMINHADOS PARA A FILA DE REVISAO DE
+      ***                    CREDITO (CREDIT-REVIEW-FILE)
+      ***   09/08/2026 HJR   TERMINO POR GOBACK EM VEZ DE STOP RUN,
+      ***                    PARA PODER SER CHAMADO PELO MENU
+      ***                    PRINCIPAL (PRGCOB00)
+      ***   09/08/2026 HJR   SPECIAL-NAMES PASSA A VIR DO
+      ***                    COPYBOOK LOCALE.COB, COMUM A
+      ***                    TODOS OS PROGRAMAS
+      ***   09/08/2026 HJR   ARQUIVO DE TRANSACOES AUSENTE, OPERACAO
+      ***                    INVALIDA E DIVISAO POR ZERO PASSAM
+      ***                    TAMBEM A SER REGISTRADOS NO LOG DE
+      ***                    ERROS COMUM, VIA SUB-ROTINA ERRLOG
+      ***   09/08/2026 HJR   LIMITE DE ALERTA PASSA A SER UM PISO
+      ***                    NEGATIVO (CRUZADO QUANDO O RESULTADO
+      ***                    FICA MAIS NEGATIVO QUE O LIMITE), EM
+      ***                    VEZ DE COMPARAR O VALOR ABSOLUTO
+      ***   09/08/2026 HJR   RECONCILIACAO DO LOTE PASSA A EXIBIR O
+      ***                    SALDO CORRENTE A CADA TRANSACAO E A
+      ***                    QUANTIDADE DE RESULTADOS NEGATIVOS NO
+      ***                    RESUMO FINAL
+      ***   09/08/2026 HJR   CHAMADAS A ERRLOG PASSAM A INFORMAR
+      ***                    TAMBEM A PARAGRAFO DE ORIGEM, EM
+      ***                    EL-PARAGRAFO
+      ***   09/08/2026 HJR   MULTIPLICACAO PASSA A TER ON SIZE ERROR,
+      ***                    IGUAL A PROTECAO JA EXISTENTE NA
+      ***                    DIVISAO, POIS O PRODUTO DE DOIS VALORES
+      ***                    DE SEIS DIGITOS PODE ESTOURAR O CAMPO
+      ***                    DE RESULTADO
       ******************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
+           COPY 'LOCALE.COB'.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-TRAN-FILE ASSIGN TO 'CALCTRAN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+           SELECT ALERT-PARM-FILE ASSIGN TO 'ALERTPRM'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT CREDIT-REVIEW-FILE ASSIGN TO 'CREDITQ'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CREDITQ-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-TRAN-FILE
+           RECORD CONTAINS 17 CHARACTERS.
+       01  CALC-TRAN-REC.
+           02 TR-NUMERO1           PIC S9(06)V99.
+           02 TR-NUMERO2           PIC S9(06)V99.
+           02 TR-OPERACAO          PIC X(01).
+
+       FD  ALERT-PARM-FILE
+           RECORD CONTAINS 10 CHARACTERS.
+           COPY 'ALRTPARM.COB'.
+
+       FD  CREDIT-REVIEW-FILE
+           RECORD CONTAINS 39 CHARACTERS.
+           COPY 'CRDTQ.COB'.
+
        WORKING-STORAGE SECTION.
-       77 WRK-NUMERO1       PIC S9(02)     VALUE ZEROS.
-       77 WRK-NUMERO2       PIC S9(02)     VALUE ZEROS.       
-       77 WRK-RESULTADO     PIC S9(02)     VALUE ZEROS.
-       77 WRK-RESULTADO-ED  PIC -99      VALUE ZEROS.       
-        PROCEDURE DIVISION.
-           DISPLAY 'DIGITE O PRIMEIRO NUMERO..... : '.
-             ACCEPT WRK-NUMERO1.
-           DISPLAY 'DIGITE O SEGUNDO NUMERO..... : '.
-             ACCEPT WRK-NUMERO2.
-           DISPLAY  '--------- SAIDA DE DADOS ------------'.
-             DISPLAY 'NUMERO 1. : ' WRK-NUMERO1.
-             DISPLAY 'NUMERO 2. : ' WRK-NUMERO2.
-
-      *********** OPERACAO SUBTRACAO - COMANDO SUBTRACT *************   
-             SUBTRACT WRK-NUMERO2 FROM WRK-NUMERO1 GIVING WRK-RESULTADO. 
-             MOVE WRK-RESULTADO TO WRK-RESULTADO-ED.
-             DISPLAY '== OPERACAO SUBTRACAO ======  ' WRK-RESULTADO-ED.
-                   
-
-
-           STOP RUN.
+       77 WS-PARM-STATUS        PIC X(02)      VALUE SPACES.
+       77 WS-LIMITE-ALERTA      PIC S9(08)V99  VALUE -1000,00.
+       77 WS-CREDITQ-STATUS     PIC X(02)      VALUE SPACES.
+       77 WRK-MODO           PIC X(01)      VALUE '1'.
+           88 WRK-MODO-LOTE                 VALUE '2'.
+       77 WRK-NUMERO1        PIC S9(06)V99  VALUE ZEROS.
+       77 WRK-NUMERO2        PIC S9(06)V99  VALUE ZEROS.
+       77 WRK-OPERACAO       PIC X(01)      VALUE SPACES.
+       77 WRK-RESULTADO      PIC S9(08)V99  VALUE ZEROS.
+       77 WRK-RESULTADO-ED   PIC -(7)9,99   VALUE ZEROS.
+
+       77 WS-TRAN-STATUS     PIC X(02)      VALUE SPACES.
+       77 WS-FIM-LOTE-SW     PIC X(01)      VALUE 'N'.
+           88 WS-FIM-LOTE                   VALUE 'S'.
+       77 WRK-QTD-LOTE       PIC 9(05)      VALUE ZEROS.
+       77 WRK-QTD-NEGATIVOS  PIC 9(05)      VALUE ZEROS.
+       77 WRK-TOTAL-LOTE     PIC S9(09)V99  VALUE ZEROS.
+       77 WRK-TOTAL-LOTE-ED  PIC -(8)9,99   VALUE ZEROS.
+
+       COPY 'ERRLOG.COB'.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR
+           IF WRK-MODO-LOTE
+               PERFORM 0500-PROCESSAR-LOTE
+           ELSE
+               PERFORM 0200-CALCULAR
+               PERFORM 0300-EXIBIR-RESULTADO
+               PERFORM 0400-VERIFICAR-ALERTA
+           END-IF
+           GOBACK
+           .
+
+       0100-INICIALIZAR.
+           PERFORM 0120-CARREGAR-LIMITE-ALERTA
+           DISPLAY 'MODO DE OPERACAO.............. : '
+           DISPLAY '  (1) INTERATIVO (UM CALCULO) '
+           DISPLAY '  (2) LOTE (ARQUIVO DE TRANSACOES) '
+           ACCEPT WRK-MODO
+           IF NOT WRK-MODO-LOTE
+               PERFORM 0110-CAPTURAR-DADOS-INTERATIVO
+           END-IF
+           .
+
+      *********** LIMITE DE ALERTA DE CREDITO, VIA ARQUIVO DE ****
+      *********** CONTROLE, COM VALOR PADRAO CASO AUSENTE ********
+       0120-CARREGAR-LIMITE-ALERTA.
+           OPEN INPUT ALERT-PARM-FILE
+           IF WS-PARM-STATUS = '00'
+               READ ALERT-PARM-FILE
+                   NOT AT END
+                       MOVE AP-LIMITE-ALERTA TO WS-LIMITE-ALERTA
+               END-READ
+               CLOSE ALERT-PARM-FILE
+           END-IF
+           .
+
+       0110-CAPTURAR-DADOS-INTERATIVO.
+           DISPLAY 'DIGITE O PRIMEIRO NUMERO..... : '
+           ACCEPT WRK-NUMERO1
+           DISPLAY 'DIGITE O SEGUNDO NUMERO..... : '
+           ACCEPT WRK-NUMERO2
+           DISPLAY 'OPERACAO DESEJADA............ : '
+           DISPLAY '  (1) SOMA '
+           DISPLAY '  (2) SUBTRACAO '
+           DISPLAY '  (3) MULTIPLICACAO '
+           DISPLAY '  (4) DIVISAO '
+           ACCEPT WRK-OPERACAO
+           DISPLAY  '--------- SAIDA DE DADOS ------------'
+           DISPLAY 'NUMERO 1. : ' WRK-NUMERO1
+           DISPLAY 'NUMERO 2. : ' WRK-NUMERO2
+           .
+
+      *********** MODO LOTE - RECONCILIACAO DE TRANSACOES *********
+       0500-PROCESSAR-LOTE.
+           OPEN INPUT CALC-TRAN-FILE
+           IF WS-TRAN-STATUS = '00'
+               PERFORM 0510-LER-TRANSACAO
+               PERFORM 0520-PROCESSAR-TRANSACAO
+                   UNTIL WS-FIM-LOTE
+               CLOSE CALC-TRAN-FILE
+               PERFORM 0530-EXIBIR-RECONCILIACAO
+           ELSE
+               DISPLAY 'ARQUIVO DE TRANSACOES NAO ENCONTRADO'
+               MOVE 'PRGCOB06' TO EL-PROGRAMA
+               MOVE '0500-PROCESSAR-LOTE' TO EL-PARAGRAFO
+               MOVE 'ARQUIVO DE TRANSACOES NAO ENCONTRADO'
+                   TO EL-MENSAGEM
+               CALL 'ERRLOG' USING ERROR-LOG-LINK
+           END-IF
+           .
+
+       0510-LER-TRANSACAO.
+           READ CALC-TRAN-FILE
+               AT END
+                   MOVE 'S' TO WS-FIM-LOTE-SW
+           END-READ
+           .
+
+       0520-PROCESSAR-TRANSACAO.
+           MOVE TR-NUMERO1  TO WRK-NUMERO1
+           MOVE TR-NUMERO2  TO WRK-NUMERO2
+           MOVE TR-OPERACAO TO WRK-OPERACAO
+           PERFORM 0200-CALCULAR
+           PERFORM 0300-EXIBIR-RESULTADO
+           PERFORM 0400-VERIFICAR-ALERTA
+           ADD 1 TO WRK-QTD-LOTE
+           ADD WRK-RESULTADO TO WRK-TOTAL-LOTE
+           IF WRK-RESULTADO < ZEROS
+               ADD 1 TO WRK-QTD-NEGATIVOS
+           END-IF
+           MOVE WRK-TOTAL-LOTE TO WRK-TOTAL-LOTE-ED
+           DISPLAY '   SALDO CORRENTE......: ' WRK-TOTAL-LOTE-ED
+           PERFORM 0510-LER-TRANSACAO
+           .
+
+       0530-EXIBIR-RECONCILIACAO.
+           MOVE WRK-TOTAL-LOTE TO WRK-TOTAL-LOTE-ED
+           DISPLAY '========= RECONCILIACAO DO LOTE =========='
+           DISPLAY 'TRANSACOES PROCESSADAS. : ' WRK-QTD-LOTE
+           DISPLAY 'ENTRADAS NEGATIVAS..... : ' WRK-QTD-NEGATIVOS
+           DISPLAY 'SALDO FINAL............ : ' WRK-TOTAL-LOTE-ED
+           DISPLAY '============================================'
+           .
+
+      *********** QUATRO OPERACOES - SOMA/SUBTRACAO/MULT/DIV ******
+       0200-CALCULAR.
+           EVALUATE WRK-OPERACAO
+               WHEN '1'
+                   ADD WRK-NUMERO1 TO WRK-NUMERO2
+                       GIVING WRK-RESULTADO
+               WHEN '2'
+                   SUBTRACT WRK-NUMERO2 FROM WRK-NUMERO1
+                       GIVING WRK-RESULTADO
+               WHEN '3'
+                   PERFORM 0220-MULTIPLICAR
+               WHEN '4'
+                   PERFORM 0210-DIVIDIR
+               WHEN OTHER
+                   DISPLAY 'OPERACAO INVALIDA - RESULTADO ZERADO'
+                   MOVE ZEROS TO WRK-RESULTADO
+                   MOVE 'PRGCOB06' TO EL-PROGRAMA
+                   MOVE '0200-CALCULAR' TO EL-PARAGRAFO
+                   MOVE 'OPERACAO INVALIDA - RESULTADO ZERADO'
+                       TO EL-MENSAGEM
+                   CALL 'ERRLOG' USING ERROR-LOG-LINK
+           END-EVALUATE
+           .
+
+       0210-DIVIDIR.
+           IF WRK-NUMERO2 = ZEROS
+               DISPLAY 'DIVISAO POR ZERO - OPERACAO CANCELADA'
+               MOVE ZEROS TO WRK-RESULTADO
+               MOVE 'PRGCOB06' TO EL-PROGRAMA
+               MOVE '0210-DIVIDIR' TO EL-PARAGRAFO
+               MOVE 'DIVISAO POR ZERO - OPERACAO CANCELADA'
+                   TO EL-MENSAGEM
+               CALL 'ERRLOG' USING ERROR-LOG-LINK
+           ELSE
+               COMPUTE WRK-RESULTADO ROUNDED =
+                   WRK-NUMERO1 / WRK-NUMERO2
+           END-IF
+           .
+
+       0220-MULTIPLICAR.
+           MULTIPLY WRK-NUMERO1 BY WRK-NUMERO2
+               GIVING WRK-RESULTADO
+               ON SIZE ERROR
+                   DISPLAY 'PRODUTO EXCEDE A CAPACIDADE DO CAMPO '
+                       'DE RESULTADO - OPERACAO CANCELADA'
+                   MOVE ZEROS TO WRK-RESULTADO
+                   MOVE 'PRGCOB06' TO EL-PROGRAMA
+                   MOVE '0220-MULTIPLICAR' TO EL-PARAGRAFO
+                   MOVE 'PRODUTO EXCEDE O CAMPO DE RESULTADO'
+                       TO EL-MENSAGEM
+                   CALL 'ERRLOG' USING ERROR-LOG-LINK
+           END-MULTIPLY
+           .
+
+       0300-EXIBIR-RESULTADO.
+           MOVE WRK-RESULTADO TO WRK-RESULTADO-ED
+           DISPLAY '== RESULTADO DA OPERACAO ======  ' WRK-RESULTADO-ED
+           .
+
+      *********** RESULTADO ABAIXO DO PISO VAI PARA REVISAO *******
+       0400-VERIFICAR-ALERTA.
+           IF WRK-RESULTADO < WS-LIMITE-ALERTA
+               PERFORM 0410-GRAVAR-FILA-REVISAO
+           END-IF
+           .
+
+       0410-GRAVAR-FILA-REVISAO.
+           MOVE WRK-NUMERO1   TO CQ-NUMERO1
+           MOVE WRK-NUMERO2   TO CQ-NUMERO2
+           MOVE WRK-OPERACAO  TO CQ-OPERACAO
+           MOVE WRK-RESULTADO TO CQ-RESULTADO
+           ACCEPT CQ-DATA FROM DATE YYYYMMDD
+           OPEN EXTEND CREDIT-REVIEW-FILE
+           WRITE CREDIT-REVIEW-REC
+           CLOSE CREDIT-REVIEW-FILE
+           DISPLAY 'RESULTADO ACIMA DO LIMITE - ENCAMINHADO PARA '
+               'REVISAO DE CREDITO'
+           .

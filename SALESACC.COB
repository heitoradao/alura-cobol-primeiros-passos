@@ -0,0 +1,16 @@
+      ******************************************************
+      ***   COPYBOOK  : SALESACC.COB
+      ***   OBJETIVO  : LAYOUT DO ARQUIVO INDEXADO DE
+      ***                 ACUMULADO DE VENDAS, COM CHAVE POR
+      ***                 VENDEDOR E DATA, MANTIDO PELO
+      ***                 PRGCOB18
+      ***   AUTOR     : HEITOR JR
+      ***   DATA      : 09/08/2026
+      ******************************************************
+       01  SALES-ACCUM-REC.
+           02 SA-CHAVE.
+               03 SA-VENDEDOR         PIC X(05).
+               03 SA-DATA             PIC 9(08).
+           02 SA-FILIAL               PIC X(03).
+           02 SA-ACUM                 PIC S9(08)V99.
+           02 SA-QT                   PIC 9(05).
